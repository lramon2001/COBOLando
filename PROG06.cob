@@ -4,30 +4,166 @@
       * Purpose: Usar o comando IF e ELSE para fazer a verificaçao de
       * aprovado, recuperação e reprovado.
       * Tectonics: cobc
+      *
+      * Modification History:
+      * 08/08/2026 - As notas de corte de recuperacao e aprovacao
+      *              passaram a ser lidas do arquivo de controle
+      *              NOTAS.CTL no inicio da execucao, em vez de
+      *              literais fixos no IF aninhado.
+      * 08/08/2026 - WRK-NOTA-1/WRK-NOTA-2 generalizados para uma
+      *              tabela de materias com peso opcional por materia,
+      *              ja que o boletim real tem quatro ou cinco notas
+      *              por periodo, nao duas fixas.
+      * 08/08/2026 - Incluido modo de leitura em lote, selecionado por
+      *              flag, que le as notas/pesos do arquivo
+      *              MATERIAS.DAT em vez do terminal.
+      * 08/08/2026 - MAIN-PROCEDURE passou a verificar se alguma
+      *              materia foi de fato coletada antes de chamar
+      *              0150-CALCULAR-MEDIA - com MATERIAS.DAT ausente ou
+      *              vazio no modo lote, WRK-QTD-MATERIAS fica zero e
+      *              o calculo da media dividiria por WRK-SOMA-PESO
+      *              zero, em vez de so avisar que nao ha nada a
+      *              calcular.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROG06.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-FILE ASSIGN TO "NOTAS.CTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-CONTROLE.
+           SELECT MATERIAS-FILE ASSIGN TO "MATERIAS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-MATERIAS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-FILE.
+       01  CONTROL-RECORD.
+           05 CTL-CORTE-REC       PIC 9(2)V99.
+           05 CTL-CORTE-APROV     PIC 9(2)V99.
+           05 CTL-CORTE-DISTINCAO PIC 9(2)V99.
+       FD  MATERIAS-FILE.
+       01  MATERIAS-RECORD.
+           05 MLT-NOTA PIC 9(2)V99.
+           05 MLT-PESO PIC 9(2)V99.
        WORKING-STORAGE SECTION.
-       77  WRK-NOTA-1 PIC 9(2)V99 VALUE ZEROS.
-       77  WRK-NOTA-2 PIC 9(2)V99 VALUE ZEROS.
        77  WRK-MEDIA  PIC 9(2)V99 VALUE ZEROS.
+       77  WRK-STATUS-CONTROLE PIC X(02) VALUE ZEROS.
+      * Valores padrao usados quando NOTAS.CTL nao existe ainda.
+       77  WRK-CORTE-REC   PIC 9(2)V99 VALUE 2.00.
+       77  WRK-CORTE-APROV PIC 9(2)V99 VALUE 6.00.
+       77  WRK-QTD-MATERIAS     PIC 9(02) VALUES ZEROS.
+       77  WRK-SOMA-NOTA-PESO   PIC 9(06)V9999 VALUES ZEROS.
+       77  WRK-SOMA-PESO        PIC 9(04)V99 VALUES ZEROS.
+       01  WRK-TAB-MATERIAS.
+           05 WRK-MATERIA-ITEM OCCURS 10 TIMES
+                                INDEXED BY WRK-IDX-MATERIA.
+              10 WRK-MATERIA-NOTA PIC 9(2)V99.
+              10 WRK-MATERIA-PESO PIC 9(2)V99.
+       77  WRK-STATUS-MATERIAS PIC X(02) VALUES ZEROS.
+       77  WRK-MODO-ENTRADA    PIC X(01) VALUES SPACE.
+           88 ENTRADA-CONSOLE VALUE '1'.
+           88 ENTRADA-ARQUIVO VALUE '2'.
+       77  WRK-FIM-MATERIAS    PIC X(01) VALUES 'N'.
+           88 FIM-MATERIAS VALUE 'S'.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY "Digite o valor da nota 1: "
-            ACCEPT WRK-NOTA-1.
-            DISPLAY "Digite o valor da nota 2: "
-            ACCEPT WRK-NOTA-2.
-            COMPUTE WRK-MEDIA = (WRK-NOTA-1 + WRK-NOTA-2) / 2.
-            DISPLAY "MEDIA: " WRK-MEDIA.
-            IF WRK-MEDIA < 6 THEN
-                IF WRK-MEDIA < 2 THEN
-                   DISPLAY 'REPROVADO'
+            PERFORM 0050-LER-CONTROLE.
+            DISPLAY 'DIGITE 1 PARA CONSOLE OU 2 PARA LER '
+                'MATERIAS.DAT: '.
+            ACCEPT WRK-MODO-ENTRADA FROM CONSOLE.
+            IF ENTRADA-ARQUIVO
+                PERFORM 0060-COLETAR-NOTAS-LOTE
+            ELSE
+                PERFORM 0100-COLETAR-NOTAS
+            END-IF.
+            IF WRK-QTD-MATERIAS = ZEROS
+                DISPLAY 'NENHUMA MATERIA PROCESSADA - SEM MEDIA A '
+                    'CALCULAR'
+            ELSE
+                PERFORM 0150-CALCULAR-MEDIA
+                DISPLAY "MEDIA: " WRK-MEDIA
+                IF WRK-MEDIA < WRK-CORTE-APROV THEN
+                    IF WRK-MEDIA < WRK-CORTE-REC THEN
+                       DISPLAY 'REPROVADO'
+                    ELSE
+                       DISPLAY 'RECUPERACAO'
+                    END-IF
                 ELSE
-                   DISPLAY 'RECUPERACAO'
+                    DISPLAY 'APROVADO'
                 END-IF
-            ELSE
-                DISPLAY 'APROVADO'
             END-IF.
             STOP RUN.
+
+       0050-LER-CONTROLE.
+            OPEN INPUT CONTROL-FILE.
+            IF WRK-STATUS-CONTROLE = '00'
+                READ CONTROL-FILE
+                MOVE CTL-CORTE-REC   TO WRK-CORTE-REC
+                MOVE CTL-CORTE-APROV TO WRK-CORTE-APROV
+                CLOSE CONTROL-FILE
+            END-IF.
+
+      * Peso em branco/zero equivale a peso 1 (materia sem peso
+      * proprio), para nao obrigar o usuario a digitar peso toda vez.
+       0100-COLETAR-NOTAS.
+            DISPLAY "QUANTAS MATERIAS (1 A 10)? "
+            ACCEPT WRK-QTD-MATERIAS.
+            IF WRK-QTD-MATERIAS < 1 OR WRK-QTD-MATERIAS > 10
+                MOVE 2 TO WRK-QTD-MATERIAS
+            END-IF.
+            PERFORM VARYING WRK-IDX-MATERIA FROM 1 BY 1
+                    UNTIL WRK-IDX-MATERIA > WRK-QTD-MATERIAS
+                DISPLAY "NOTA DA MATERIA " WRK-IDX-MATERIA ": "
+                ACCEPT WRK-MATERIA-NOTA(WRK-IDX-MATERIA)
+                DISPLAY "PESO DA MATERIA " WRK-IDX-MATERIA
+                    " (BRANCO/ZERO = 1): "
+                ACCEPT WRK-MATERIA-PESO(WRK-IDX-MATERIA)
+                IF WRK-MATERIA-PESO(WRK-IDX-MATERIA) = ZEROS
+                    MOVE 1.00 TO WRK-MATERIA-PESO(WRK-IDX-MATERIA)
+                END-IF
+            END-PERFORM.
+
+      * Le as notas/pesos de MATERIAS.DAT, um por linha, ate o fim do
+      * arquivo ou a capacidade da tabela (10 materias) - mesma regra
+      * de peso em branco/zero igual a 1 usada no modo console.
+       0060-COLETAR-NOTAS-LOTE.
+            MOVE 0 TO WRK-QTD-MATERIAS.
+            OPEN INPUT MATERIAS-FILE.
+            IF WRK-STATUS-MATERIAS = '00'
+                PERFORM VARYING WRK-IDX-MATERIA FROM 1 BY 1
+                        UNTIL FIM-MATERIAS OR WRK-IDX-MATERIA > 10
+                    READ MATERIAS-FILE
+                        AT END
+                            MOVE 'S' TO WRK-FIM-MATERIAS
+                        NOT AT END
+                            ADD 1 TO WRK-QTD-MATERIAS
+                            MOVE MLT-NOTA TO
+                                WRK-MATERIA-NOTA(WRK-IDX-MATERIA)
+                            MOVE MLT-PESO TO
+                                WRK-MATERIA-PESO(WRK-IDX-MATERIA)
+                            IF WRK-MATERIA-PESO(WRK-IDX-MATERIA) = ZEROS
+                                MOVE 1.00 TO
+                                    WRK-MATERIA-PESO(WRK-IDX-MATERIA)
+                            END-IF
+                    END-READ
+                END-PERFORM
+                CLOSE MATERIAS-FILE
+            ELSE
+                DISPLAY 'MATERIAS.DAT NAO ENCONTRADO - NADA A '
+                    'PROCESSAR'
+            END-IF.
+
+       0150-CALCULAR-MEDIA.
+            MOVE ZEROS TO WRK-SOMA-NOTA-PESO WRK-SOMA-PESO.
+            PERFORM VARYING WRK-IDX-MATERIA FROM 1 BY 1
+                    UNTIL WRK-IDX-MATERIA > WRK-QTD-MATERIAS
+                COMPUTE WRK-SOMA-NOTA-PESO = WRK-SOMA-NOTA-PESO +
+                    (WRK-MATERIA-NOTA(WRK-IDX-MATERIA) *
+                     WRK-MATERIA-PESO(WRK-IDX-MATERIA))
+                ADD WRK-MATERIA-PESO(WRK-IDX-MATERIA) TO WRK-SOMA-PESO
+            END-PERFORM.
+            COMPUTE WRK-MEDIA ROUNDED =
+                WRK-SOMA-NOTA-PESO / WRK-SOMA-PESO.
        END PROGRAM PROG06.
