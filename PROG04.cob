@@ -3,6 +3,44 @@
       * Date: 06/11/2024
       * Purpose: Ler um nome e um salário e exibir o salário formatado.
       * Tectonics: cobc
+      *
+      * Modification History:
+      * 08/08/2026 - Convertido para um relatorio de folha de pagamento
+      *              em lote: le o arquivo EMPLOYEE.DAT e imprime o
+      *              cabecalho, o detalhe por funcionario e o total
+      *              geral, em vez de tratar apenas um funcionario por
+      *              execucao.
+      * 08/08/2026 - Incluido calculo de INSS e IRRF por faixa, com
+      *              apresentacao do salario bruto, dos descontos e do
+      *              salario liquido por funcionario.
+      * 08/08/2026 - Incluido registro de controle (cabecalho/rodape)
+      *              no EMPLOYEE.DAT, com conferencia da quantidade e
+      *              do valor total processado contra o informado no
+      *              arquivo.
+      * 08/08/2026 - Incluida critica de salario zerado ou acima do
+      *              teto cadastrado, com aviso antes da linha do
+      *              holerite no relatorio.
+      * 08/08/2026 - Cabecalho e rodape do relatorio passaram a vir do
+      *              BOOK.COB (empresa, data/hora de execucao, rodape
+      *              padrao), em vez de um titulo fixo sem nenhum dado
+      *              de quando o relatorio foi gerado.
+      * 08/08/2026 - STOP RUN passou a GOBACK para o programa poder ser
+      *              chamado em lote encadeado pelo PROG16, apos o
+      *              PROG09 gravar o EMPLOYEE.DAT com os salarios
+      *              reajustados, e continuar funcionando normalmente
+      *              quando executado isoladamente.
+      * 08/08/2026 - WRK-SALARIO/WRK-MASC-DINHEIRO e os demais pares de
+      *              valor/mascara de dinheiro passaram a vir do
+      *              DINHEIRO.COB (COPY ... REPLACING), em vez de cada
+      *              par repetir a mesma picture localmente.
+      * 08/08/2026 - Ao final da folha, os totais de funcionarios e
+      *              valor bruto pago passaram a ser gravados em
+      *              EOD-TOTALS.DAT, para o PROG16 montar o relatorio
+      *              consolidado de fim de lote depois de chamar o
+      *              PROG09 e o PROG04.
+      * 08/08/2026 - Incluido trailer padrao de fim de execucao
+      *              (registros processados, inicio/fim e situacao),
+      *              exibido apos o rodape do relatorio.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROG04.
@@ -10,18 +48,265 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO "EMPLOYEE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-EMPLOYEE.
+           COPY 'CKPTSL.COB'.
+           COPY 'EODSL.COB'.
        DATA DIVISION.
        FILE SECTION.
+       FD  EMPLOYEE-FILE.
+       01  EMPLOYEE-RECORD.
+           05 EMP-TIPO-REG     PIC X(01).
+           05 EMP-NOME         PIC X(20).
+           05 EMP-SALARIO      PIC 9(06)V99.
+       01  EMPLOYEE-REG-CTRL REDEFINES EMPLOYEE-RECORD.
+           05 CTL-TIPO-REG         PIC X(01).
+           05 CTL-QTD-REGISTROS    PIC 9(05).
+           05 CTL-VALOR-TOTAL      PIC 9(08)V99.
+           COPY 'CKPTFD.COB'.
+           COPY 'EODFD.COB'.
        WORKING-STORAGE SECTION.
-       77  WRK-NOME          PIC X(20) VALUE SPACES.
-       77  WRK-SALARIO       PIC 9(6)V99 VALUES ZEROS.
-       77  WRK-MASC-DINHEIRO  PIC $ZZZ.ZZ9,99 VALUES ZEROS.
+           COPY 'BOOK.COB'.
+           COPY 'CKPTWS.COB'.
+           COPY 'EODWS.COB'.
+           COPY 'TRAILEWS.COB'.
+       77  WRK-SKIP-CHECKPOINT PIC X(01) VALUES 'N'.
+           88 SKIP-CHECKPOINT VALUE 'S'.
+       77  WRK-NOME           PIC X(20) VALUE SPACES.
+           COPY 'DINHEIRO.COB' REPLACING ==:CAMPO:== BY ==SALARIO==
+                                         ==:MASC:==  BY ==DINHEIRO==.
+       77  WRK-TOTAL-BRUTO    PIC 9(08)V99 VALUES ZEROS.
+       77  WRK-MASC-TOTAL     PIC $ZZ.ZZZ.ZZ9,99 VALUES ZEROS.
+       77  WRK-QTD-FUNCIONARIOS PIC 9(05) VALUES ZEROS.
+           COPY 'DINHEIRO.COB' REPLACING ==:CAMPO:== BY ==INSS==
+                                         ==:MASC:==  BY ==INSS==.
+           COPY 'DINHEIRO.COB' REPLACING ==:CAMPO:== BY ==IRRF==
+                                         ==:MASC:==  BY ==IRRF==.
+       77  WRK-BASE-IRRF      PIC 9(6)V99 VALUES ZEROS.
+           COPY 'DINHEIRO.COB' REPLACING ==:CAMPO:== BY ==SALARIO-LIQ==
+                                         ==:MASC:==  BY ==LIQ==.
+       77  WRK-STATUS-EMPLOYEE  PIC X(02) VALUES ZEROS.
+       77  WRK-FIM-ARQUIVO      PIC X(01) VALUES 'N'.
+           88 FIM-ARQUIVO VALUE 'S'.
+       77  WRK-QTD-ESPERADA     PIC 9(05) VALUES ZEROS.
+       77  WRK-VALOR-ESPERADO   PIC 9(08)V99 VALUES ZEROS.
+       77  WRK-QTD-RODAPE       PIC 9(05) VALUES ZEROS.
+       77  WRK-VALOR-RODAPE     PIC 9(08)V99 VALUES ZEROS.
+       77  WRK-RODAPE-LIDO      PIC X(01) VALUES 'N'.
+           88 RODAPE-LIDO VALUE 'S'.
+       77  WRK-SALARIO-TETO     PIC 9(6)V99 VALUE 50000,00.
+       77  WRK-CONTROLE-OK      PIC X(01) VALUES 'S'.
+           88 CONTROLE-BATEU VALUE 'S'.
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            ACCEPT WRK-NOME    FROM CONSOLE.
-            ACCEPT WRK-SALARIO FROM CONSOLE.
-            MOVE   WRK-SALARIO TO   WRK-MASC-DINHEIRO.
-            DISPLAY WRK-NOME.
-            DISPLAY WRK-MASC-DINHEIRO.
-            STOP RUN.
+       0001-PRINCIPAL.
+           MOVE 'PROG04' TO WRK-CKPT-PROGRAMA-ATUAL.
+           MOVE 'PROG04' TO WRK-TRAILER-PROGRAMA.
+           PERFORM 9900-INICIAR-TRAILER.
+           PERFORM 9700-LER-CHECKPOINT.
+           IF WRK-CKPT-CHAVE-RETOMADA NOT = SPACES
+               SET SKIP-CHECKPOINT TO TRUE
+               DISPLAY 'RETOMANDO APOS O FUNCIONARIO ' ,
+                   WRK-CKPT-CHAVE-RETOMADA
+           END-IF.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-APRESENTAR-TOTAIS.
+           PERFORM 0400-FINALIZAR.
+
+       0100-INICIALIZAR.
+           OPEN INPUT EMPLOYEE-FILE.
+           READ EMPLOYEE-FILE
+               AT END
+                   MOVE 'S' TO WRK-FIM-ARQUIVO
+           END-READ.
+           MOVE CTL-QTD-REGISTROS TO WRK-QTD-ESPERADA.
+           MOVE CTL-VALOR-TOTAL   TO WRK-VALOR-ESPERADO.
+           PERFORM 0150-MONTAR-CABECALHO.
+           DISPLAY '                 FOLHA DE PAGAMENTO - ' ,
+               'RELATORIO GERAL'.
+           DISPLAY ' '.
+           DISPLAY 'FUNCIONARIO          SAL.BRUTO   INSS      '
+               'IRRF     SAL.LIQUIDO'.
+           DISPLAY '-----------------------------------------' ,
+               '-----------------'.
+
+      * Cabecalho padrao (BOOK.COB): empresa, data/hora de execucao
+      * e numero de pagina.
+       0150-MONTAR-CABECALHO.
+           ACCEPT WRK-DATA-RELATORIO FROM DATE YYYYMMDD.
+           ACCEPT WRK-HORA-RELATORIO FROM TIME.
+           DISPLAY WRK-EMPRESA-RELATORIO '  PAGINA: ' ,
+               WRK-PAGINA-RELATORIO.
+           DISPLAY 'DATA: ' WRK-DIA-RELATORIO '/' WRK-MES-RELATORIO ,
+               '/' WRK-ANO-RELATORIO '   HORA: ' WRK-HR-RELATORIO ,
+               ':' WRK-MIN-RELATORIO ':' WRK-SEG-RELATORIO.
+
+      * Se o arquivo inteiro for varrido sem o nome do checkpoint
+      * aparecer, o checkpoint e de um EMPLOYEE.DAT diferente (ou o
+      * funcionario saiu do quadro) - os totais acumulados so de
+      * 0255-PULAR-FUNCIONARIO nao valem nada, entao reabre e
+      * reprocessa o lote inteiro do zero em vez de reportar um
+      * CONTROLE DE LOTE: MATCH falso com zero holerites impressos.
+       0200-PROCESSAR.
+           PERFORM UNTIL FIM-ARQUIVO
+               READ EMPLOYEE-FILE
+                   AT END
+                       MOVE 'S' TO WRK-FIM-ARQUIVO
+                   NOT AT END
+                       EVALUATE EMP-TIPO-REG
+                           WHEN 'D'
+                               IF SKIP-CHECKPOINT
+                                   PERFORM 0255-PULAR-FUNCIONARIO
+                               ELSE
+                                   PERFORM 0250-PROCESSAR-FUNCIONARIO
+                               END-IF
+                           WHEN 'T'
+                               PERFORM 0280-LER-RODAPE
+                           WHEN OTHER
+                               CONTINUE
+                       END-EVALUATE
+               END-READ
+           END-PERFORM.
+           IF SKIP-CHECKPOINT
+               DISPLAY 'AVISO: CHECKPOINT NAO CORRESPONDE A NENHUM ' ,
+                   'FUNCIONARIO NESTE ARQUIVO (' ,
+                   WRK-CKPT-CHAVE-RETOMADA ,
+                   ') - REPROCESSANDO O LOTE COMPLETO'
+               MOVE 'N' TO WRK-SKIP-CHECKPOINT
+               MOVE 'N' TO WRK-FIM-ARQUIVO
+               MOVE ZEROS TO WRK-QTD-FUNCIONARIOS
+               MOVE ZEROS TO WRK-TOTAL-BRUTO
+               CLOSE EMPLOYEE-FILE
+               OPEN INPUT EMPLOYEE-FILE
+               PERFORM 0200-PROCESSAR
+           END-IF.
+
+       0280-LER-RODAPE.
+           MOVE CTL-QTD-REGISTROS TO WRK-QTD-RODAPE.
+           MOVE CTL-VALOR-TOTAL   TO WRK-VALOR-RODAPE.
+           MOVE 'S' TO WRK-RODAPE-LIDO.
+
+      * Numa retomada, os funcionarios ja calculados e impressos na
+      * execucao anterior entram de novo nos totais (para o controle
+      * de lote continuar reconciliando), mas sem repetir o detalhe ja
+      * exibido antes da interrupcao.
+       0255-PULAR-FUNCIONARIO.
+           ADD 1 TO WRK-QTD-FUNCIONARIOS.
+           ADD EMP-SALARIO TO WRK-TOTAL-BRUTO.
+           IF EMP-NOME(1:15) = WRK-CKPT-CHAVE-RETOMADA
+               MOVE 'N' TO WRK-SKIP-CHECKPOINT
+           END-IF.
+
+       0250-PROCESSAR-FUNCIONARIO.
+           MOVE EMP-NOME    TO WRK-NOME.
+           MOVE EMP-SALARIO TO WRK-SALARIO.
+           IF WRK-SALARIO = ZEROS OR WRK-SALARIO > WRK-SALARIO-TETO
+               DISPLAY 'ATENCAO: SALARIO SUSPEITO PARA ' WRK-NOME
+                   ' - CONFIRME O VALOR INFORMADO'
+           END-IF.
+           PERFORM 0260-CALCULAR-INSS.
+           PERFORM 0270-CALCULAR-IRRF.
+           COMPUTE WRK-SALARIO-LIQ = WRK-SALARIO - WRK-INSS - WRK-IRRF.
+           MOVE WRK-SALARIO     TO WRK-MASC-DINHEIRO.
+           MOVE WRK-INSS        TO WRK-MASC-INSS.
+           MOVE WRK-IRRF        TO WRK-MASC-IRRF.
+           MOVE WRK-SALARIO-LIQ TO WRK-MASC-LIQ.
+           DISPLAY WRK-NOME ' ' WRK-MASC-DINHEIRO ' ' WRK-MASC-INSS
+               ' ' WRK-MASC-IRRF ' ' WRK-MASC-LIQ.
+           ADD 1 TO WRK-QTD-FUNCIONARIOS.
+           ADD WRK-SALARIO TO WRK-TOTAL-BRUTO.
+           MOVE WRK-NOME(1:15) TO WRK-CKPT-CHAVE-NOVA.
+           PERFORM 9750-GRAVAR-CHECKPOINT.
+
+      * Faixas simplificadas de INSS, aplicadas sobre o salario bruto.
+       0260-CALCULAR-INSS.
+           EVALUATE TRUE
+               WHEN WRK-SALARIO <= 1500,00
+                    COMPUTE WRK-INSS = WRK-SALARIO * 0,075
+               WHEN WRK-SALARIO <= 3000,00
+                    COMPUTE WRK-INSS = WRK-SALARIO * 0,09
+               WHEN WRK-SALARIO <= 4500,00
+                    COMPUTE WRK-INSS = WRK-SALARIO * 0,12
+               WHEN OTHER
+                    COMPUTE WRK-INSS = WRK-SALARIO * 0,14
+           END-EVALUATE.
+
+      * Faixas simplificadas de IRRF, aplicadas sobre a base apos o
+      * desconto do INSS, com parcela a deduzir por faixa.
+       0270-CALCULAR-IRRF.
+           COMPUTE WRK-BASE-IRRF = WRK-SALARIO - WRK-INSS.
+           EVALUATE TRUE
+               WHEN WRK-BASE-IRRF <= 2000,00
+                    MOVE ZEROS TO WRK-IRRF
+               WHEN WRK-BASE-IRRF <= 3000,00
+                    COMPUTE WRK-IRRF =
+                        (WRK-BASE-IRRF * 0,075) - 150,00
+               WHEN WRK-BASE-IRRF <= 4000,00
+                    COMPUTE WRK-IRRF =
+                        (WRK-BASE-IRRF * 0,15) - 375,00
+               WHEN OTHER
+                    COMPUTE WRK-IRRF =
+                        (WRK-BASE-IRRF * 0,225) - 675,00
+           END-EVALUATE.
+           IF WRK-IRRF < 0
+               MOVE ZEROS TO WRK-IRRF
+           END-IF.
+
+       0300-APRESENTAR-TOTAIS.
+           MOVE WRK-TOTAL-BRUTO TO WRK-MASC-TOTAL.
+           DISPLAY '-----------------------------------------' ,
+               '-----------------'.
+           DISPLAY 'TOTAL DE FUNCIONARIOS: ' WRK-QTD-FUNCIONARIOS.
+           DISPLAY 'TOTAL GERAL DA FOLHA (BRUTO): ' WRK-MASC-TOTAL.
+           PERFORM 0350-CONFERIR-TOTAIS-CONTROLE.
+           PERFORM 0360-GRAVAR-TOTAIS-EOD.
+
+      * Contribui com os totais desta folha (funcionarios e valor
+      * bruto pago) para o resumo consolidado de fim de lote que o
+      * PROG16 monta depois de chamar o PROG09 e o PROG04.
+       0360-GRAVAR-TOTAIS-EOD.
+           MOVE 'PROG04'             TO WRK-EOD-PROGRAMA-ATUAL.
+           MOVE WRK-QTD-FUNCIONARIOS TO WRK-EOD-QTD.
+           MOVE WRK-TOTAL-BRUTO      TO WRK-EOD-VALOR-PRINCIPAL.
+           MOVE ZEROS                TO WRK-EOD-VALOR-SECUNDARIO.
+           PERFORM 9610-GRAVAR-TOTAIS-EOD.
+
+       0350-CONFERIR-TOTAIS-CONTROLE.
+           DISPLAY 'QTD. INFORMADA NO CABECALHO: ' WRK-QTD-ESPERADA.
+           IF RODAPE-LIDO
+               DISPLAY 'QTD. INFORMADA NO RODAPE:    ' WRK-QTD-RODAPE
+               IF WRK-QTD-FUNCIONARIOS = WRK-QTD-ESPERADA
+                  AND WRK-QTD-FUNCIONARIOS = WRK-QTD-RODAPE
+                  AND WRK-TOTAL-BRUTO = WRK-VALOR-ESPERADO
+                  AND WRK-TOTAL-BRUTO = WRK-VALOR-RODAPE
+                   DISPLAY 'CONTROLE DE LOTE: MATCH'
+               ELSE
+                   DISPLAY 'CONTROLE DE LOTE: OUT OF BALANCE'
+                   MOVE 'N' TO WRK-CONTROLE-OK
+               END-IF
+           ELSE
+               DISPLAY 'CONTROLE DE LOTE: OUT OF BALANCE ' ,
+                   '(RODAPE NAO ENCONTRADO)'
+               MOVE 'N' TO WRK-CONTROLE-OK
+           END-IF.
+
+       0400-FINALIZAR.
+           CLOSE EMPLOYEE-FILE.
+           PERFORM 9780-LIMPAR-CHECKPOINT.
+           DISPLAY WRK-RODAPE-MENSAGEM.
+           MOVE WRK-QTD-FUNCIONARIOS TO WRK-TRAILER-QTD.
+           IF CONTROLE-BATEU
+               MOVE 'CONCLUIDO COM SUCESSO' TO WRK-TRAILER-STATUS
+           ELSE
+               MOVE 'CONCLUIDO COM ERRO' TO WRK-TRAILER-STATUS
+           END-IF.
+           PERFORM 9950-EXIBIR-TRAILER.
+           GOBACK.
+
+           COPY 'CKPTPR.COB'.
+           COPY 'EODPR.COB'.
+           COPY 'TRAILEPR.COB'.
        END PROGRAM PROG04.
