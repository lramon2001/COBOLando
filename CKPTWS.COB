@@ -0,0 +1,39 @@
+      ******************************************************************
+      * Author: Lucas Ramon
+      * Date: 08/08/2026
+      * Purpose: Campos de WORKING-STORAGE do checkpoint compartilhado
+      * (CHECKPOINT.DAT). O programa chamador move o proprio nome para
+      * WRK-CKPT-PROGRAMA-ATUAL uma unica vez no inicio e executa
+      * PERFORM 9700-LER-CHECKPOINT; se WRK-CKPT-CHAVE-RETOMADA voltar
+      * preenchida, e dai que o processamento deve retomar. A cada
+      * ponto de controle, move a chave atual para WRK-CKPT-CHAVE-NOVA
+      * e executa PERFORM 9750-GRAVAR-CHECKPOINT (paragrafos copiados
+      * de CKPTPR.COB). COPY dentro da WORKING-STORAGE SECTION de cada
+      * programa. Usar em conjunto com CKPTSL.COB (FILE-CONTROL),
+      * CKPTFD.COB (FILE SECTION) e CKPTPR.COB (PROCEDURE DIVISION).
+      * Tectonics: cobc (COPY 'CKPTWS.COB' dentro da WORKING-STORAGE)
+      *
+      * Modification History:
+      * 08/08/2026 - Criado.
+      ******************************************************************
+       77  WRK-STATUS-CKPT          PIC X(02) VALUES ZEROS.
+       77  WRK-CKPT-PROGRAMA-ATUAL  PIC X(08) VALUES SPACES.
+       77  WRK-CKPT-CHAVE-NOVA      PIC X(15) VALUES SPACES.
+       77  WRK-CKPT-CHAVE-RETOMADA  PIC X(15) VALUES SPACES.
+       77  WRK-QTD-CKPT             PIC 9(02) VALUES ZEROS.
+       77  WRK-CKPT-ACHOU           PIC X(01) VALUES 'N'.
+       77  WRK-QTD-CKPT-NOVO        PIC 9(02) VALUES ZEROS.
+       01  WRK-TAB-CKPT.
+           05 WRK-CKPT-ITEM OCCURS 10 TIMES INDEXED BY WRK-IDX-CKPT.
+              10 WRK-CKPT-ITEM-PROGRAMA PIC X(08).
+              10 WRK-CKPT-ITEM-CHAVE    PIC X(15).
+              10 WRK-CKPT-ITEM-DATA.
+                 15 WRK-CKPT-ITEM-ANO   PIC 9(04).
+                 15 WRK-CKPT-ITEM-MES   PIC 9(02).
+                 15 WRK-CKPT-ITEM-DIA   PIC 9(02).
+              10 WRK-CKPT-ITEM-HORA     PIC 9(08).
+       01  WRK-DATA-CKPT.
+           05 WRK-ANO-CKPT  PIC 9(04).
+           05 WRK-MES-CKPT  PIC 9(02).
+           05 WRK-DIA-CKPT  PIC 9(02).
+       77  WRK-HORA-CKPT    PIC 9(08) VALUES ZEROS.
