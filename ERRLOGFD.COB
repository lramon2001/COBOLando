@@ -0,0 +1,26 @@
+      ******************************************************************
+      * Author: Lucas Ramon
+      * Date: 08/08/2026
+      * Purpose: FD e layout de registro do arquivo de erro comparti-
+      * lhado entre todos os programas da suite (ERROR-LOG.LOG). COPY
+      * dentro da FILE SECTION de cada programa. Usar em conjunto com
+      * ERRLOGSL.COB (FILE-CONTROL) e ERRLOGPR.COB (PROCEDURE DIVISION).
+      * Tectonics: cobc (COPY 'ERRLOGFD.COB' dentro da FILE SECTION)
+      *
+      * Modification History:
+      * 08/08/2026 - Criado.
+      ******************************************************************
+       FD  ERROR-LOG-FILE.
+       01  ERROR-LOG-RECORD.
+           05 ERRLOG-PROGRAMA   PIC X(08).
+           05 FILLER            PIC X(01).
+           05 ERRLOG-CODIGO     PIC X(06).
+           05 FILLER            PIC X(01).
+           05 ERRLOG-DESCRICAO  PIC X(40).
+           05 FILLER            PIC X(01).
+           05 ERRLOG-DATA.
+              10 ERRLOG-ANO     PIC 9(04).
+              10 ERRLOG-MES     PIC 9(02).
+              10 ERRLOG-DIA     PIC 9(02).
+           05 FILLER            PIC X(01).
+           05 ERRLOG-HORA       PIC 9(08).
