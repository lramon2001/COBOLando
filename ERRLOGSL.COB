@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Author: Lucas Ramon
+      * Date: 08/08/2026
+      * Purpose: Clausula SELECT do arquivo de erro compartilhado entre
+      * todos os programas da suite (ERROR-LOG.LOG). COPY dentro do
+      * paragrafo FILE-CONTROL de cada programa. Usar em conjunto com
+      * ERRLOGFD.COB (FILE SECTION) e ERRLOGPR.COB (PROCEDURE DIVISION).
+      * Tectonics: cobc (COPY 'ERRLOGSL.COB' dentro do FILE-CONTROL)
+      *
+      * Modification History:
+      * 08/08/2026 - Criado.
+      ******************************************************************
+           SELECT ERROR-LOG-FILE ASSIGN TO "ERROR-LOG.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-ERRO.
