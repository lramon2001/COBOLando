@@ -0,0 +1,26 @@
+      ******************************************************************
+      * Author: Lucas Ramon
+      * Date: 08/08/2026
+      * Purpose: FD e layout de registro do arquivo de checkpoint
+      * compartilhado entre os programas em lote da suite
+      * (CHECKPOINT.DAT) - uma linha por programa, com o ultimo ponto
+      * processado e quando foi gravado. COPY dentro da FILE SECTION de
+      * cada programa. Usar em conjunto com CKPTSL.COB (FILE-CONTROL),
+      * CKPTWS.COB (WORKING-STORAGE) e CKPTPR.COB (PROCEDURE DIVISION).
+      * Tectonics: cobc (COPY 'CKPTFD.COB' dentro da FILE SECTION)
+      *
+      * Modification History:
+      * 08/08/2026 - Criado.
+      ******************************************************************
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05 CKPT-PROGRAMA     PIC X(08).
+           05 FILLER            PIC X(01).
+           05 CKPT-CHAVE        PIC X(15).
+           05 FILLER            PIC X(01).
+           05 CKPT-DATA.
+              10 CKPT-ANO       PIC 9(04).
+              10 CKPT-MES       PIC 9(02).
+              10 CKPT-DIA       PIC 9(02).
+           05 FILLER            PIC X(01).
+           05 CKPT-HORA         PIC 9(08).
