@@ -3,31 +3,144 @@
       * Date: 19/11/2024
       * Purpose: Receber um número e printar a tabuada dele
       * Tectonics: cobc
+      *
+      * Modification History:
+      * 08/08/2026 - A tabuada passou a ser gravada tambem em um
+      *              arquivo de relatorio (TABUADA.RPT), com cabecalho
+      *              mostrando o numero pedido e a data de execucao,
+      *              alem de continuar sendo exibida no terminal.
+      * 08/08/2026 - Cabecalho e rodape do relatorio passaram a vir do
+      *              BOOK.COB (empresa, data/hora de execucao e pagina,
+      *              mais a mensagem padrao de fim de relatorio).
+      * 08/08/2026 - Incluido modo de leitura em lote, selecionado por
+      *              flag, que le varios numeros do arquivo
+      *              NUMEROS.DAT e grava uma secao de tabuada por
+      *              numero no mesmo TABUADA.RPT, numa so execucao.
+      * 08/08/2026 - Incluido trailer padrao de fim de execucao
+      *              (numeros processados, inicio/fim e situacao), no
+      *              terminal e gravado tambem como ultima linha do
+      *              TABUADA.RPT.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROG11.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORT-FILE ASSIGN TO "TABUADA.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-RELATORIO.
+           SELECT NUMEROS-FILE ASSIGN TO "NUMEROS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-NUMEROS.
        DATA DIVISION.
        FILE SECTION.
+       FD  REPORT-FILE.
+       01  REPORT-RECORD PIC X(80).
+       FD  NUMEROS-FILE.
+       01  NUMEROS-RECORD PIC 9(02).
        WORKING-STORAGE SECTION.
+           COPY 'BOOK.COB'.
+           COPY 'TRAILEWS.COB'.
        77  WRK-NUM PIC 9(02) VALUES ZEROS.
-       77  WRK-RES PIC 9(02) VALUES ZEROS.
+       77  WRK-RES PIC 9(04) VALUES ZEROS.
        77  WRK-CON PIC 9(02) VALUES ZEROS.
+       77  WRK-STATUS-RELATORIO PIC X(02) VALUES ZEROS.
+       77  WRK-LINHA PIC X(80) VALUES SPACES.
+       77  WRK-STATUS-NUMEROS PIC X(02) VALUES ZEROS.
+       77  WRK-MODO-ENTRADA PIC X(01) VALUES SPACE.
+           88 ENTRADA-CONSOLE VALUE '1'.
+           88 ENTRADA-ARQUIVO VALUE '2'.
+       77  WRK-FIM-NUMEROS PIC X(01) VALUES 'N'.
+           88 FIM-NUMEROS VALUE 'S'.
+       77  WRK-QTD-NUMEROS PIC 9(05) VALUES ZEROS.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           PERFORM 0100-INCIANILIZAR.
-           PERFORM 0200-PROCESSAR.
+           MOVE 'PROG11' TO WRK-TRAILER-PROGRAMA.
+           PERFORM 9900-INICIAR-TRAILER.
+           DISPLAY 'DIGITE 1 PARA CONSOLE OU 2 PARA LER NUMEROS.DAT: '.
+           ACCEPT WRK-MODO-ENTRADA FROM CONSOLE.
+           IF ENTRADA-ARQUIVO
+               PERFORM 0150-PROCESSAR-LOTE
+           ELSE
+               PERFORM 0100-INICIALIZAR
+               PERFORM 0200-PROCESSAR
+           END-IF.
            PERFORM 0300-ENCERRAR.
 
-           0100-INCIANILIZAR.
+           0100-INICIALIZAR.
                DISPLAY 'ENTRE COM O NUMERO QUE DESEJA SABER A TABUADA:'.
                ACCEPT WRK-NUM FROM CONSOLE.
+               ACCEPT WRK-DATA-RELATORIO FROM DATE YYYYMMDD.
+               ACCEPT WRK-HORA-RELATORIO FROM TIME.
+               OPEN OUTPUT REPORT-FILE.
+               PERFORM 0120-ESCREVER-CABECALHO.
+
+           0120-ESCREVER-CABECALHO.
+               ADD 1 TO WRK-QTD-NUMEROS.
+               MOVE SPACES TO WRK-LINHA.
+               STRING WRK-EMPRESA-RELATORIO ' PAGINA: ' ,
+                   WRK-PAGINA-RELATORIO
+                   DELIMITED BY SIZE INTO WRK-LINHA.
+               WRITE REPORT-RECORD FROM WRK-LINHA.
+               MOVE SPACES TO WRK-LINHA.
+               STRING 'TABUADA DO NUMERO: ' WRK-NUM
+                   DELIMITED BY SIZE INTO WRK-LINHA.
+               WRITE REPORT-RECORD FROM WRK-LINHA.
+               MOVE SPACES TO WRK-LINHA.
+               STRING 'DATA: ' WRK-DIA-RELATORIO '/' WRK-MES-RELATORIO
+                   '/' WRK-ANO-RELATORIO '   HORA: ' WRK-HR-RELATORIO
+                   ':' WRK-MIN-RELATORIO ':' WRK-SEG-RELATORIO
+                   DELIMITED BY SIZE INTO WRK-LINHA.
+               WRITE REPORT-RECORD FROM WRK-LINHA.
+               MOVE SPACES TO REPORT-RECORD.
+               WRITE REPORT-RECORD.
+
+           0150-PROCESSAR-LOTE.
+               ACCEPT WRK-DATA-RELATORIO FROM DATE YYYYMMDD.
+               ACCEPT WRK-HORA-RELATORIO FROM TIME.
+               OPEN OUTPUT REPORT-FILE.
+               OPEN INPUT NUMEROS-FILE.
+               IF WRK-STATUS-NUMEROS = '00'
+                   PERFORM UNTIL FIM-NUMEROS
+                       READ NUMEROS-FILE
+                           AT END
+                               MOVE 'S' TO WRK-FIM-NUMEROS
+                           NOT AT END
+                               MOVE NUMEROS-RECORD TO WRK-NUM
+                               MOVE ZEROS TO WRK-CON
+                               PERFORM 0120-ESCREVER-CABECALHO
+                               PERFORM 0200-PROCESSAR
+                       END-READ
+                   END-PERFORM
+                   CLOSE NUMEROS-FILE
+               ELSE
+                   DISPLAY 'NUMEROS.DAT NAO ENCONTRADO - NADA A '
+                       'PROCESSAR'
+               END-IF.
 
            0200-PROCESSAR.
                PERFORM 10 TIMES
                    ADD 1 TO WRK-CON
                    COMPUTE WRK-RES = WRK-NUM * WRK-CON
                    DISPLAY WRK-CON ' X ' WRK-NUM ' = ' WRK-RES
+                   MOVE SPACES TO WRK-LINHA
+                   STRING WRK-CON ' X ' WRK-NUM ' = ' WRK-RES
+                       DELIMITED BY SIZE INTO WRK-LINHA
+                   WRITE REPORT-RECORD FROM WRK-LINHA
                END-PERFORM.
            0300-ENCERRAR.
+               MOVE SPACES TO WRK-LINHA.
+               STRING WRK-RODAPE-MENSAGEM DELIMITED BY SIZE
+                   INTO WRK-LINHA.
+               WRITE REPORT-RECORD FROM WRK-LINHA.
+               DISPLAY WRK-RODAPE-MENSAGEM.
+               MOVE WRK-QTD-NUMEROS TO WRK-TRAILER-QTD.
+               MOVE 'CONCLUIDO COM SUCESSO' TO WRK-TRAILER-STATUS.
+               PERFORM 9950-EXIBIR-TRAILER.
+               MOVE WRK-TRAILER-LINHA(1:80) TO WRK-LINHA.
+               WRITE REPORT-RECORD FROM WRK-LINHA.
+               CLOSE REPORT-FILE.
                STOP RUN.
+
+           COPY 'TRAILEPR.COB'.
        END PROGRAM PROG11.
