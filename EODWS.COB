@@ -0,0 +1,43 @@
+      ******************************************************************
+      * Author: Lucas Ramon
+      * Date: 08/08/2026
+      * Purpose: Campos de WORKING-STORAGE dos totais de fim de lote
+      * compartilhados (EOD-TOTALS.DAT). O programa que esta gravando
+      * move o proprio nome para WRK-EOD-PROGRAMA-ATUAL, preenche
+      * WRK-EOD-QTD/WRK-EOD-VALOR-PRINCIPAL/WRK-EOD-VALOR-SECUNDARIO e
+      * executa PERFORM 9610-GRAVAR-TOTAIS-EOD; quem esta lendo (o
+      * relatorio consolidado) move o nome do programa desejado para
+      * WRK-EOD-PROGRAMA-ATUAL e executa PERFORM 9630-LER-TOTAIS-EOD,
+      * recebendo de volta os mesmos tres campos e WRK-EOD-ACHOU ('S'
+      * ou 'N') (paragrafos copiados de EODPR.COB). COPY dentro da
+      * WORKING-STORAGE SECTION de cada programa. Usar em conjunto com
+      * EODSL.COB (FILE-CONTROL), EODFD.COB (FILE SECTION) e EODPR.COB
+      * (PROCEDURE DIVISION).
+      * Tectonics: cobc (COPY 'EODWS.COB' dentro da WORKING-STORAGE)
+      *
+      * Modification History:
+      * 08/08/2026 - Criado.
+      ******************************************************************
+       77  WRK-STATUS-EOD            PIC X(02) VALUES ZEROS.
+       77  WRK-EOD-PROGRAMA-ATUAL    PIC X(08) VALUES SPACES.
+       77  WRK-EOD-QTD               PIC 9(05) VALUES ZEROS.
+       77  WRK-EOD-VALOR-PRINCIPAL   PIC 9(08)V99 VALUES ZEROS.
+       77  WRK-EOD-VALOR-SECUNDARIO  PIC 9(08)V99 VALUES ZEROS.
+       77  WRK-EOD-ACHOU             PIC X(01) VALUES 'N'.
+       77  WRK-QTD-EOD               PIC 9(02) VALUES ZEROS.
+       01  WRK-TAB-EOD.
+           05 WRK-EOD-ITEM OCCURS 10 TIMES INDEXED BY WRK-IDX-EOD.
+              10 WRK-EOD-ITEM-PROGRAMA          PIC X(08).
+              10 WRK-EOD-ITEM-QTD               PIC 9(05).
+              10 WRK-EOD-ITEM-VALOR-PRINCIPAL   PIC 9(08)V99.
+              10 WRK-EOD-ITEM-VALOR-SECUNDARIO  PIC 9(08)V99.
+              10 WRK-EOD-ITEM-DATA.
+                 15 WRK-EOD-ITEM-ANO            PIC 9(04).
+                 15 WRK-EOD-ITEM-MES            PIC 9(02).
+                 15 WRK-EOD-ITEM-DIA            PIC 9(02).
+              10 WRK-EOD-ITEM-HORA              PIC 9(08).
+       01  WRK-DATA-EOD.
+           05 WRK-ANO-EOD  PIC 9(04).
+           05 WRK-MES-EOD  PIC 9(02).
+           05 WRK-DIA-EOD  PIC 9(02).
+       77  WRK-HORA-EOD    PIC 9(08) VALUES ZEROS.
