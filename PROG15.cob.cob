@@ -3,38 +3,391 @@
       * Date: 19/11/2024
       * Purpose: Criar uma lista de times do bem e exibi-la ao usuario.
       * Tectonics: cobc
+      *
+      * Modification History:
+      * 08/08/2026 - WRK-LISTA deixou de ser preenchida do zero a cada
+      *              execucao: os 13 times agora ficam gravados no
+      *              arquivo TEAM-MASTER.DAT (indexado por codigo),
+      *              com manutencao de inclusao, alteracao e exclusao
+      *              em vez de um ACCEPT por time a cada execucao.
+      * 08/08/2026 - A exclusao de nomes passou a ser conferida contra
+      *              BLOCKLIST.DAT (nomes em caixa alta), em vez do
+      *              literal FLAMENGO/Flamengo/flamengo no codigo-fonte
+      *              - cadastrar ou remover um nome bloqueado agora e
+      *              mudanca de dado, nao de programa.
+      * 08/08/2026 - Incluido modo de listagem ordenada alfabeticamente
+      *              e um modo de classificacao (standings) que ordena
+      *              pelo campo de pontos de cada time.
+      * 08/08/2026 - A inclusao de um time agora e conferida contra os
+      *              times ja cadastrados (outro codigo com o mesmo
+      *              nome, em caixa alta) e rejeitada com nova chance de
+      *              digitacao quando ja existir.
+      * 08/08/2026 - Incluido trailer padrao de fim de execucao
+      *              (operacoes de manutencao realizadas na sessao,
+      *              inicio/fim e situacao), exibido ao sair do menu.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROG15.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TEAM-MASTER-FILE ASSIGN TO "TEAM-MASTER.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TMF-CODIGO
+               FILE STATUS IS WRK-STATUS-TEAM.
+           SELECT BLOCKLIST-FILE ASSIGN TO "BLOCKLIST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-BLOQUEIO.
        DATA DIVISION.
        FILE SECTION.
+       FD  TEAM-MASTER-FILE.
+       01  TEAM-MASTER-RECORD.
+           05 TMF-CODIGO PIC 9(02).
+           05 TMF-NOME   PIC X(20).
+           05 TMF-PONTOS PIC 9(03).
+       FD  BLOCKLIST-FILE.
+       01  BLOCKLIST-RECORD.
+           05 BLK-NOME PIC X(20).
        WORKING-STORAGE SECTION.
-       77  WRK-CTR PIC 9(02) VALUES ZEROS.
-       01  WRK-LISTA.
-           05 WRK-TIMES PIC X(20) OCCURS 13.
+           COPY 'TRAILEWS.COB'.
+       77  WRK-QTD-OPERACOES PIC 9(05) VALUE ZEROS.
+       77  WRK-MODO PIC X(01) VALUE SPACE.
+           88 MODO-MANTER         VALUE '1'.
+           88 MODO-EXIBIR         VALUE '2'.
+           88 MODO-ORDENADA       VALUE '3'.
+           88 MODO-CLASSIFICACAO  VALUE '4'.
+           88 MODO-SAIR           VALUE '9'.
+       77  WRK-OPCAO-MANUT PIC X(01) VALUE SPACE.
+           88 OPCAO-INCLUIR VALUE 'I'.
+           88 OPCAO-ALTERAR VALUE 'A'.
+           88 OPCAO-EXCLUIR VALUE 'E'.
+           88 OPCAO-VOLTAR  VALUE 'V'.
+       77  WRK-CODIGO          PIC 9(02) VALUE ZEROS.
+       77  WRK-CODIGO-ATUAL    PIC 9(02) VALUE ZEROS.
+       77  WRK-NOME-TIME       PIC X(20) VALUE SPACES.
+       77  WRK-NOME-MAIUSCULO  PIC X(20) VALUE SPACES.
+       77  WRK-PONTOS          PIC 9(03) VALUE ZEROS.
+       77  WRK-STATUS-TEAM     PIC X(02) VALUE ZEROS.
+       77  WRK-STATUS-BLOQUEIO PIC X(02) VALUE ZEROS.
+       77  WRK-FIM-BLOQUEIO PIC X(01) VALUE 'N'.
+           88 FIM-BLOQUEIO VALUE 'S'.
+       77  WRK-QTD-BLOQUEIO PIC 9(02) VALUE ZEROS.
+       77  WRK-BLOQUEADO PIC X(01) VALUE 'N'.
+           88 NOME-BLOQUEADO VALUE 'S'.
+       77  WRK-DUPLICADO PIC X(01) VALUE 'N'.
+           88 NOME-DUPLICADO VALUE 'S'.
+       77  WRK-CTR        PIC 9(02) VALUE ZEROS.
+       77  WRK-CTR2       PIC 9(02) VALUE ZEROS.
+       77  WRK-QTD-TIMES  PIC 9(02) VALUE ZEROS.
+       77  WRK-TEMP-NOME   PIC X(20) VALUE SPACES.
+       77  WRK-TEMP-PONTOS PIC 9(03) VALUE ZEROS.
+       77  WRK-TEMP-CODIGO PIC 9(02) VALUE ZEROS.
+       01  WRK-TAB-BLOQUEIO.
+           05 WRK-BLOQUEIO-ITEM OCCURS 20 TIMES
+                                 INDEXED BY WRK-IDX-BLOQUEIO.
+              10 WRK-BLOQUEIO-NOME PIC X(20).
+       01  WRK-TAB-ROSTER.
+           05 WRK-ROSTER-ITEM OCCURS 13 TIMES
+                               INDEXED BY WRK-IDX-ROSTER.
+              10 WRK-ROSTER-CODIGO PIC 9(02).
+              10 WRK-ROSTER-NOME   PIC X(20).
+              10 WRK-ROSTER-PONTOS PIC 9(03).
        PROCEDURE DIVISION.
-       PERFORM 0100-INICIALIZAR.
-       PERFORM 0200-PROPULAR.
-       PERFORM 0300-EXIBIR-LISTA.
-       PERFORM 0400-FINALIZAR.
-       0100-INICIALIZAR.
-           DISPLAY 'PREENCHA A LISTA DE 13 TIMES DO BEM.'.
-       0200-PROPULAR.
-           PERFORM VARYING WRK-CTR FROM 1 BY 1 UNTIL WRK-CTR = 13
-               DISPLAY 'ENTRE COM O TIME N* 'WRK-CTR': '
-               ACCEPT WRK-TIMES(WRK-CTR) FROM CONSOLE
-               IF WRK-TIMES(WRK-CTR) = 'FLAMENGO' OR 'Flamengo' OR
-                   'flamengo'
-                  DISPLAY 'VOCE NAO EH DIGNO. ENCERRANDO...'
-                  PERFORM 0400-FINALIZAR
-               END-IF
+       MAIN-PROCEDURE.
+           MOVE 'PROG15' TO WRK-TRAILER-PROGRAMA.
+           PERFORM 9900-INICIAR-TRAILER.
+           PERFORM 0050-LER-BLOQUEIO.
+           PERFORM UNTIL MODO-SAIR
+               DISPLAY ' '
+               DISPLAY '1-MANTER CADASTRO  2-LISTAR  3-LISTAR ' ,
+                   'ORDENADO  4-CLASSIFICACAO  9-SAIR: '
+               ACCEPT WRK-MODO FROM CONSOLE
+               EVALUATE TRUE
+                   WHEN MODO-MANTER
+                       PERFORM 0100-MANTER-CADASTRO
+                   WHEN MODO-EXIBIR
+                       PERFORM 0200-EXIBIR-LISTA
+                   WHEN MODO-ORDENADA
+                       PERFORM 0300-EXIBIR-ORDENADA
+                   WHEN MODO-CLASSIFICACAO
+                       PERFORM 0400-EXIBIR-CLASSIFICACAO
+                   WHEN MODO-SAIR
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY 'OPCAO INVALIDA.'
+               END-EVALUATE
            END-PERFORM.
-       0300-EXIBIR-LISTA.
-           MOVE 0 TO WRK-CTR.
-           PERFORM VARYING WRK-CTR FROM 1 BY 1 UNTIL WRK-CTR = 13
-              DISPLAY 'TIME: ' WRK-TIMES(WRK-CTR)
-           END-PERFORM.
-       0400-FINALIZAR.
            DISPLAY 'AO VASCO TUDO.'.
+           MOVE WRK-QTD-OPERACOES TO WRK-TRAILER-QTD.
+           MOVE 'CONCLUIDO COM SUCESSO' TO WRK-TRAILER-STATUS.
+           PERFORM 9950-EXIBIR-TRAILER.
            STOP RUN.
+
+      * Carrega os nomes bloqueados de BLOCKLIST.DAT (ja em caixa
+      * alta); sem o arquivo, cai no bloqueio padrao de antes.
+           0050-LER-BLOQUEIO.
+               OPEN INPUT BLOCKLIST-FILE.
+               IF WRK-STATUS-BLOQUEIO = '00'
+                   PERFORM UNTIL FIM-BLOQUEIO
+                       READ BLOCKLIST-FILE
+                           AT END
+                               MOVE 'S' TO WRK-FIM-BLOQUEIO
+                           NOT AT END
+                               IF WRK-QTD-BLOQUEIO < 20
+                                   ADD 1 TO WRK-QTD-BLOQUEIO
+                                   SET WRK-IDX-BLOQUEIO
+                                       TO WRK-QTD-BLOQUEIO
+                                   MOVE FUNCTION UPPER-CASE(BLK-NOME)
+                                       TO WRK-BLOQUEIO-NOME
+                                           (WRK-IDX-BLOQUEIO)
+                               ELSE
+                                   DISPLAY 'AVISO: TABELA DE ' ,
+                                       'BLOQUEIO CHEIA - NOME ' ,
+                                       'IGNORADO: ' BLK-NOME
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE BLOCKLIST-FILE
+               ELSE
+                   MOVE 1 TO WRK-QTD-BLOQUEIO
+                   MOVE 'FLAMENGO' TO WRK-BLOQUEIO-NOME(1)
+               END-IF.
+
+           0100-MANTER-CADASTRO.
+               OPEN I-O TEAM-MASTER-FILE.
+               IF WRK-STATUS-TEAM = '35'
+                   CLOSE TEAM-MASTER-FILE
+                   OPEN OUTPUT TEAM-MASTER-FILE
+                   CLOSE TEAM-MASTER-FILE
+                   OPEN I-O TEAM-MASTER-FILE
+               END-IF.
+               MOVE SPACE TO WRK-OPCAO-MANUT.
+               PERFORM UNTIL OPCAO-VOLTAR
+                   DISPLAY 'I-INCLUIR  A-ALTERAR  E-EXCLUIR  ' ,
+                       'V-VOLTAR: '
+                   ACCEPT WRK-OPCAO-MANUT FROM CONSOLE
+                   EVALUATE TRUE
+                       WHEN OPCAO-INCLUIR
+                           PERFORM 0110-INCLUIR-TIME
+                       WHEN OPCAO-ALTERAR
+                           PERFORM 0120-ALTERAR-TIME
+                       WHEN OPCAO-EXCLUIR
+                           PERFORM 0130-EXCLUIR-TIME
+                       WHEN OPCAO-VOLTAR
+                           CONTINUE
+                       WHEN OTHER
+                           DISPLAY 'OPCAO INVALIDA.'
+                   END-EVALUATE
+               END-PERFORM.
+               CLOSE TEAM-MASTER-FILE.
+
+           0110-INCLUIR-TIME.
+               DISPLAY 'CODIGO DO TIME (01-13): '.
+               ACCEPT WRK-CODIGO FROM CONSOLE.
+               IF WRK-CODIGO < 1 OR WRK-CODIGO > 13
+                   DISPLAY 'CODIGO FORA DA FAIXA VALIDA (01-13).'
+               ELSE
+                   DISPLAY 'NOME DO TIME: '
+                   ACCEPT WRK-NOME-TIME FROM CONSOLE
+                   MOVE ZEROS TO WRK-CODIGO-ATUAL
+                   PERFORM 0150-VERIFICAR-BLOQUEIO
+                   PERFORM 0160-VERIFICAR-DUPLICADO
+                   IF NOME-BLOQUEADO
+                       DISPLAY 'VOCE NAO EH DIGNO. TIME BLOQUEADO.'
+                   ELSE
+                       IF NOME-DUPLICADO
+                           DISPLAY 'TIME JA CADASTRADO SOB OUTRO ' ,
+                               'CODIGO - NAO INCLUIDO.'
+                       ELSE
+                           DISPLAY 'PONTOS DO TIME: '
+                           ACCEPT WRK-PONTOS FROM CONSOLE
+                           MOVE WRK-CODIGO TO TMF-CODIGO
+                           MOVE WRK-NOME-TIME TO TMF-NOME
+                           MOVE WRK-PONTOS TO TMF-PONTOS
+                           WRITE TEAM-MASTER-RECORD
+                               INVALID KEY
+                                   DISPLAY 'CODIGO JA CADASTRADO.'
+                               NOT INVALID KEY
+                                   ADD 1 TO WRK-QTD-OPERACOES
+                           END-WRITE
+                       END-IF
+                   END-IF
+               END-IF.
+
+           0120-ALTERAR-TIME.
+               DISPLAY 'CODIGO DO TIME A ALTERAR: '.
+               ACCEPT WRK-CODIGO FROM CONSOLE.
+               IF WRK-CODIGO < 1 OR WRK-CODIGO > 13
+                   DISPLAY 'CODIGO FORA DA FAIXA VALIDA (01-13).'
+               ELSE
+                   MOVE WRK-CODIGO TO TMF-CODIGO
+                   READ TEAM-MASTER-FILE
+                       INVALID KEY
+                           DISPLAY 'CODIGO NAO CADASTRADO.'
+                       NOT INVALID KEY
+                           DISPLAY 'NOVO NOME DO TIME: '
+                           ACCEPT WRK-NOME-TIME FROM CONSOLE
+                           MOVE WRK-CODIGO TO WRK-CODIGO-ATUAL
+                           PERFORM 0150-VERIFICAR-BLOQUEIO
+                           PERFORM 0160-VERIFICAR-DUPLICADO
+                           IF NOME-BLOQUEADO
+                               DISPLAY 'VOCE NAO EH DIGNO. TIME ' ,
+                                   'BLOQUEADO.'
+                           ELSE
+                               IF NOME-DUPLICADO
+                                   DISPLAY 'TIME JA CADASTRADO SOB ' ,
+                                       'OUTRO CODIGO - NAO ALTERADO.'
+                               ELSE
+                                   DISPLAY 'NOVOS PONTOS DO TIME: '
+                                   ACCEPT WRK-PONTOS FROM CONSOLE
+                                   MOVE WRK-NOME-TIME TO TMF-NOME
+                                   MOVE WRK-PONTOS TO TMF-PONTOS
+                                   REWRITE TEAM-MASTER-RECORD
+                                   ADD 1 TO WRK-QTD-OPERACOES
+                           END-IF
+                       END-IF
+                   END-READ
+               END-IF.
+
+           0130-EXCLUIR-TIME.
+               DISPLAY 'CODIGO DO TIME A EXCLUIR: '.
+               ACCEPT WRK-CODIGO FROM CONSOLE.
+               MOVE WRK-CODIGO TO TMF-CODIGO.
+               DELETE TEAM-MASTER-FILE
+                   INVALID KEY
+                       DISPLAY 'CODIGO NAO CADASTRADO.'
+                   NOT INVALID KEY
+                       DISPLAY 'TIME EXCLUIDO.'
+                       ADD 1 TO WRK-QTD-OPERACOES
+               END-DELETE.
+
+      * Confere o nome candidato (em caixa alta) contra a tabela de
+      * bloqueio carregada de BLOCKLIST.DAT.
+           0150-VERIFICAR-BLOQUEIO.
+               MOVE FUNCTION UPPER-CASE(WRK-NOME-TIME)
+                   TO WRK-NOME-MAIUSCULO.
+               MOVE 'N' TO WRK-BLOQUEADO.
+               PERFORM VARYING WRK-IDX-BLOQUEIO FROM 1 BY 1
+                       UNTIL WRK-IDX-BLOQUEIO > WRK-QTD-BLOQUEIO
+                   IF WRK-NOME-MAIUSCULO =
+                           WRK-BLOQUEIO-NOME(WRK-IDX-BLOQUEIO)
+                       MOVE 'S' TO WRK-BLOQUEADO
+                   END-IF
+               END-PERFORM.
+
+      * Confere o nome candidato contra os times ja cadastrados sob
+      * qualquer outro codigo (WRK-CODIGO-ATUAL exclui o proprio
+      * registro quando a chamada vem de uma alteracao).
+           0160-VERIFICAR-DUPLICADO.
+               MOVE 'N' TO WRK-DUPLICADO.
+               PERFORM VARYING WRK-CTR FROM 1 BY 1 UNTIL WRK-CTR > 13
+                   IF WRK-CTR NOT = WRK-CODIGO-ATUAL
+                       MOVE WRK-CTR TO TMF-CODIGO
+                       READ TEAM-MASTER-FILE
+                           INVALID KEY
+                               CONTINUE
+                           NOT INVALID KEY
+                               IF FUNCTION UPPER-CASE(TMF-NOME) =
+                                       WRK-NOME-MAIUSCULO
+                                   MOVE 'S' TO WRK-DUPLICADO
+                               END-IF
+                       END-READ
+                   END-IF
+               END-PERFORM.
+               MOVE WRK-CODIGO TO TMF-CODIGO.
+
+      * Le os 13 codigos possiveis na ordem cadastrada e exibe os que
+      * existirem.
+           0200-EXIBIR-LISTA.
+               OPEN INPUT TEAM-MASTER-FILE.
+               PERFORM VARYING WRK-CTR FROM 1 BY 1 UNTIL WRK-CTR > 13
+                   MOVE WRK-CTR TO TMF-CODIGO
+                   READ TEAM-MASTER-FILE
+                       INVALID KEY
+                           CONTINUE
+                       NOT INVALID KEY
+                           DISPLAY 'TIME: ' TMF-NOME ' PONTOS: ' ,
+                               TMF-PONTOS
+                   END-READ
+               END-PERFORM.
+               CLOSE TEAM-MASTER-FILE.
+
+      * Carrega os times cadastrados em WRK-TAB-ROSTER para ordenar em
+      * memoria (0300 por nome, 0400 por pontos).
+           0250-CARREGAR-ROSTER.
+               MOVE ZEROS TO WRK-QTD-TIMES.
+               OPEN INPUT TEAM-MASTER-FILE.
+               PERFORM VARYING WRK-CTR FROM 1 BY 1 UNTIL WRK-CTR > 13
+                   MOVE WRK-CTR TO TMF-CODIGO
+                   READ TEAM-MASTER-FILE
+                       INVALID KEY
+                           CONTINUE
+                       NOT INVALID KEY
+                           ADD 1 TO WRK-QTD-TIMES
+                           SET WRK-IDX-ROSTER TO WRK-QTD-TIMES
+                           MOVE TMF-CODIGO TO
+                               WRK-ROSTER-CODIGO(WRK-IDX-ROSTER)
+                           MOVE TMF-NOME TO
+                               WRK-ROSTER-NOME(WRK-IDX-ROSTER)
+                           MOVE TMF-PONTOS TO
+                               WRK-ROSTER-PONTOS(WRK-IDX-ROSTER)
+                   END-READ
+               END-PERFORM.
+               CLOSE TEAM-MASTER-FILE.
+
+           0300-EXIBIR-ORDENADA.
+               PERFORM 0250-CARREGAR-ROSTER.
+               PERFORM VARYING WRK-CTR FROM 1 BY 1
+                       UNTIL WRK-CTR >= WRK-QTD-TIMES
+                   PERFORM VARYING WRK-CTR2 FROM 1 BY 1
+                           UNTIL WRK-CTR2 > WRK-QTD-TIMES - WRK-CTR
+                       IF WRK-ROSTER-NOME(WRK-CTR2) >
+                               WRK-ROSTER-NOME(WRK-CTR2 + 1)
+                           MOVE WRK-ROSTER-NOME(WRK-CTR2)
+                               TO WRK-TEMP-NOME
+                           MOVE WRK-ROSTER-NOME(WRK-CTR2 + 1)
+                               TO WRK-ROSTER-NOME(WRK-CTR2)
+                           MOVE WRK-TEMP-NOME
+                               TO WRK-ROSTER-NOME(WRK-CTR2 + 1)
+                       END-IF
+                   END-PERFORM
+               END-PERFORM.
+               DISPLAY 'ROSTER EM ORDEM ALFABETICA'.
+               PERFORM VARYING WRK-CTR FROM 1 BY 1
+                       UNTIL WRK-CTR > WRK-QTD-TIMES
+                   DISPLAY WRK-ROSTER-NOME(WRK-CTR)
+               END-PERFORM.
+
+           0400-EXIBIR-CLASSIFICACAO.
+               PERFORM 0250-CARREGAR-ROSTER.
+               PERFORM VARYING WRK-CTR FROM 1 BY 1
+                       UNTIL WRK-CTR >= WRK-QTD-TIMES
+                   PERFORM VARYING WRK-CTR2 FROM 1 BY 1
+                           UNTIL WRK-CTR2 > WRK-QTD-TIMES - WRK-CTR
+                       IF WRK-ROSTER-PONTOS(WRK-CTR2) <
+                               WRK-ROSTER-PONTOS(WRK-CTR2 + 1)
+                           MOVE WRK-ROSTER-NOME(WRK-CTR2)
+                               TO WRK-TEMP-NOME
+                           MOVE WRK-ROSTER-PONTOS(WRK-CTR2)
+                               TO WRK-TEMP-PONTOS
+                           MOVE WRK-ROSTER-NOME(WRK-CTR2 + 1)
+                               TO WRK-ROSTER-NOME(WRK-CTR2)
+                           MOVE WRK-ROSTER-PONTOS(WRK-CTR2 + 1)
+                               TO WRK-ROSTER-PONTOS(WRK-CTR2)
+                           MOVE WRK-TEMP-NOME
+                               TO WRK-ROSTER-NOME(WRK-CTR2 + 1)
+                           MOVE WRK-TEMP-PONTOS
+                               TO WRK-ROSTER-PONTOS(WRK-CTR2 + 1)
+                       END-IF
+                   END-PERFORM
+               END-PERFORM.
+               DISPLAY 'TABELA DE CLASSIFICACAO'.
+               PERFORM VARYING WRK-CTR FROM 1 BY 1
+                       UNTIL WRK-CTR > WRK-QTD-TIMES
+                   DISPLAY WRK-CTR 'O LUGAR: ' WRK-ROSTER-NOME(WRK-CTR)
+                       ' - ' WRK-ROSTER-PONTOS(WRK-CTR) ' PONTOS'
+               END-PERFORM.
+
+           COPY 'TRAILEPR.COB'.
        END PROGRAM PROG15.
