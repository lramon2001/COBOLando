@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Author: Lucas Ramon
+      * Date: 08/08/2026
+      * Purpose: Clausula SELECT do arquivo de totais de fim de lote
+      * compartilhado entre o PROG09 e o PROG04 (EOD-TOTALS.DAT). COPY
+      * dentro do paragrafo FILE-CONTROL de cada programa. Usar em
+      * conjunto com EODFD.COB (FILE SECTION), EODWS.COB (WORKING-
+      * STORAGE) e EODPR.COB (PROCEDURE DIVISION).
+      * Tectonics: cobc (COPY 'EODSL.COB' dentro do FILE-CONTROL)
+      *
+      * Modification History:
+      * 08/08/2026 - Criado.
+      ******************************************************************
+           SELECT EOD-TOTALS-FILE ASSIGN TO "EOD-TOTALS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-EOD.
