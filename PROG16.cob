@@ -0,0 +1,170 @@
+      ******************************************************************
+      * Author: Lucas Ramon
+      * Date: 08/08/2026
+      * Purpose: Lote encadeado do ciclo de reajuste salarial: chama o
+      * PROG09 para aplicar o reajuste anual e gravar o EMPLOYEE.DAT
+      * com os salarios ja reajustados, e em seguida chama o PROG04
+      * para rodar a folha de pagamento direto sobre esse arquivo - sem
+      * precisar de alguem digitando o salario novo manualmente entre
+      * os dois passos. Ao final, monta o relatorio consolidado do
+      * ciclo (funcionarios processados, aumento concedido, novo custo
+      * de folha e variacao contra o ciclo anterior).
+      * Tectonics: cobc
+      *
+      * Modification History:
+      * 08/08/2026 - Criado.
+      * 08/08/2026 - Incluido o relatorio consolidado de fim de lote,
+      *              lendo os totais que o PROG09 e o PROG04 gravam em
+      *              EOD-TOTALS.DAT e comparando o novo custo de folha
+      *              com o do ciclo anterior, registrado em
+      *              EOD-RESUMO.LOG.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG16.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EOD-SUMMARY-FILE ASSIGN TO "EOD-RESUMO.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-RESUMO.
+           COPY 'EODSL.COB'.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EOD-SUMMARY-FILE.
+       01  EOD-SUMMARY-RECORD.
+           05 RESUMO-DATA.
+              10 RESUMO-ANO            PIC 9(04).
+              10 RESUMO-MES            PIC 9(02).
+              10 RESUMO-DIA            PIC 9(02).
+           05 FILLER                   PIC X(01).
+           05 RESUMO-HORA               PIC 9(08).
+           05 FILLER                   PIC X(01).
+           05 RESUMO-QTD-FUNCIONARIOS  PIC 9(05).
+           05 FILLER                   PIC X(01).
+           05 RESUMO-VALOR-AUMENTO     PIC 9(08)V99.
+           05 FILLER                   PIC X(01).
+           05 RESUMO-VALOR-FOLHA       PIC 9(08)V99.
+           COPY 'EODFD.COB'.
+       WORKING-STORAGE SECTION.
+           COPY 'BOOK.COB'.
+           COPY 'EODWS.COB'.
+       77  WRK-STATUS-RESUMO        PIC X(02) VALUES ZEROS.
+       77  WRK-FIM-RESUMO           PIC X(01) VALUES 'N'.
+           88 FIM-RESUMO VALUE 'S'.
+       77  WRK-TEM-ANTERIOR         PIC X(01) VALUES 'N'.
+           88 TEM-PERIODO-ANTERIOR VALUE 'S'.
+       77  WRK-QTD-FUNC-PROG09      PIC 9(05) VALUES ZEROS.
+       77  WRK-QTD-FUNC-PROG04      PIC 9(05) VALUES ZEROS.
+       77  WRK-VALOR-AUMENTO        PIC 9(08)V99 VALUES ZEROS.
+       77  WRK-VALOR-FOLHA-NOVA     PIC 9(08)V99 VALUES ZEROS.
+       77  WRK-VALOR-FOLHA-ANTERIOR PIC 9(08)V99 VALUES ZEROS.
+       77  WRK-VARIACAO             PIC S9(08)V99 VALUES ZEROS.
+       77  WRK-MASC-AUMENTO         PIC $ZZ.ZZZ.ZZ9,99 VALUES ZEROS.
+       77  WRK-MASC-FOLHA-NOVA      PIC $ZZ.ZZZ.ZZ9,99 VALUES ZEROS.
+       77  WRK-MASC-FOLHA-ANTERIOR  PIC $ZZ.ZZZ.ZZ9,99 VALUES ZEROS.
+       77  WRK-MASC-VARIACAO        PIC -ZZ.ZZZ.ZZ9,99 VALUES ZEROS.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY 'INICIANDO LOTE ENCADEADO: REAJUSTE + FOLHA DE ' ,
+               'PAGAMENTO'.
+           DISPLAY ' '.
+           DISPLAY 'PASSO 1 DE 2: REAJUSTE SALARIAL ANUAL (PROG09)'.
+           CALL 'PROG09'.
+           DISPLAY ' '.
+           DISPLAY 'PASSO 2 DE 2: FOLHA DE PAGAMENTO (PROG04)'.
+           CALL 'PROG04'.
+           DISPLAY ' '.
+           DISPLAY 'LOTE ENCADEADO CONCLUIDO.'.
+           DISPLAY ' '.
+           PERFORM 0100-COLETAR-TOTAIS-EOD.
+           PERFORM 0200-APURAR-PERIODO-ANTERIOR.
+           PERFORM 0300-EMITIR-RELATORIO-CONSOLIDADO.
+           PERFORM 0400-GRAVAR-HISTORICO-RESUMO.
+           STOP RUN.
+
+      * Le em EOD-TOTALS.DAT os totais que o PROG09 e o PROG04 acabaram
+      * de gravar para este ciclo.
+       0100-COLETAR-TOTAIS-EOD.
+           MOVE 'PROG09' TO WRK-EOD-PROGRAMA-ATUAL.
+           PERFORM 9630-LER-TOTAIS-EOD.
+           MOVE WRK-EOD-QTD              TO WRK-QTD-FUNC-PROG09.
+           MOVE WRK-EOD-VALOR-SECUNDARIO TO WRK-VALOR-AUMENTO.
+           MOVE 'PROG04' TO WRK-EOD-PROGRAMA-ATUAL.
+           PERFORM 9630-LER-TOTAIS-EOD.
+           MOVE WRK-EOD-QTD              TO WRK-QTD-FUNC-PROG04.
+           MOVE WRK-EOD-VALOR-PRINCIPAL  TO WRK-VALOR-FOLHA-NOVA.
+
+      * O historico de resumos e um arquivo sequencial somente de
+      * acrescimo (como o RAISE-HISTORY.LOG do PROG09); para saber o
+      * valor do ciclo anterior e preciso ler o arquivo inteiro e
+      * guardar o ultimo registro encontrado.
+       0200-APURAR-PERIODO-ANTERIOR.
+           MOVE ZEROS TO WRK-VALOR-FOLHA-ANTERIOR.
+           OPEN INPUT EOD-SUMMARY-FILE.
+           IF WRK-STATUS-RESUMO = '00'
+               PERFORM UNTIL FIM-RESUMO
+                   READ EOD-SUMMARY-FILE
+                       AT END
+                           MOVE 'S' TO WRK-FIM-RESUMO
+                       NOT AT END
+                           MOVE RESUMO-VALOR-FOLHA TO
+                               WRK-VALOR-FOLHA-ANTERIOR
+                           SET TEM-PERIODO-ANTERIOR TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE EOD-SUMMARY-FILE
+           END-IF.
+           IF TEM-PERIODO-ANTERIOR
+               COMPUTE WRK-VARIACAO =
+                   WRK-VALOR-FOLHA-NOVA - WRK-VALOR-FOLHA-ANTERIOR
+           END-IF.
+
+       0300-EMITIR-RELATORIO-CONSOLIDADO.
+           MOVE WRK-VALOR-AUMENTO    TO WRK-MASC-AUMENTO.
+           MOVE WRK-VALOR-FOLHA-NOVA TO WRK-MASC-FOLHA-NOVA.
+           DISPLAY '================================================='.
+           DISPLAY '       RESUMO CONSOLIDADO DO CICLO DE REAJUSTE'.
+           DISPLAY '================================================='.
+           DISPLAY 'FUNCIONARIOS REAJUSTADOS (PROG09):   ' ,
+               WRK-QTD-FUNC-PROG09.
+           DISPLAY 'FUNCIONARIOS NA FOLHA (PROG04):      ' ,
+               WRK-QTD-FUNC-PROG04.
+           DISPLAY 'TOTAL DE AUMENTO CONCEDIDO:          ' ,
+               WRK-MASC-AUMENTO.
+           DISPLAY 'NOVO CUSTO TOTAL DA FOLHA:           ' ,
+               WRK-MASC-FOLHA-NOVA.
+           IF TEM-PERIODO-ANTERIOR
+               MOVE WRK-VALOR-FOLHA-ANTERIOR TO WRK-MASC-FOLHA-ANTERIOR
+               MOVE WRK-VARIACAO              TO WRK-MASC-VARIACAO
+               DISPLAY 'CUSTO DA FOLHA NO CICLO ANTERIOR:    ' ,
+                   WRK-MASC-FOLHA-ANTERIOR
+               DISPLAY 'VARIACAO CONTRA O CICLO ANTERIOR:    ' ,
+                   WRK-MASC-VARIACAO
+           ELSE
+               DISPLAY 'VARIACAO CONTRA O CICLO ANTERIOR:    N/D ' ,
+                   '(NENHUM CICLO ANTERIOR REGISTRADO)'
+           END-IF.
+           DISPLAY '================================================='.
+
+      * Acrescenta o resumo deste ciclo ao historico, para a proxima
+      * execucao poder calcular a variacao contra este.
+       0400-GRAVAR-HISTORICO-RESUMO.
+           ACCEPT WRK-DATA-EXECUCAO FROM DATE YYYYMMDD.
+           OPEN EXTEND EOD-SUMMARY-FILE.
+           IF WRK-STATUS-RESUMO = '35'
+               OPEN OUTPUT EOD-SUMMARY-FILE
+           END-IF.
+           MOVE SPACES                  TO EOD-SUMMARY-RECORD.
+           MOVE WRK-DATA-EXECUCAO       TO RESUMO-DATA.
+           ACCEPT RESUMO-HORA FROM TIME.
+           MOVE WRK-QTD-FUNC-PROG04     TO RESUMO-QTD-FUNCIONARIOS.
+           MOVE WRK-VALOR-AUMENTO       TO RESUMO-VALOR-AUMENTO.
+           MOVE WRK-VALOR-FOLHA-NOVA    TO RESUMO-VALOR-FOLHA.
+           WRITE EOD-SUMMARY-RECORD.
+           CLOSE EOD-SUMMARY-FILE.
+
+           COPY 'EODPR.COB'.
+       END PROGRAM PROG16.
