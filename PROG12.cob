@@ -4,30 +4,225 @@
       * Purpose: Receber um número e printar a tabuada dele usando VARY-
       * ING
       * Tectonics: cobc
+      *
+      * Modification History:
+      * 08/08/2026 - WRK-NUM passou a aceitar taxa decimal e a faixa
+      *              do PERFORM VARYING (inicio/fim/passo) passou a ser
+      *              informada pelo operador, em vez da tabuada fixa de
+      *              1 a 10 com numeros inteiros.
+      * 08/08/2026 - Incluido modo de cronograma de financiamento (juros
+      *              simples ou saldo devedor decrescente), usando a
+      *              mesma estrutura de PERFORM VARYING sobre os
+      *              periodos do emprestimo em vez do multiplicador.
+      * 08/08/2026 - Incluidos os modos 3 e 4, que leem varias tabelas/
+      *              cronogramas dos arquivos TABELA-LOTE.DAT e
+      *              CRONOGRAMA-LOTE.DAT em vez do terminal, um por
+      *              registro, cada qual pela mesma logica dos modos
+      *              1 e 2.
+      * 09/08/2026 - WRK-RES ampliado de 9(05)V99 para 9(06)V99 - com
+      *              WRK-NUM aceitando ate 999,99 e WRK-CON ate 999, o
+      *              produto pode passar de 99999,99 e a faixa antiga
+      *              truncava o resultado.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROG12.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TABELA-LOTE-FILE ASSIGN TO "TABELA-LOTE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-TABELA-LOTE.
+           SELECT CRONOGRAMA-LOTE-FILE ASSIGN TO "CRONOGRAMA-LOTE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-CRONO-LOTE.
        DATA DIVISION.
        FILE SECTION.
+       FD  TABELA-LOTE-FILE.
+       01  TABELA-LOTE-RECORD.
+           05 TBL-NUM    PIC 9(03)V99.
+           05 TBL-INICIO PIC 9(03).
+           05 TBL-FIM    PIC 9(03).
+           05 TBL-PASSO  PIC 9(03).
+       FD  CRONOGRAMA-LOTE-FILE.
+       01  CRONOGRAMA-LOTE-RECORD.
+           05 CRL-PRINCIPAL    PIC 9(08)V99.
+           05 CRL-TAXA         PIC 9(03)V99.
+           05 CRL-NUM-PERIODOS PIC 9(03).
+           05 CRL-TIPO-JUROS   PIC X(01).
        WORKING-STORAGE SECTION.
-       77  WRK-NUM PIC 9(02) VALUES ZEROS.
-       77  WRK-RES PIC 9(02) VALUES ZEROS.
-       77  WRK-CON PIC 9(02) VALUES ZEROS.
+       77  WRK-MODO PIC X(01) VALUES SPACE.
+           88 MODO-CRONOGRAMA VALUE '2'.
+           88 MODO-TABELA-LOTE VALUE '3'.
+           88 MODO-CRONOGRAMA-LOTE VALUE '4'.
+       77  WRK-STATUS-TABELA-LOTE PIC X(02) VALUES ZEROS.
+       77  WRK-STATUS-CRONO-LOTE  PIC X(02) VALUES ZEROS.
+       77  WRK-FIM-LOTE           PIC X(01) VALUES 'N'.
+           88 FIM-LOTE VALUE 'S'.
+       77  WRK-NUM    PIC 9(03)V99 VALUES ZEROS.
+       77  WRK-RES    PIC 9(06)V99 VALUES ZEROS.
+       77  WRK-CON    PIC 9(03)    VALUES ZEROS.
+       77  WRK-INICIO PIC 9(03)    VALUES ZEROS.
+       77  WRK-FIM    PIC 9(03)    VALUES ZEROS.
+       77  WRK-PASSO  PIC 9(03)    VALUES 1.
+       77  WRK-PRINCIPAL      PIC 9(08)V99 VALUES ZEROS.
+       77  WRK-TAXA           PIC 9(03)V99 VALUES ZEROS.
+       77  WRK-FATOR-TAXA     PIC 9(03)V9999 VALUES ZEROS.
+       77  WRK-NUM-PERIODOS   PIC 9(03)    VALUES ZEROS.
+       77  WRK-TIPO-JUROS     PIC X(01) VALUES SPACE.
+           88 JUROS-SIMPLES     VALUE 'S'.
+           88 JUROS-DECRESCENTE VALUE 'D'.
+       77  WRK-AMORTIZACAO    PIC 9(08)V99 VALUES ZEROS.
+       77  WRK-SALDO          PIC 9(08)V99 VALUES ZEROS.
+       77  WRK-JUROS-PERIODO  PIC 9(08)V99 VALUES ZEROS.
+       77  WRK-PARCELA        PIC 9(08)V99 VALUES ZEROS.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           PERFORM 0100-INCIANILIZAR.
-           PERFORM 0200-PROCESSAR.
-           PERFORM 0300-ENCERRAR.
+           DISPLAY 'DIGITE 1 PARA TABELA, 2 PARA CRONOGRAMA DE ' ,
+               'FINANCIAMENTO, 3 PARA LER TABELA-LOTE.DAT OU 4 PARA ' ,
+               'LER CRONOGRAMA-LOTE.DAT: '.
+           ACCEPT WRK-MODO FROM CONSOLE.
+           EVALUATE TRUE
+               WHEN MODO-CRONOGRAMA
+                   PERFORM 0500-GERAR-CRONOGRAMA
+               WHEN MODO-TABELA-LOTE
+                   PERFORM 0600-PROCESSAR-TABELA-LOTE
+               WHEN MODO-CRONOGRAMA-LOTE
+                   PERFORM 0700-PROCESSAR-CRONOGRAMA-LOTE
+               WHEN OTHER
+                   PERFORM 0100-INICIALIZAR
+                   PERFORM 0200-PROCESSAR
+                   PERFORM 0300-ENCERRAR
+           END-EVALUATE.
+           STOP RUN.
 
-           0100-INCIANILIZAR.
-               DISPLAY 'ENTRE COM O NUMERO QUE DESEJA SABER A TABUADA:'.
+           0100-INICIALIZAR.
+               DISPLAY 'ENTRE COM O NUMERO (ACEITA DECIMAL) DA ' ,
+                   'TABELA: '.
                ACCEPT WRK-NUM FROM CONSOLE.
+               DISPLAY 'INICIO DA FAIXA: '.
+               ACCEPT WRK-INICIO FROM CONSOLE.
+               DISPLAY 'FIM DA FAIXA: '.
+               ACCEPT WRK-FIM FROM CONSOLE.
+               DISPLAY 'PASSO (BRANCO OU ZERO = 1): '.
+               ACCEPT WRK-PASSO FROM CONSOLE.
+               IF WRK-PASSO = ZEROS
+                   MOVE 1 TO WRK-PASSO
+               END-IF.
 
            0200-PROCESSAR.
-               PERFORM VARYING WRK-CON FROM 1 BY 1 UNTIL WRK-CON>10
+               PERFORM VARYING WRK-CON FROM WRK-INICIO BY WRK-PASSO
+                       UNTIL WRK-CON > WRK-FIM
                    COMPUTE WRK-RES = WRK-NUM * WRK-CON
                    DISPLAY WRK-CON ' X ' WRK-NUM ' = ' WRK-RES
                END-PERFORM.
            0300-ENCERRAR.
                STOP RUN.
+
+      * Cronograma de financiamento: mesma estrutura de PERFORM VARYING
+      * de 0200-PROCESSAR, so que varrendo os periodos do emprestimo em
+      * vez do multiplicador da tabuada.
+           0500-GERAR-CRONOGRAMA.
+               DISPLAY 'VALOR DO PRINCIPAL: '.
+               ACCEPT WRK-PRINCIPAL FROM CONSOLE.
+               DISPLAY 'TAXA DE JUROS MENSAL (%): '.
+               ACCEPT WRK-TAXA FROM CONSOLE.
+               DISPLAY 'NUMERO DE PERIODOS: '.
+               ACCEPT WRK-NUM-PERIODOS FROM CONSOLE.
+               DISPLAY 'TIPO (S=JUROS SIMPLES  D=SALDO ' ,
+                   'DECRESCENTE): '.
+               ACCEPT WRK-TIPO-JUROS FROM CONSOLE.
+               PERFORM 0550-CALCULAR-CRONOGRAMA.
+
+      * Calcula e exibe o cronograma para WRK-PRINCIPAL/WRK-TAXA/
+      * WRK-NUM-PERIODOS/WRK-TIPO-JUROS ja preenchidos - usado tanto
+      * pelo modo 2 (console) quanto pelo modo 4 (lote).
+           0550-CALCULAR-CRONOGRAMA.
+               IF WRK-NUM-PERIODOS = ZEROS
+                   DISPLAY 'NUMERO DE PERIODOS INVALIDO (ZERO) - ' ,
+                       'CRONOGRAMA NAO CALCULADO'
+               ELSE
+                   COMPUTE WRK-FATOR-TAXA ROUNDED = WRK-TAXA / 100
+                   COMPUTE WRK-AMORTIZACAO ROUNDED =
+                       WRK-PRINCIPAL / WRK-NUM-PERIODOS
+                   MOVE WRK-PRINCIPAL TO WRK-SALDO
+                   DISPLAY ' '
+                   DISPLAY 'CRONOGRAMA DE PAGAMENTOS'
+                   DISPLAY 'PERIODO  JUROS       AMORTIZACAO  ' ,
+                       'PARCELA       SALDO'
+                   DISPLAY '-------------------------------------' ,
+                       '----------------------'
+                   PERFORM VARYING WRK-CON FROM 1 BY 1
+                           UNTIL WRK-CON > WRK-NUM-PERIODOS
+                       EVALUATE TRUE
+                           WHEN JUROS-SIMPLES
+                               COMPUTE WRK-JUROS-PERIODO ROUNDED =
+                                   WRK-PRINCIPAL * WRK-FATOR-TAXA
+                           WHEN OTHER
+                               COMPUTE WRK-JUROS-PERIODO ROUNDED =
+                                   WRK-SALDO * WRK-FATOR-TAXA
+                       END-EVALUATE
+                       COMPUTE WRK-PARCELA =
+                           WRK-AMORTIZACAO + WRK-JUROS-PERIODO
+                       SUBTRACT WRK-AMORTIZACAO FROM WRK-SALDO
+                       DISPLAY WRK-CON '   ' WRK-JUROS-PERIODO '  ' ,
+                           WRK-AMORTIZACAO '   ' WRK-PARCELA '   ' ,
+                           WRK-SALDO
+                   END-PERFORM
+               END-IF.
+
+      * Le varias tabelas de multiplicacao de TABELA-LOTE.DAT, um
+      * registro por tabela, e roda 0200-PROCESSAR para cada uma.
+           0600-PROCESSAR-TABELA-LOTE.
+               MOVE 'N' TO WRK-FIM-LOTE.
+               OPEN INPUT TABELA-LOTE-FILE.
+               IF WRK-STATUS-TABELA-LOTE = '00'
+                   PERFORM UNTIL FIM-LOTE
+                       READ TABELA-LOTE-FILE
+                           AT END
+                               MOVE 'S' TO WRK-FIM-LOTE
+                           NOT AT END
+                               MOVE TBL-NUM    TO WRK-NUM
+                               MOVE TBL-INICIO TO WRK-INICIO
+                               MOVE TBL-FIM    TO WRK-FIM
+                               MOVE TBL-PASSO  TO WRK-PASSO
+                               IF WRK-PASSO = ZEROS
+                                   MOVE 1 TO WRK-PASSO
+                               END-IF
+                               PERFORM 0200-PROCESSAR
+                       END-READ
+                   END-PERFORM
+                   CLOSE TABELA-LOTE-FILE
+               ELSE
+                   DISPLAY 'TABELA-LOTE.DAT NAO ENCONTRADO - NADA A '
+                       'PROCESSAR'
+               END-IF.
+
+      * Le varios cronogramas de financiamento de CRONOGRAMA-LOTE.DAT,
+      * um registro por cronograma, e roda 0550-CALCULAR-CRONOGRAMA
+      * para cada um.
+           0700-PROCESSAR-CRONOGRAMA-LOTE.
+               MOVE 'N' TO WRK-FIM-LOTE.
+               OPEN INPUT CRONOGRAMA-LOTE-FILE.
+               IF WRK-STATUS-CRONO-LOTE = '00'
+                   PERFORM UNTIL FIM-LOTE
+                       READ CRONOGRAMA-LOTE-FILE
+                           AT END
+                               MOVE 'S' TO WRK-FIM-LOTE
+                           NOT AT END
+                               MOVE CRL-PRINCIPAL TO WRK-PRINCIPAL
+                               MOVE CRL-TAXA TO WRK-TAXA
+                               MOVE CRL-NUM-PERIODOS TO
+                                   WRK-NUM-PERIODOS
+                               MOVE CRL-TIPO-JUROS TO WRK-TIPO-JUROS
+                               PERFORM 0550-CALCULAR-CRONOGRAMA
+                       END-READ
+                   END-PERFORM
+                   CLOSE CRONOGRAMA-LOTE-FILE
+               ELSE
+                   DISPLAY 'CRONOGRAMA-LOTE.DAT NAO ENCONTRADO - ' ,
+                       'NADA A PROCESSAR'
+               END-IF.
        END PROGRAM PROG12.
