@@ -3,22 +3,173 @@
       * Date: 05/11/2024
       * Purpose: Receber um nome e informar a data atual.
       * Tectonics: cobc
+      *
+      * Modification History:
+      * 08/08/2026 - Incluido registro de cada execucao (nome, data e
+      *              hora) no arquivo SIGNON.LOG, para trilha de
+      *              auditoria de acesso.
+      * 08/08/2026 - Incluida verificacao de fim de semana/feriado com
+      *              aviso ao usuario antes de iniciar jobs de fim de
+      *              dia em data nao util.
+      * 08/08/2026 - Incluida validacao de WRK-DATA (mes 1-12 e dia
+      *              compativel com o mes/ano) antes de exibir ou
+      *              gravar a data, ja que o grupo pode vir a ser
+      *              reaproveitado por outros programas via COPY.
+      * 08/08/2026 - Incluido modo de leitura em lote a partir do
+      *              arquivo PROG03-TRANS.DAT, um nome por linha, para
+      *              assinar a entrada de varios usuarios sem operador
+      *              no terminal durante a janela de batch noturna.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROG03.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SIGNON-FILE ASSIGN TO "SIGNON.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-SIGNON.
+           SELECT NOME-TRANS-FILE ASSIGN TO "PROG03-TRANS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-TRANS.
        DATA DIVISION.
        FILE SECTION.
+       FD  NOME-TRANS-FILE.
+       01  NOME-TRANS-RECORD PIC X(20).
+       FD  SIGNON-FILE.
+       01  SIGNON-RECORD.
+           05 SIG-NOME     PIC X(20).
+           05 FILLER       PIC X(01).
+           05 SIG-DATA.
+              10 SIG-ANO   PIC 9(04).
+              10 SIG-MES   PIC 9(02).
+              10 SIG-DIA   PIC 9(02).
+           05 FILLER       PIC X(01).
+           05 SIG-HORA     PIC 9(08).
        WORKING-STORAGE SECTION.
        77  WRK-NOME PIC X(20) VALUES SPACES.
        01  WRK-DATA.
            02 WRK-ANO PIC 9(4) VALUES ZEROS.
            02 WRK-MES PIC 9(2) VALUES ZEROS.
            02 WRK-DIA PIC 9(2) VALUES ZEROS.
+       77  WRK-HORA PIC 9(08) VALUES ZEROS.
+       77  WRK-STATUS-SIGNON PIC X(02) VALUES ZEROS.
+       77  WRK-DATA-INTEIRO PIC 9(08) VALUES ZEROS.
+       77  WRK-DIA-SEMANA   PIC 9(01) VALUES ZEROS.
+           88 FIM-DE-SEMANA VALUES 5 6.
+       77  WRK-MES-DIA      PIC 9(04) VALUES ZEROS.
+       77  WRK-IND-FERIADO  PIC 9(02) VALUES ZEROS.
+       77  WRK-EH-FERIADO   PIC X(01) VALUES 'N'.
+           88 EH-FERIADO VALUE 'S'.
+       01  WRK-TAB-FERIADOS-INIC.
+           05 FILLER PIC X(32) VALUE
+              '01010421050109071012110211151225'.
+       01  WRK-TAB-FERIADOS REDEFINES WRK-TAB-FERIADOS-INIC.
+           05 WRK-FERIADO PIC 9(04) OCCURS 8.
+       77  WRK-DATA-OK      PIC X(01) VALUES 'S'.
+           88 DATA-OK VALUE 'S'.
+       77  WRK-DIAS-NO-MES  PIC 9(02) VALUES ZEROS.
+       01  WRK-TAB-DIAS-MES-INIC.
+           05 FILLER PIC X(24) VALUE
+              '312831303130313130313031'.
+       01  WRK-TAB-DIAS-MES REDEFINES WRK-TAB-DIAS-MES-INIC.
+           05 WRK-DIAS-MES PIC 9(02) OCCURS 12.
+       77  WRK-MODO-ENTRADA PIC X(01) VALUES SPACE.
+           88 ENTRADA-CONSOLE VALUE '1'.
+           88 ENTRADA-ARQUIVO VALUE '2'.
+       77  WRK-STATUS-TRANS PIC X(02) VALUES ZEROS.
+       77  WRK-FIM-TRANS    PIC X(01) VALUES 'N'.
+           88 FIM-TRANS VALUE 'S'.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            ACCEPT WRK-NOME FROM CONSOLE.
-            ACCEPT WRK-DATA FROM DATE YYYYMMDD.
-            DISPLAY 'Ola senhor(a)' WRK-NOME ', HOJE EH DIA '
-            WRK-DATA.
+            DISPLAY 'DIGITE 1 PARA CONSOLE OU 2 PARA LER ' ,
+                'PROG03-TRANS.DAT: '.
+            ACCEPT WRK-MODO-ENTRADA FROM CONSOLE.
+            IF ENTRADA-ARQUIVO
+                PERFORM 0010-PROCESSAR-LOTE
+            ELSE
+                ACCEPT WRK-NOME FROM CONSOLE
+                PERFORM 0020-ASSINAR-ENTRADA
+            END-IF.
             STOP RUN.
+
+      * Assina a entrada de cada nome lido de PROG03-TRANS.DAT, sem
+      * operador no terminal - mesma logica de validacao e gravacao do
+      * modo console, uma vez por registro do arquivo.
+       0010-PROCESSAR-LOTE.
+            OPEN INPUT NOME-TRANS-FILE.
+            IF WRK-STATUS-TRANS = '00'
+                PERFORM UNTIL FIM-TRANS
+                    READ NOME-TRANS-FILE INTO WRK-NOME
+                        AT END
+                            MOVE 'S' TO WRK-FIM-TRANS
+                        NOT AT END
+                            PERFORM 0020-ASSINAR-ENTRADA
+                    END-READ
+                END-PERFORM
+                CLOSE NOME-TRANS-FILE
+            ELSE
+                DISPLAY 'PROG03-TRANS.DAT NAO ENCONTRADO - NADA A ' ,
+                    'PROCESSAR'
+            END-IF.
+
+       0020-ASSINAR-ENTRADA.
+            ACCEPT WRK-DATA FROM DATE YYYYMMDD.
+            ACCEPT WRK-HORA FROM TIME.
+            PERFORM 0030-VALIDAR-DATA.
+            IF DATA-OK
+                DISPLAY 'Ola senhor(a)' WRK-NOME ', HOJE EH DIA '
+                WRK-DATA
+                PERFORM 0050-VERIFICAR-DIA-UTIL
+                PERFORM 0100-GRAVAR-SIGNON
+            ELSE
+                DISPLAY 'DATA INVALIDA RECEBIDA DO RELOGIO DO '
+                'SISTEMA: ' WRK-DATA ' - EXECUCAO INTERROMPIDA.'
+            END-IF.
+
+       0030-VALIDAR-DATA.
+            MOVE 'S' TO WRK-DATA-OK.
+            IF WRK-MES < 1 OR WRK-MES > 12
+                MOVE 'N' TO WRK-DATA-OK
+            ELSE
+                MOVE WRK-DIAS-MES(WRK-MES) TO WRK-DIAS-NO-MES
+                IF WRK-MES = 2 AND
+                   (FUNCTION MOD(WRK-ANO, 4) = 0 AND
+                   (FUNCTION MOD(WRK-ANO, 100) NOT = 0 OR
+                    FUNCTION MOD(WRK-ANO, 400) = 0))
+                    MOVE 29 TO WRK-DIAS-NO-MES
+                END-IF
+                IF WRK-DIA < 1 OR WRK-DIA > WRK-DIAS-NO-MES
+                    MOVE 'N' TO WRK-DATA-OK
+                END-IF
+            END-IF.
+
+       0050-VERIFICAR-DIA-UTIL.
+            MOVE WRK-DATA TO WRK-DATA-INTEIRO.
+            COMPUTE WRK-DATA-INTEIRO =
+                FUNCTION INTEGER-OF-DATE(WRK-DATA-INTEIRO).
+            COMPUTE WRK-DIA-SEMANA =
+                FUNCTION MOD(WRK-DATA-INTEIRO - 1, 7).
+            COMPUTE WRK-MES-DIA = WRK-MES * 100 + WRK-DIA.
+            MOVE 'N' TO WRK-EH-FERIADO.
+            PERFORM VARYING WRK-IND-FERIADO FROM 1 BY 1
+                    UNTIL WRK-IND-FERIADO > 8
+                IF WRK-MES-DIA = WRK-FERIADO(WRK-IND-FERIADO)
+                    MOVE 'S' TO WRK-EH-FERIADO
+                END-IF
+            END-PERFORM.
+            IF FIM-DE-SEMANA OR EH-FERIADO
+                DISPLAY 'ATENCAO: HOJE E FERIADO/FIM DE SEMANA'
+            END-IF.
+
+       0100-GRAVAR-SIGNON.
+            OPEN EXTEND SIGNON-FILE.
+            IF WRK-STATUS-SIGNON = '35'
+                OPEN OUTPUT SIGNON-FILE
+            END-IF.
+            MOVE SPACES TO SIGNON-RECORD.
+            MOVE WRK-NOME TO SIG-NOME.
+            MOVE WRK-DATA TO SIG-DATA.
+            MOVE WRK-HORA TO SIG-HORA.
+            WRITE SIGNON-RECORD.
+            CLOSE SIGNON-FILE.
        END PROGRAM PROG03.
