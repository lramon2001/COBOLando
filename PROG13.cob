@@ -5,35 +5,135 @@
       * digitado N
       *
       * Tectonics: cobc
+      *
+      * Modification History:
+      * 08/08/2026 - Incluido modo de lote sem operador: se existir o
+      *              arquivo PROG13.DRV, o numero e a quantidade de
+      *              multiplos vem dele (ou a marca STOP, que encerra
+      *              sem processar nada), em vez de depender de alguem
+      *              pressionando uma tecla apos cada linha.
+      * 08/08/2026 - O multiplo (WRK-CON) e gravado em um arquivo de
+      *              checkpoint (PROG13.CKP) apos cada linha impressa,
+      *              para um processo interrompido no meio retomar do
+      *              ultimo multiplo concluido em vez de comecar tudo
+      *              de novo.
+      * 08/08/2026 - O modo interativo agora aceita mais de um codigo
+      *              de parada (N, FIM, STOP), em qualquer caixa, em
+      *              vez de exigir exatamente a letra N maiuscula.
+      * 08/08/2026 - O checkpoint proprio (PROG13.CKP) foi substituido
+      *              pelo mecanismo de checkpoint compartilhado da
+      *              suite (CHECKPOINT.DAT), usado tambem pelo PROG09
+      *              e pelo PROG04.
+      * 08/08/2026 - 0300-ENCERRAR agora limpa o checkpoint ao final de
+      *              uma execucao concluida normalmente (igual ao
+      *              PROG09 e ao PROG04), para uma execucao seguinte
+      *              com outro numero nao ser confundida com a
+      *              retomada de um processo ja concluido.
+      * 09/08/2026 - WRK-CON ampliado de 9(02) para 9(05), igual a
+      *              DRV-QTD, e WRK-RES de 9(02) para 9(07) para
+      *              acompanhar o maior multiplo - DRV-QTD acima de 99
+      *              fazia WRK-CON estourar de volta para zero a cada
+      *              volta e o lote nunca atingia a condicao de saida.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROG13.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DRIVER-FILE ASSIGN TO "PROG13.DRV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-DRIVER.
+           COPY 'CKPTSL.COB'.
        DATA DIVISION.
        FILE SECTION.
+       FD  DRIVER-FILE.
+       01  DRIVER-RECORD.
+           05 DRV-NUM      PIC 9(02).
+           05 DRV-COMANDO  PIC X(05).
+           05 DRV-QTD REDEFINES DRV-COMANDO PIC 9(05).
+           COPY 'CKPTFD.COB'.
        WORKING-STORAGE SECTION.
+           COPY 'CKPTWS.COB'.
        77  WRK-NUM PIC 9(02) VALUES ZEROS.
-       77  WRK-RES PIC 9(02) VALUES ZEROS.
-       77  WRK-CON PIC 9(02) VALUES ZEROS.
-       77  WRK-CTR PIC X(01) VALUE  SPACE.
+       77  WRK-RES PIC 9(07) VALUES ZEROS.
+       77  WRK-CON PIC 9(05) VALUES ZEROS.
+       77  WRK-CTR PIC X(05) VALUE SPACES.
+       77  WRK-CTR-MAIUSCULA PIC X(05) VALUE SPACES.
+           88 PARAR-PROCESSO VALUE 'N    ' 'FIM  ' 'STOP '.
+       77  WRK-STATUS-DRIVER     PIC X(02) VALUES ZEROS.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           PERFORM 0100-INCIANILIZAR.
-           PERFORM 0200-PROCESSAR.
+           MOVE 'PROG13' TO WRK-CKPT-PROGRAMA-ATUAL.
+           PERFORM 0050-LER-CHECKPOINT.
+           OPEN INPUT DRIVER-FILE.
+           IF WRK-STATUS-DRIVER = '00'
+               PERFORM 0150-PROCESSAR-LOTE
+               CLOSE DRIVER-FILE
+           ELSE
+               PERFORM 0100-INCIANILIZAR
+               PERFORM 0200-PROCESSAR
+           END-IF.
            PERFORM 0300-ENCERRAR.
 
+      * Retoma do ultimo multiplo gravado, se houver um checkpoint de
+      * uma execucao anterior interrompida.
+           0050-LER-CHECKPOINT.
+               PERFORM 9700-LER-CHECKPOINT.
+               IF WRK-CKPT-CHAVE-RETOMADA NOT = SPACES
+                   MOVE WRK-CKPT-CHAVE-RETOMADA TO WRK-CON
+                   DISPLAY 'RETOMANDO A PARTIR DO MULTIPLO ' WRK-CON
+               END-IF.
+
            0100-INCIANILIZAR.
                DISPLAY 'ENTRE COM O NUMERO QUE DESEJA SABER A TABUADA:'.
                ACCEPT WRK-NUM FROM CONSOLE.
 
            0200-PROCESSAR.
-               PERFORM UNTIL WRK-CTR = 'N'
-                   DISPLAY 'DIGITE N PARA ACABAR O PROCESSO E QUALQUER'
-                   ' TECLA PARA CONTINUAR. '
+               PERFORM UNTIL PARAR-PROCESSO
+                   DISPLAY 'DIGITE N, FIM OU STOP PARA ACABAR O ' ,
+                       'PROCESSO E QUALQUER OUTRA TECLA PARA ' ,
+                       'CONTINUAR. '
                    ACCEPT WRK-CTR FROM CONSOLE
-                   ADD 1 TO WRK-CON
-                   COMPUTE WRK-RES = WRK-NUM * WRK-CON
-                   DISPLAY WRK-CON ' X ' WRK-NUM ' = ' WRK-RES
+                   MOVE FUNCTION UPPER-CASE(WRK-CTR)
+                       TO WRK-CTR-MAIUSCULA
+                   IF NOT PARAR-PROCESSO
+                       ADD 1 TO WRK-CON
+                       COMPUTE WRK-RES = WRK-NUM * WRK-CON
+                       DISPLAY WRK-CON ' X ' WRK-NUM ' = ' WRK-RES
+                       PERFORM 0600-GRAVAR-CHECKPOINT
+                   END-IF
                END-PERFORM.
+
+      * Modo sem operador: numero e quantidade de multiplos vem do
+      * driver file. DRV-COMANDO = STOP encerra sem processar nada,
+      * do contrario DRV-QTD e a quantidade de multiplos a gerar.
+           0150-PROCESSAR-LOTE.
+               READ DRIVER-FILE
+                   AT END
+                       DISPLAY 'PROG13.DRV VAZIO - NADA A PROCESSAR'
+                   NOT AT END
+                       MOVE DRV-NUM TO WRK-NUM
+                       IF DRV-COMANDO = 'STOP '
+                           DISPLAY 'PROG13.DRV SOLICITA PARADA - ' ,
+                               'NADA A PROCESSAR NESTA EXECUCAO'
+                       ELSE
+                           PERFORM UNTIL WRK-CON >= DRV-QTD
+                               ADD 1 TO WRK-CON
+                               COMPUTE WRK-RES = WRK-NUM * WRK-CON
+                               DISPLAY WRK-CON ' X ' WRK-NUM ' = ' ,
+                                   WRK-RES
+                               PERFORM 0600-GRAVAR-CHECKPOINT
+                           END-PERFORM
+                       END-IF
+               END-READ.
+
+           0600-GRAVAR-CHECKPOINT.
+               MOVE WRK-CON TO WRK-CKPT-CHAVE-NOVA.
+               PERFORM 9750-GRAVAR-CHECKPOINT.
+
            0300-ENCERRAR.
+               PERFORM 9780-LIMPAR-CHECKPOINT.
                STOP RUN.
+
+           COPY 'CKPTPR.COB'.
        END PROGRAM PROG13.
