@@ -0,0 +1,41 @@
+      ******************************************************************
+      * Author: Lucas Ramon
+      * Date: 08/08/2026
+      * Purpose: Paragrafo padrao de gravacao do arquivo de auditoria
+      * de seguranca compartilhado (AUDIT-LOG.LOG). Acrescenta um
+      * registro com os campos preenchidos em WRK-AUDIT-USUARIO/WRK-
+      * AUDIT-ACAO/WRK-AUDIT-VALOR-ANTIGO/WRK-AUDIT-VALOR-NOVO/WRK-
+      * AUDIT-RESULTADO, com a mesma logica de OPEN EXTEND com reserva
+      * para OPEN OUTPUT na primeira gravacao ja usada pelo ACCESS-LOG-
+      * FILE e pelo RAISE-HISTORY-FILE. COPY dentro da PROCEDURE
+      * DIVISION de cada programa. Usar em conjunto com AUDITSL.COB
+      * (FILE-CONTROL), AUDITFD.COB (FILE SECTION) e AUDITWS.COB
+      * (WORKING-STORAGE).
+      * Tectonics: cobc (COPY 'AUDITPR.COB' dentro da PROCEDURE DIVISION)
+      *
+      * Modification History:
+      * 08/08/2026 - Criado.
+      * 09/08/2026 - Renumerado de 9900 para 9850, faixa que ainda nao
+      *              era usada por nenhum outro book de PROCEDURE
+      *              DIVISION (CKPT* usa 9700/9750/9760/9780, ERRLOG*
+      *              usa 9800, TRAILEPR.COB usa 9900/9950) - evita
+      *              colisao de paragrafo num programa que venha a
+      *              incluir os dois books.
+      ******************************************************************
+       9850-GRAVAR-AUDITORIA.
+           ACCEPT WRK-DATA-AUDITORIA FROM DATE YYYYMMDD.
+           ACCEPT WRK-HORA-AUDITORIA FROM TIME.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF WRK-STATUS-AUDITORIA = '35'
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           MOVE SPACES                 TO AUDIT-RECORD.
+           MOVE WRK-AUDIT-USUARIO      TO AUDIT-USUARIO.
+           MOVE WRK-AUDIT-ACAO         TO AUDIT-ACAO.
+           MOVE WRK-AUDIT-VALOR-ANTIGO TO AUDIT-VALOR-ANTIGO.
+           MOVE WRK-AUDIT-VALOR-NOVO   TO AUDIT-VALOR-NOVO.
+           MOVE WRK-AUDIT-RESULTADO    TO AUDIT-RESULTADO.
+           MOVE WRK-DATA-AUDITORIA     TO AUDIT-DATA.
+           MOVE WRK-HORA-AUDITORIA     TO AUDIT-HORA.
+           WRITE AUDIT-RECORD.
+           CLOSE AUDIT-LOG-FILE.
