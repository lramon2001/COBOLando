@@ -0,0 +1,125 @@
+      ******************************************************************
+      * Author: Lucas Ramon
+      * Date: 08/08/2026
+      * Purpose: Paragrafos padrao de leitura e gravacao dos totais de
+      * fim de lote compartilhados (EOD-TOTALS.DAT). Uma linha por
+      * programa; 9610-GRAVAR-TOTAIS-EOD atualiza ou inclui a linha do
+      * proprio programa (WRK-EOD-PROGRAMA-ATUAL) na tabela em memoria
+      * a partir de WRK-EOD-QTD/WRK-EOD-VALOR-PRINCIPAL/WRK-EOD-VALOR-
+      * SECUNDARIO e regrava o arquivo inteiro; 9630-LER-TOTAIS-EOD
+      * devolve nesses mesmos tres campos (mais WRK-EOD-ACHOU) a linha
+      * gravada para o programa indicado em WRK-EOD-PROGRAMA-ATUAL, se
+      * houver. COPY dentro da PROCEDURE DIVISION de cada programa.
+      * Usar em conjunto com EODSL.COB (FILE-CONTROL), EODFD.COB (FILE
+      * SECTION) e EODWS.COB (WORKING-STORAGE).
+      * Tectonics: cobc (COPY 'EODPR.COB' dentro da PROCEDURE DIVISION)
+      *
+      * Modification History:
+      * 08/08/2026 - Criado.
+      ******************************************************************
+       9600-CARREGAR-TOTAIS-EOD.
+           MOVE ZEROS  TO WRK-QTD-EOD.
+           OPEN INPUT EOD-TOTALS-FILE.
+           IF WRK-STATUS-EOD = '00'
+               PERFORM UNTIL WRK-STATUS-EOD = '10'
+                   READ EOD-TOTALS-FILE
+                       AT END
+                           MOVE '10' TO WRK-STATUS-EOD
+                       NOT AT END
+                           IF WRK-QTD-EOD < 10
+                               ADD 1 TO WRK-QTD-EOD
+                               MOVE EOD-PROGRAMA TO
+                                   WRK-EOD-ITEM-PROGRAMA(WRK-QTD-EOD)
+                               MOVE EOD-QTD TO
+                                   WRK-EOD-ITEM-QTD(WRK-QTD-EOD)
+                               MOVE EOD-VALOR-PRINCIPAL TO
+                                   WRK-EOD-ITEM-VALOR-PRINCIPAL
+                                       (WRK-QTD-EOD)
+                               MOVE EOD-VALOR-SECUNDARIO TO
+                                   WRK-EOD-ITEM-VALOR-SECUNDARIO
+                                       (WRK-QTD-EOD)
+                               MOVE EOD-DATA TO
+                                   WRK-EOD-ITEM-DATA(WRK-QTD-EOD)
+                               MOVE EOD-HORA TO
+                                   WRK-EOD-ITEM-HORA(WRK-QTD-EOD)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE EOD-TOTALS-FILE
+           END-IF.
+
+       9610-GRAVAR-TOTAIS-EOD.
+           PERFORM 9600-CARREGAR-TOTAIS-EOD.
+           ACCEPT WRK-DATA-EOD FROM DATE YYYYMMDD.
+           ACCEPT WRK-HORA-EOD FROM TIME.
+           MOVE 'N' TO WRK-EOD-ACHOU.
+           PERFORM VARYING WRK-IDX-EOD FROM 1 BY 1
+               UNTIL WRK-IDX-EOD > WRK-QTD-EOD
+               IF WRK-EOD-ITEM-PROGRAMA(WRK-IDX-EOD) =
+                       WRK-EOD-PROGRAMA-ATUAL
+                   MOVE WRK-EOD-QTD TO
+                       WRK-EOD-ITEM-QTD(WRK-IDX-EOD)
+                   MOVE WRK-EOD-VALOR-PRINCIPAL TO
+                       WRK-EOD-ITEM-VALOR-PRINCIPAL(WRK-IDX-EOD)
+                   MOVE WRK-EOD-VALOR-SECUNDARIO TO
+                       WRK-EOD-ITEM-VALOR-SECUNDARIO(WRK-IDX-EOD)
+                   MOVE WRK-DATA-EOD TO
+                       WRK-EOD-ITEM-DATA(WRK-IDX-EOD)
+                   MOVE WRK-HORA-EOD TO
+                       WRK-EOD-ITEM-HORA(WRK-IDX-EOD)
+                   MOVE 'S' TO WRK-EOD-ACHOU
+               END-IF
+           END-PERFORM.
+           IF WRK-EOD-ACHOU = 'N'
+               IF WRK-QTD-EOD < 10
+                   ADD 1 TO WRK-QTD-EOD
+                   MOVE WRK-EOD-PROGRAMA-ATUAL TO
+                       WRK-EOD-ITEM-PROGRAMA(WRK-QTD-EOD)
+                   MOVE WRK-EOD-QTD TO
+                       WRK-EOD-ITEM-QTD(WRK-QTD-EOD)
+                   MOVE WRK-EOD-VALOR-PRINCIPAL TO
+                       WRK-EOD-ITEM-VALOR-PRINCIPAL(WRK-QTD-EOD)
+                   MOVE WRK-EOD-VALOR-SECUNDARIO TO
+                       WRK-EOD-ITEM-VALOR-SECUNDARIO(WRK-QTD-EOD)
+                   MOVE WRK-DATA-EOD TO
+                       WRK-EOD-ITEM-DATA(WRK-QTD-EOD)
+                   MOVE WRK-HORA-EOD TO
+                       WRK-EOD-ITEM-HORA(WRK-QTD-EOD)
+               ELSE
+                   DISPLAY 'AVISO: TABELA DE TOTAIS EOD CHEIA - ' ,
+                       WRK-EOD-PROGRAMA-ATUAL , ' NAO GRAVADO'
+               END-IF
+           END-IF.
+           OPEN OUTPUT EOD-TOTALS-FILE.
+           PERFORM VARYING WRK-IDX-EOD FROM 1 BY 1
+               UNTIL WRK-IDX-EOD > WRK-QTD-EOD
+               MOVE SPACES TO EOD-TOTALS-RECORD
+               MOVE WRK-EOD-ITEM-PROGRAMA(WRK-IDX-EOD) TO EOD-PROGRAMA
+               MOVE WRK-EOD-ITEM-QTD(WRK-IDX-EOD)      TO EOD-QTD
+               MOVE WRK-EOD-ITEM-VALOR-PRINCIPAL(WRK-IDX-EOD) TO
+                   EOD-VALOR-PRINCIPAL
+               MOVE WRK-EOD-ITEM-VALOR-SECUNDARIO(WRK-IDX-EOD) TO
+                   EOD-VALOR-SECUNDARIO
+               MOVE WRK-EOD-ITEM-DATA(WRK-IDX-EOD)     TO EOD-DATA
+               MOVE WRK-EOD-ITEM-HORA(WRK-IDX-EOD)     TO EOD-HORA
+               WRITE EOD-TOTALS-RECORD
+           END-PERFORM.
+           CLOSE EOD-TOTALS-FILE.
+
+       9630-LER-TOTAIS-EOD.
+           PERFORM 9600-CARREGAR-TOTAIS-EOD.
+           MOVE 'N'   TO WRK-EOD-ACHOU.
+           MOVE ZEROS TO WRK-EOD-QTD WRK-EOD-VALOR-PRINCIPAL
+               WRK-EOD-VALOR-SECUNDARIO.
+           PERFORM VARYING WRK-IDX-EOD FROM 1 BY 1
+               UNTIL WRK-IDX-EOD > WRK-QTD-EOD
+               IF WRK-EOD-ITEM-PROGRAMA(WRK-IDX-EOD) =
+                       WRK-EOD-PROGRAMA-ATUAL
+                   MOVE WRK-EOD-ITEM-QTD(WRK-IDX-EOD) TO WRK-EOD-QTD
+                   MOVE WRK-EOD-ITEM-VALOR-PRINCIPAL(WRK-IDX-EOD) TO
+                       WRK-EOD-VALOR-PRINCIPAL
+                   MOVE WRK-EOD-ITEM-VALOR-SECUNDARIO(WRK-IDX-EOD) TO
+                       WRK-EOD-VALOR-SECUNDARIO
+                   MOVE 'S' TO WRK-EOD-ACHOU
+               END-IF
+           END-PERFORM.
