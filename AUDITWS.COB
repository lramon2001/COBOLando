@@ -0,0 +1,29 @@
+      ******************************************************************
+      * Author: Lucas Ramon
+      * Date: 08/08/2026
+      * Purpose: Campos de WORKING-STORAGE do arquivo de auditoria de
+      * seguranca compartilhado (AUDIT-LOG.LOG). Quem esta gravando
+      * preenche WRK-AUDIT-USUARIO/WRK-AUDIT-ACAO/WRK-AUDIT-VALOR-
+      * ANTIGO/WRK-AUDIT-VALOR-NOVO/WRK-AUDIT-RESULTADO e executa
+      * PERFORM 9850-GRAVAR-AUDITORIA (paragrafo copiado de
+      * AUDITPR.COB). COPY dentro da WORKING-STORAGE SECTION de cada
+      * programa. Usar em conjunto com AUDITSL.COB (FILE-CONTROL),
+      * AUDITFD.COB (FILE SECTION) e AUDITPR.COB (PROCEDURE DIVISION).
+      * Tectonics: cobc (COPY 'AUDITWS.COB' dentro da WORKING-STORAGE)
+      *
+      * Modification History:
+      * 08/08/2026 - Criado.
+      * 09/08/2026 - Comentario atualizado para 9850-GRAVAR-AUDITORIA
+      *              (ver AUDITPR.COB).
+      ******************************************************************
+       77  WRK-STATUS-AUDITORIA      PIC X(02) VALUES ZEROS.
+       77  WRK-AUDIT-USUARIO         PIC X(15) VALUES SPACES.
+       77  WRK-AUDIT-ACAO            PIC X(14) VALUES SPACES.
+       77  WRK-AUDIT-VALOR-ANTIGO    PIC X(14) VALUES SPACES.
+       77  WRK-AUDIT-VALOR-NOVO      PIC X(14) VALUES SPACES.
+       77  WRK-AUDIT-RESULTADO       PIC X(13) VALUES SPACES.
+       01  WRK-DATA-AUDITORIA.
+           05 WRK-ANO-AUDITORIA      PIC 9(04).
+           05 WRK-MES-AUDITORIA      PIC 9(02).
+           05 WRK-DIA-AUDITORIA      PIC 9(02).
+       77  WRK-HORA-AUDITORIA        PIC 9(08) VALUES ZEROS.
