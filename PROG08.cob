@@ -4,32 +4,380 @@
       * Purpose: Ler uma variavel e atribuir um nivel logico a ela usan-
       * do variáveis níveis 88.
       * Tectonics: cobc
+      *
+      * Modification History:
+      * 08/08/2026 - Incluidos os niveis SUPERVISOR e AUDITOR, cada um
+      *              com seu proprio rotulo exibido, e toda decisao de
+      *              acesso (usuario, nivel, concedido ou negado)
+      *              passou a ser gravada em ACCESS-LOG.LOG.
+      * 08/08/2026 - WRK-NIVEL fora da faixa 01-04 agora e tratado como
+      *              erro de entrada (nao mais como acesso negado), com
+      *              RETURN-CODE diferente de zero para o script que
+      *              chama este programa distinguir os dois casos.
+      * 08/08/2026 - Incluido bloqueio por tentativas invalidas: cada
+      *              usuario com tentativa invalida e controlado em
+      *              LOCKOUT.DAT, zerando a contagem a cada novo dia, e
+      *              passa a ser recusado sem nova chance apos a
+      *              terceira tentativa invalida na mesma janela.
+      * 08/08/2026 - Nivel de acesso fora da faixa valida agora tambem
+      *              grava uma ocorrencia em ERROR-LOG.LOG, via o
+      *              paragrafo padrao de log de erros compartilhado
+      *              com o resto da suite.
+      * 08/08/2026 - Toda decisao de acesso passou a gravar tambem em
+      *              AUDIT-LOG.LOG, o novo arquivo de auditoria de
+      *              seguranca compartilhado - o mesmo que qualquer
+      *              outro controle de acesso do sistema vai usar, em
+      *              vez de cada um inventar seu proprio formato de
+      *              log. O ACCESS-LOG.LOG proprio do PROG08 continua
+      *              gravando do mesmo jeito, com o detalhe de nivel/
+      *              perfil que so faz sentido aqui.
+      * 08/08/2026 - Incluido modo de leitura em lote, selecionado por
+      *              flag, que le pares de usuario/nivel do arquivo
+      *              ACESSO-LOTE.DAT em vez do terminal - cada par
+      *              passa pela mesma decisao, lockout e auditoria do
+      *              modo console; usuario ja bloqueado e apenas
+      *              pulado (registrado e seguido para o proximo par),
+      *              sem interromper o restante do lote.
+      * 09/08/2026 - Usuario bloqueado (console ou lote) tambem passou
+      *              a gravar uma ocorrencia em ACCESS-LOG.LOG e em
+      *              AUDIT-LOG.LOG com resultado NEGADO - antes a
+      *              tentativa recusada por bloqueio so aparecia no
+      *              DISPLAY, ficando de fora dos dois logs.
+      * 08/08/2026 - 0070-ATUALIZAR-LOCKOUT passou a verificar se
+      *              WRK-TAB-LOCKOUT ja esta cheia (100 usuarios) antes
+      *              de incluir um usuario novo, avisando e deixando de
+      *              controlar o lockout dele nesta execucao em vez de
+      *              estourar a tabela - mesma guarda ja usada em
+      *              EODPR.COB e CKPTPR.COB para as tabelas delas.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROG08.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCESS-LOG-FILE ASSIGN TO "ACCESS-LOG.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-ACESSO.
+           SELECT LOCKOUT-FILE ASSIGN TO "LOCKOUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-LOCKOUT.
+           SELECT ACESSO-LOTE-FILE ASSIGN TO "ACESSO-LOTE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-ACESSO-LOTE.
+           COPY 'ERRLOGSL.COB'.
+           COPY 'AUDITSL.COB'.
        DATA DIVISION.
        FILE SECTION.
+       FD  LOCKOUT-FILE.
+       01  LOCKOUT-RECORD.
+           05 LCK-USUARIO     PIC X(15).
+           05 LCK-TENTATIVAS  PIC 9(02).
+           05 LCK-DATA.
+              10 LCK-ANO      PIC 9(04).
+              10 LCK-MES      PIC 9(02).
+              10 LCK-DIA      PIC 9(02).
+           05 LCK-BLOQUEADO   PIC X(01).
+       FD  ACCESS-LOG-FILE.
+       01  ACCESS-LOG-RECORD.
+           05 LOG-USUARIO    PIC X(15).
+           05 FILLER         PIC X(01).
+           05 LOG-NIVEL      PIC 9(02).
+           05 FILLER         PIC X(01).
+           05 LOG-PERFIL     PIC X(14).
+           05 FILLER         PIC X(01).
+           05 LOG-RESULTADO  PIC X(13).
+           05 FILLER         PIC X(01).
+           05 LOG-DATA.
+              10 LOG-ANO     PIC 9(04).
+              10 LOG-MES     PIC 9(02).
+              10 LOG-DIA     PIC 9(02).
+           05 FILLER         PIC X(01).
+           05 LOG-HORA       PIC 9(08).
+       FD  ACESSO-LOTE-FILE.
+       01  ACESSO-LOTE-RECORD.
+           05 ALT-USUARIO    PIC X(15).
+           05 ALT-NIVEL      PIC 9(02).
+           COPY 'ERRLOGFD.COB'.
+           COPY 'AUDITFD.COB'.
        WORKING-STORAGE SECTION.
+           COPY 'ERRLOGWS.COB'.
+           COPY 'AUDITWS.COB'.
        77  WRK-USUARIO PIC X(15).
        77  WRK-NIVEL   PIC 9(02).
-           88 ADM VALUE 01.
-           88 GUEST VALUE 02.
+           88 ADM        VALUE 01.
+           88 GUEST      VALUE 02.
+           88 SUPERVISOR VALUE 03.
+           88 AUDITOR    VALUE 04.
+       77  WRK-STATUS-ACESSO   PIC X(02) VALUES ZEROS.
+       77  WRK-PERFIL           PIC X(14) VALUES SPACES.
+       77  WRK-RESULTADO-ACESSO PIC X(13) VALUES SPACES.
+       01  WRK-DATA-HOJE.
+           05 WRK-ANO-HOJE PIC 9(04).
+           05 WRK-MES-HOJE PIC 9(02).
+           05 WRK-DIA-HOJE PIC 9(02).
+       77  WRK-HORA-HOJE PIC 9(08) VALUES ZEROS.
+       77  WRK-STATUS-LOCKOUT PIC X(02) VALUES ZEROS.
+      * Limite de tentativas invalidas por usuario dentro da mesma
+      * janela (mesmo dia) antes de bloquear novas tentativas.
+       77  WRK-LIMITE-TENTATIVAS PIC 9(02) VALUE 3.
+       77  WRK-QTD-LOCKOUT       PIC 9(03) VALUES ZEROS.
+       77  WRK-IDX-ACHADO        PIC 9(03) VALUES ZEROS.
+       77  WRK-FIM-LOCKOUT       PIC X(01) VALUES 'N'.
+           88 FIM-LOCKOUT VALUE 'S'.
+       77  WRK-USUARIO-BLOQUEADO PIC X(01) VALUES 'N'.
+           88 USUARIO-BLOQUEADO VALUE 'S'.
+       01  WRK-TAB-LOCKOUT.
+           05 WRK-LOCKOUT-ITEM OCCURS 100 TIMES
+                                INDEXED BY WRK-IDX-LOCKOUT.
+              10 WRK-LOCKOUT-USUARIO    PIC X(15).
+              10 WRK-LOCKOUT-TENTATIVAS PIC 9(02).
+              10 WRK-LOCKOUT-DATA.
+                 15 WRK-LOCKOUT-ANO PIC 9(04).
+                 15 WRK-LOCKOUT-MES PIC 9(02).
+                 15 WRK-LOCKOUT-DIA PIC 9(02).
+              10 WRK-LOCKOUT-BLOQUEADO  PIC X(01).
+       77  WRK-STATUS-ACESSO-LOTE PIC X(02) VALUES ZEROS.
+       77  WRK-MODO-ENTRADA       PIC X(01) VALUES SPACE.
+           88 ENTRADA-CONSOLE VALUE '1'.
+           88 ENTRADA-ARQUIVO VALUE '2'.
+       77  WRK-FIM-ACESSO-LOTE    PIC X(01) VALUES 'N'.
+           88 FIM-ACESSO-LOTE VALUE 'S'.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY 'Entre com o nome do usuário: '.
-            ACCEPT WRK-USUARIO FROM CONSOLE.
-            DISPLAY 'Entre com o nivel do usuário: '.
-            ACCEPT WRK-NIVEL FROM CONSOLE.
+            ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD.
+            PERFORM 0050-LER-LOCKOUT.
+            DISPLAY 'DIGITE 1 PARA CONSOLE OU 2 PARA LER ' ,
+                'ACESSO-LOTE.DAT: '.
+            ACCEPT WRK-MODO-ENTRADA FROM CONSOLE.
+            IF ENTRADA-ARQUIVO
+                PERFORM 0010-PROCESSAR-LOTE
+            ELSE
+                DISPLAY 'Entre com o nome do usuário: '
+                ACCEPT WRK-USUARIO FROM CONSOLE
+                PERFORM 0060-VERIFICAR-BLOQUEIO
+                DISPLAY 'Entre com o nivel do usuário: '
+                ACCEPT WRK-NIVEL FROM CONSOLE
+                PERFORM 0040-DECIDIR-ACESSO
+            END-IF.
+            PERFORM 0090-GRAVAR-LOCKOUT.
+            STOP RUN.
 
-           IF ADM
-               DISPLAY 'ADMINISTRADOR'
-           ELSE
-               IF GUEST
-               DISPLAY 'GUEST'
-               ELSE
-               DISPLAY 'NAO AUTORIZADO'
-           END-IF.
+      * Le pares de usuario/nivel de ACESSO-LOTE.DAT e submete cada um
+      * a mesma decisao de acesso do modo console - usuario ja
+      * bloqueado e apenas avisado e pulado, sem interromper o lote.
+       0010-PROCESSAR-LOTE.
+            OPEN INPUT ACESSO-LOTE-FILE.
+            IF WRK-STATUS-ACESSO-LOTE = '00'
+                PERFORM UNTIL FIM-ACESSO-LOTE
+                    READ ACESSO-LOTE-FILE
+                        AT END
+                            MOVE 'S' TO WRK-FIM-ACESSO-LOTE
+                        NOT AT END
+                            MOVE ALT-USUARIO TO WRK-USUARIO
+                            MOVE ALT-NIVEL   TO WRK-NIVEL
+                            PERFORM 0060-VERIFICAR-BLOQUEIO
+                            IF USUARIO-BLOQUEADO
+                                DISPLAY 'USUARIO BLOQUEADO - PULANDO: '
+                                    WRK-USUARIO
+                                MOVE 'BLOQUEADO' TO WRK-PERFIL
+                                MOVE 'NEGADO'    TO WRK-RESULTADO-ACESSO
+                                PERFORM 0100-GRAVAR-ACESSO
+                                PERFORM 0105-GRAVAR-AUDITORIA
+                            ELSE
+                                PERFORM 0040-DECIDIR-ACESSO
+                            END-IF
+                    END-READ
+                END-PERFORM
+                CLOSE ACESSO-LOTE-FILE
+            ELSE
+                DISPLAY 'ACESSO-LOTE.DAT NAO ENCONTRADO - NADA A ' ,
+                    'PROCESSAR'
+            END-IF.
 
+      * Decide o acesso para WRK-USUARIO/WRK-NIVEL ja preenchidos,
+      * grava o acesso/auditoria e atualiza o lockout - usado tanto
+      * pelo modo console quanto por cada par lido em lote. O modo
+      * console ainda verifica o bloqueio antes de chamar este
+      * paragrafo (e para a execucao se bloqueado); o modo lote
+      * verifica o bloqueio por conta propria em 0010-PROCESSAR-LOTE.
+       0040-DECIDIR-ACESSO.
+            IF ENTRADA-CONSOLE AND USUARIO-BLOQUEADO
+                DISPLAY 'USUARIO BLOQUEADO POR EXCESSO DE ' ,
+                    'TENTATIVAS INVALIDAS - PROCURE O ADMINISTRADOR'
+                MOVE 'BLOQUEADO' TO WRK-PERFIL
+                MOVE 'NEGADO'    TO WRK-RESULTADO-ACESSO
+                PERFORM 0100-GRAVAR-ACESSO
+                PERFORM 0105-GRAVAR-AUDITORIA
+                MOVE 1 TO RETURN-CODE
+                PERFORM 0090-GRAVAR-LOCKOUT
+                STOP RUN
+            END-IF.
+            EVALUATE TRUE
+                WHEN ADM
+                    MOVE 'ADMINISTRADOR' TO WRK-PERFIL
+                    MOVE 'CONCEDIDO'     TO WRK-RESULTADO-ACESSO
+                WHEN GUEST
+                    MOVE 'GUEST'         TO WRK-PERFIL
+                    MOVE 'CONCEDIDO'     TO WRK-RESULTADO-ACESSO
+                WHEN SUPERVISOR
+                    MOVE 'SUPERVISOR'    TO WRK-PERFIL
+                    MOVE 'CONCEDIDO'     TO WRK-RESULTADO-ACESSO
+                WHEN AUDITOR
+                    MOVE 'AUDITOR'       TO WRK-PERFIL
+                    MOVE 'CONCEDIDO'     TO WRK-RESULTADO-ACESSO
+                WHEN OTHER
+                    MOVE 'NIVEL INVALIDO' TO WRK-PERFIL
+                    MOVE 'ERRO ENTRADA'   TO WRK-RESULTADO-ACESSO
+            END-EVALUATE.
+            DISPLAY WRK-PERFIL.
+            PERFORM 0100-GRAVAR-ACESSO.
+            PERFORM 0105-GRAVAR-AUDITORIA.
+            PERFORM 0070-ATUALIZAR-LOCKOUT.
+            IF WRK-RESULTADO-ACESSO = 'ERRO ENTRADA'
+                DISPLAY 'NIVEL DE ACESSO FORA DO INTERVALO VALIDO ' ,
+                    '(01-04) - VERIFIQUE O VALOR INFORMADO'
+                MOVE 1 TO RETURN-CODE
+                MOVE 'PROG08'   TO WRK-ERRO-PROGRAMA
+                MOVE 'NIV001'   TO WRK-ERRO-CODIGO
+                MOVE 'NIVEL DE ACESSO FORA DO INTERVALO VALIDO'
+                    TO WRK-ERRO-DESCRICAO
+                PERFORM 9800-GRAVAR-ERRO
+            END-IF.
 
-            STOP RUN.
+      * Carrega o LOCKOUT.DAT inteiro em tabela, ja que o acesso por
+      * chave (ORGANIZATION INDEXED) nao se aplica a um arquivo deste
+      * tamanho - mesma abordagem usada para tabelas de controle
+      * pequenas neste sistema.
+       0050-LER-LOCKOUT.
+            OPEN INPUT LOCKOUT-FILE.
+            IF WRK-STATUS-LOCKOUT = '00'
+                PERFORM UNTIL FIM-LOCKOUT
+                    READ LOCKOUT-FILE
+                        AT END
+                            MOVE 'S' TO WRK-FIM-LOCKOUT
+                        NOT AT END
+                            ADD 1 TO WRK-QTD-LOCKOUT
+                            SET WRK-IDX-LOCKOUT TO WRK-QTD-LOCKOUT
+                            MOVE LCK-USUARIO    TO
+                                WRK-LOCKOUT-USUARIO(WRK-IDX-LOCKOUT)
+                            MOVE LCK-TENTATIVAS TO
+                                WRK-LOCKOUT-TENTATIVAS(WRK-IDX-LOCKOUT)
+                            MOVE LCK-DATA       TO
+                                WRK-LOCKOUT-DATA(WRK-IDX-LOCKOUT)
+                            MOVE LCK-BLOQUEADO  TO
+                                WRK-LOCKOUT-BLOQUEADO(WRK-IDX-LOCKOUT)
+                    END-READ
+                END-PERFORM
+                CLOSE LOCKOUT-FILE
+            END-IF.
+
+      * Procura WRK-USUARIO na tabela e decide se a tentativa atual
+      * deve ser recusada de cara. Janela vencida (dia diferente do
+      * registrado) zera a contagem e desfaz o bloqueio anterior.
+       0060-VERIFICAR-BLOQUEIO.
+            MOVE ZEROS TO WRK-IDX-ACHADO.
+            MOVE 'N'   TO WRK-USUARIO-BLOQUEADO.
+            PERFORM VARYING WRK-IDX-LOCKOUT FROM 1 BY 1
+                    UNTIL WRK-IDX-LOCKOUT > WRK-QTD-LOCKOUT
+                IF WRK-LOCKOUT-USUARIO(WRK-IDX-LOCKOUT) = WRK-USUARIO
+                    MOVE WRK-IDX-LOCKOUT TO WRK-IDX-ACHADO
+                END-IF
+            END-PERFORM.
+            IF WRK-IDX-ACHADO > ZEROS
+                IF WRK-LOCKOUT-DATA(WRK-IDX-ACHADO) NOT = WRK-DATA-HOJE
+                    MOVE ZEROS TO
+                        WRK-LOCKOUT-TENTATIVAS(WRK-IDX-ACHADO)
+                    MOVE 'N' TO
+                        WRK-LOCKOUT-BLOQUEADO(WRK-IDX-ACHADO)
+                ELSE
+                    IF WRK-LOCKOUT-BLOQUEADO(WRK-IDX-ACHADO) = 'S'
+                        MOVE 'S' TO WRK-USUARIO-BLOQUEADO
+                    END-IF
+                END-IF
+            END-IF.
+
+      * Apos a decisao de acesso, incrementa ou zera a contagem de
+      * tentativas invalidas do usuario e dispara o bloqueio quando o
+      * limite e atingido.
+       0070-ATUALIZAR-LOCKOUT.
+            IF WRK-IDX-ACHADO = ZEROS
+                IF WRK-QTD-LOCKOUT < 100
+                    ADD 1 TO WRK-QTD-LOCKOUT
+                    MOVE WRK-QTD-LOCKOUT TO WRK-IDX-ACHADO
+                    SET WRK-IDX-LOCKOUT  TO WRK-IDX-ACHADO
+                    MOVE WRK-USUARIO     TO
+                        WRK-LOCKOUT-USUARIO(WRK-IDX-ACHADO)
+                    MOVE ZEROS           TO
+                        WRK-LOCKOUT-TENTATIVAS(WRK-IDX-ACHADO)
+                    MOVE 'N'              TO
+                        WRK-LOCKOUT-BLOQUEADO(WRK-IDX-ACHADO)
+                ELSE
+                    DISPLAY 'AVISO: TABELA DE LOCKOUT CHEIA - ' ,
+                        WRK-USUARIO , ' NAO CONTROLADO NESTA EXECUCAO'
+                END-IF
+            END-IF.
+            IF WRK-IDX-ACHADO > ZEROS
+                MOVE WRK-DATA-HOJE TO WRK-LOCKOUT-DATA(WRK-IDX-ACHADO)
+                IF WRK-RESULTADO-ACESSO = 'ERRO ENTRADA'
+                    ADD 1 TO WRK-LOCKOUT-TENTATIVAS(WRK-IDX-ACHADO)
+                    IF WRK-LOCKOUT-TENTATIVAS(WRK-IDX-ACHADO) >=
+                       WRK-LIMITE-TENTATIVAS
+                        MOVE 'S' TO
+                            WRK-LOCKOUT-BLOQUEADO(WRK-IDX-ACHADO)
+                    END-IF
+                ELSE
+                    MOVE ZEROS TO
+                        WRK-LOCKOUT-TENTATIVAS(WRK-IDX-ACHADO)
+                    MOVE 'N'   TO
+                        WRK-LOCKOUT-BLOQUEADO(WRK-IDX-ACHADO)
+                END-IF
+            END-IF.
+
+       0090-GRAVAR-LOCKOUT.
+            OPEN OUTPUT LOCKOUT-FILE.
+            PERFORM VARYING WRK-IDX-LOCKOUT FROM 1 BY 1
+                    UNTIL WRK-IDX-LOCKOUT > WRK-QTD-LOCKOUT
+                MOVE SPACES TO LOCKOUT-RECORD
+                MOVE WRK-LOCKOUT-USUARIO(WRK-IDX-LOCKOUT)
+                    TO LCK-USUARIO
+                MOVE WRK-LOCKOUT-TENTATIVAS(WRK-IDX-LOCKOUT)
+                    TO LCK-TENTATIVAS
+                MOVE WRK-LOCKOUT-DATA(WRK-IDX-LOCKOUT)
+                    TO LCK-DATA
+                MOVE WRK-LOCKOUT-BLOQUEADO(WRK-IDX-LOCKOUT)
+                    TO LCK-BLOQUEADO
+                WRITE LOCKOUT-RECORD
+            END-PERFORM.
+            CLOSE LOCKOUT-FILE.
+
+       0100-GRAVAR-ACESSO.
+            ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD.
+            ACCEPT WRK-HORA-HOJE FROM TIME.
+            OPEN EXTEND ACCESS-LOG-FILE.
+            IF WRK-STATUS-ACESSO = '35'
+                OPEN OUTPUT ACCESS-LOG-FILE
+            END-IF.
+            MOVE SPACES          TO ACCESS-LOG-RECORD.
+            MOVE WRK-USUARIO     TO LOG-USUARIO.
+            MOVE WRK-NIVEL       TO LOG-NIVEL.
+            MOVE WRK-PERFIL      TO LOG-PERFIL.
+            MOVE WRK-RESULTADO-ACESSO TO LOG-RESULTADO.
+            MOVE WRK-DATA-HOJE   TO LOG-DATA.
+            MOVE WRK-HORA-HOJE   TO LOG-HORA.
+            WRITE ACCESS-LOG-RECORD.
+            CLOSE ACCESS-LOG-FILE.
+
+      * Registra a mesma decisao de acesso no arquivo de auditoria de
+      * seguranca compartilhado (AUDIT-LOG.LOG), no formato comum a
+      * qualquer controle de acesso do sistema.
+       0105-GRAVAR-AUDITORIA.
+            MOVE WRK-USUARIO          TO WRK-AUDIT-USUARIO.
+            MOVE 'LOGIN'              TO WRK-AUDIT-ACAO.
+            MOVE SPACES               TO WRK-AUDIT-VALOR-ANTIGO.
+            MOVE WRK-PERFIL           TO WRK-AUDIT-VALOR-NOVO.
+            MOVE WRK-RESULTADO-ACESSO TO WRK-AUDIT-RESULTADO.
+            PERFORM 9850-GRAVAR-AUDITORIA.
+
+           COPY 'ERRLOGPR.COB'.
+           COPY 'AUDITPR.COB'.
        END PROGRAM PROG08.
