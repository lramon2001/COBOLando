@@ -3,18 +3,91 @@
       * Date: 19/11/2024
       * Purpose: Printar o contador em um laço de 10 repetições.
       * Tectonics: cobc
+      *
+      * Modification History:
+      * 08/08/2026 - Convertido em utilitario de totais de controle: le
+      *              COUNT-FILE.DAT at o fim, contando os registros de
+      *              detalhe e comparando com a contagem informada no
+      *              registro trailer, imprimindo MATCH ou OUT OF
+      *              BALANCE ao final.
+      * 08/08/2026 - Quando COUNT-FILE.DAT nao existe, o programa cai no
+      *              contador manual de antes, mas agora com o numero
+      *              de repeticoes vindo de ACCEPT em vez do literal 10,
+      *              para dar para testar sem recompilar.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROG10.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COUNT-FILE ASSIGN TO "COUNT-FILE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-ARQUIVO.
        DATA DIVISION.
        FILE SECTION.
+       FD  COUNT-FILE.
+       01  COUNT-RECORD.
+           05 REG-TIPO      PIC X(01).
+              88 REG-HEADER   VALUE 'H'.
+              88 REG-DETALHE  VALUE 'D'.
+              88 REG-TRAILER  VALUE 'T'.
+           05 REG-CONTAGEM  PIC 9(06).
+           05 FILLER        PIC X(43).
        WORKING-STORAGE SECTION.
-       77 WRK-CONTADOR  PIC 9(02) VALUE ZEROS.
+       77  WRK-CONTADOR          PIC 9(06) VALUES ZEROS.
+       77  WRK-CONTAGEM-TRAILER  PIC 9(06) VALUES ZEROS.
+       77  WRK-STATUS-ARQUIVO    PIC X(02) VALUES ZEROS.
+       77  WRK-FIM-ARQUIVO       PIC X(01) VALUES 'N'.
+           88 FIM-ARQUIVO VALUE 'S'.
+       77  WRK-LIMITE         PIC 9(04) VALUES ZEROS.
+       77  WRK-CONTADOR-DEMO  PIC 9(04) VALUES ZEROS.
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            PERFORM 10 TIMES
-               ADD 1 TO WRK-CONTADOR
-               DISPLAY 'CONTADOR: ' WRK-CONTADOR
-            END-PERFORM.
-            STOP RUN.
+       0001-PRINCIPAL.
+           OPEN INPUT COUNT-FILE.
+           IF WRK-STATUS-ARQUIVO = '00'
+               PERFORM 0100-PROCESSAR-ARQUIVO
+               CLOSE COUNT-FILE
+           ELSE
+               PERFORM 0200-CONTAGEM-MANUAL
+           END-IF.
+           STOP RUN.
+
+      * Conta os registros de detalhe do lote e confere contra a
+      * contagem do registro trailer, o total de controle que todo
+      * job noturno deveria bater.
+       0100-PROCESSAR-ARQUIVO.
+           PERFORM UNTIL FIM-ARQUIVO
+               READ COUNT-FILE
+                   AT END
+                       MOVE 'S' TO WRK-FIM-ARQUIVO
+                   NOT AT END
+                       EVALUATE TRUE
+                           WHEN REG-DETALHE
+                               ADD 1 TO WRK-CONTADOR
+                           WHEN REG-TRAILER
+                               MOVE REG-CONTAGEM TO
+                                   WRK-CONTAGEM-TRAILER
+                           WHEN OTHER
+                               CONTINUE
+                       END-EVALUATE
+               END-READ
+           END-PERFORM.
+           DISPLAY 'TOTAL DE REGISTROS CONTADOS: ' WRK-CONTADOR.
+           DISPLAY 'TOTAL INFORMADO NO TRAILER:  ' ,
+               WRK-CONTAGEM-TRAILER.
+           IF WRK-CONTADOR = WRK-CONTAGEM-TRAILER
+               DISPLAY 'MATCH'
+           ELSE
+               DISPLAY 'OUT OF BALANCE'
+           END-IF.
+
+       0200-CONTAGEM-MANUAL.
+           DISPLAY 'ARQUIVO COUNT-FILE.DAT NAO ENCONTRADO - ' ,
+               'EXECUTANDO CONTADOR MANUAL'.
+           DISPLAY 'QUANTAS REPETICOES (0000-9999)? '.
+           ACCEPT WRK-LIMITE FROM CONSOLE.
+           PERFORM VARYING WRK-CONTADOR-DEMO FROM 1 BY 1
+                   UNTIL WRK-CONTADOR-DEMO > WRK-LIMITE
+               DISPLAY 'CONTADOR: ' WRK-CONTADOR-DEMO
+           END-PERFORM.
        END PROGRAM PROG10.
