@@ -0,0 +1,33 @@
+      ******************************************************************
+      * Author: Lucas Ramon
+      * Date: 08/08/2026
+      * Purpose: FD e layout de registro do arquivo de totais de fim de
+      * lote compartilhado entre o PROG09 e o PROG04 (EOD-TOTALS.DAT) -
+      * uma linha por programa, com a quantidade de funcionarios e os
+      * dois valores que cada programa tem para contribuir ao resumo
+      * consolidado (ex.: PROG09 grava o total da folha reajustada e o
+      * total do aumento concedido; PROG04 grava o total da folha
+      * efetivamente paga). COPY dentro da FILE SECTION de cada
+      * programa. Usar em conjunto com EODSL.COB (FILE-CONTROL),
+      * EODWS.COB (WORKING-STORAGE) e EODPR.COB (PROCEDURE DIVISION).
+      * Tectonics: cobc (COPY 'EODFD.COB' dentro da FILE SECTION)
+      *
+      * Modification History:
+      * 08/08/2026 - Criado.
+      ******************************************************************
+       FD  EOD-TOTALS-FILE.
+       01  EOD-TOTALS-RECORD.
+           05 EOD-PROGRAMA           PIC X(08).
+           05 FILLER                 PIC X(01).
+           05 EOD-QTD                PIC 9(05).
+           05 FILLER                 PIC X(01).
+           05 EOD-VALOR-PRINCIPAL    PIC 9(08)V99.
+           05 FILLER                 PIC X(01).
+           05 EOD-VALOR-SECUNDARIO   PIC 9(08)V99.
+           05 FILLER                 PIC X(01).
+           05 EOD-DATA.
+              10 EOD-ANO             PIC 9(04).
+              10 EOD-MES             PIC 9(02).
+              10 EOD-DIA             PIC 9(02).
+           05 FILLER                 PIC X(01).
+           05 EOD-HORA               PIC 9(08).
