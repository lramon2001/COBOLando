@@ -0,0 +1,18 @@
+      ******************************************************************
+      * Author: Lucas Ramon
+      * Date: 08/08/2026
+      * Purpose: Clausula SELECT do arquivo de auditoria de seguranca
+      * compartilhado (AUDIT-LOG.LOG), usado pelo PROG08 e reservado
+      * para qualquer novo controle de acesso do sistema (ex.: uma
+      * futura manutencao controlada do PROG15). COPY dentro do
+      * paragrafo FILE-CONTROL de cada programa. Usar em conjunto com
+      * AUDITFD.COB (FILE SECTION), AUDITWS.COB (WORKING-STORAGE) e
+      * AUDITPR.COB (PROCEDURE DIVISION).
+      * Tectonics: cobc (COPY 'AUDITSL.COB' dentro do FILE-CONTROL)
+      *
+      * Modification History:
+      * 08/08/2026 - Criado.
+      ******************************************************************
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDIT-LOG.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-AUDITORIA.
