@@ -0,0 +1,32 @@
+      ******************************************************************
+      * Author: Lucas Ramon
+      * Date: 08/08/2026
+      * Purpose: Paragrafo padrao para gravar uma ocorrencia no arquivo
+      * de erro compartilhado (ERROR-LOG.LOG). O programa chamador move
+      * o programa, codigo e descricao do erro para WRK-ERRO-PROGRAMA,
+      * WRK-ERRO-CODIGO e WRK-ERRO-DESCRICAO (de ERRLOGWS.COB) e em
+      * seguida executa PERFORM 9800-GRAVAR-ERRO. COPY dentro da
+      * PROCEDURE DIVISION de cada programa. Usar em conjunto com
+      * ERRLOGSL.COB (FILE-CONTROL), ERRLOGFD.COB (FILE SECTION) e
+      * ERRLOGWS.COB (WORKING-STORAGE).
+      * Tectonics: cobc (COPY 'ERRLOGPR.COB' dentro da PROCEDURE
+      * DIVISION)
+      *
+      * Modification History:
+      * 08/08/2026 - Criado.
+      ******************************************************************
+       9800-GRAVAR-ERRO.
+           ACCEPT WRK-DATA-ERRO FROM DATE YYYYMMDD.
+           ACCEPT WRK-HORA-ERRO FROM TIME.
+           OPEN EXTEND ERROR-LOG-FILE.
+           IF WRK-STATUS-ERRO = '35'
+               OPEN OUTPUT ERROR-LOG-FILE
+           END-IF.
+           MOVE SPACES            TO ERROR-LOG-RECORD.
+           MOVE WRK-ERRO-PROGRAMA TO ERRLOG-PROGRAMA.
+           MOVE WRK-ERRO-CODIGO   TO ERRLOG-CODIGO.
+           MOVE WRK-ERRO-DESCRICAO TO ERRLOG-DESCRICAO.
+           MOVE WRK-DATA-ERRO     TO ERRLOG-DATA.
+           MOVE WRK-HORA-ERRO     TO ERRLOG-HORA.
+           WRITE ERROR-LOG-RECORD.
+           CLOSE ERROR-LOG-FILE.
