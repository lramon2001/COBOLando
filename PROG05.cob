@@ -5,37 +5,271 @@
       * plicação,divisão e média aritmética.
       *
       * Tectonics: cobc
+      *
+      * Modification History:
+      * 08/08/2026 - Incluido ON SIZE ERROR na DIVIDE, para que um
+      *              segundo operador zerado exiba aviso em vez de
+      *              abortar a execucao.
+      * 08/08/2026 - Incluido modo de leitura em lote a partir do
+      *              arquivo TRANSACTIONS.DAT, para conciliar pares de
+      *              valores (nosso lado x lado do banco) e apontar
+      *              variancia fora da tolerancia, igual a conferencia
+      *              hoje feita manualmente pelo pessoal de contas.
+      * 08/08/2026 - Incluido modo de estatisticas sobre uma lista de
+      *              valores no arquivo AMOUNTS.DAT (quantidade, soma,
+      *              minimo, maximo e media), em vez da media fixa de
+      *              apenas dois operadores.
+      * 08/08/2026 - Incluida regra de arredondamento configuravel
+      *              (arredondar x truncar), aplicada de forma
+      *              consistente nas cinco operacoes da calculadora.
+      * 08/08/2026 - Divisao por zero na calculadora agora tambem grava
+      *              uma ocorrencia em ERROR-LOG.LOG, via o paragrafo
+      *              padrao de log de erros compartilhado com o resto
+      *              da suite.
+      * 08/08/2026 - Incluido modo 4, que le pares de operadores (e a
+      *              regra de arredondamento) do arquivo CALC-LOTE.DAT,
+      *              para rodar a calculadora sem operador no terminal.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LEDGER-FILE ASSIGN TO "TRANSACTIONS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AMOUNTS-FILE ASSIGN TO "AMOUNTS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CALC-LOTE-FILE ASSIGN TO "CALC-LOTE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-CALC-LOTE.
+           COPY 'ERRLOGSL.COB'.
        DATA DIVISION.
        FILE SECTION.
+       FD  LEDGER-FILE.
+       01  LEDGER-RECORD.
+           05 LED-VALOR-NOSSO  PIC S9(6)V99.
+           05 LED-VALOR-BANCO  PIC S9(6)V99.
+       FD  AMOUNTS-FILE.
+       01  AMOUNTS-RECORD      PIC S9(6)V99.
+       FD  CALC-LOTE-FILE.
+       01  CALC-LOTE-RECORD.
+           05 CLT-OPERADOR01      PIC S9(2).
+           05 CLT-OPERADOR02      PIC S9(2).
+           05 CLT-ARREDONDAMENTO  PIC X(01).
+           COPY 'ERRLOGFD.COB'.
        WORKING-STORAGE SECTION.
+           COPY 'ERRLOGWS.COB'.
        77  WRK-OPERADOR01 PIC S9(2).
        77  WRK-OPERADOR02 PIC S9(2).
        77  WRK-RESULTADO  PIC S9(3).
        77  WRK-RESTO      PIC 9(1).
        77  WRK-MASC       PIC +ZZZZ9.
+       77  WRK-MODO       PIC X(01) VALUES SPACE.
+           88 WRK-MODO-CONSOLE VALUE '1'.
+           88 WRK-MODO-ARQUIVO VALUE '2'.
+           88 WRK-MODO-ESTATISTICAS VALUE '3'.
+           88 WRK-MODO-CALC-LOTE VALUE '4'.
+       77  WRK-FIM-ARQUIVO    PIC X(01) VALUES 'N'.
+           88 FIM-ARQUIVO VALUE 'S'.
+       77  WRK-STATUS-CALC-LOTE PIC X(02) VALUES ZEROS.
+       77  WRK-NUM-REGISTRO   PIC 9(05) VALUES ZEROS.
+       77  WRK-DIFERENCA      PIC S9(6)V99 VALUES ZEROS.
+       77  WRK-TOLERANCIA     PIC S9(6)V99 VALUE 0.01.
+       77  WRK-QTD-VALORES    PIC 9(05) VALUES ZEROS.
+       77  WRK-SOMA-VALORES   PIC S9(8)V99 VALUES ZEROS.
+       77  WRK-MIN-VALOR      PIC S9(6)V99 VALUES ZEROS.
+       77  WRK-MAX-VALOR      PIC S9(6)V99 VALUES ZEROS.
+       77  WRK-MEDIA-VALOR    PIC S9(6)V99 VALUES ZEROS.
+       77  WRK-PRIMEIRO-VALOR PIC X(01) VALUES 'S'.
+           88 PRIMEIRO-VALOR VALUE 'S'.
+       77  WRK-ARREDONDAMENTO PIC X(01) VALUES 'A'.
+           88 ARREDONDAMENTO-ROUND   VALUE 'A'.
+           88 ARREDONDAMENTO-TRUNCAR VALUE 'T'.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            DISPLAY 'DIGITE 1 PARA CALCULADORA, 2 PARA CONCILIAR '
+            'TRANSACTIONS.DAT, 3 PARA ESTATISTICAS DE AMOUNTS.DAT '
+            'OU 4 PARA LER CALC-LOTE.DAT: '.
+            ACCEPT WRK-MODO FROM CONSOLE.
+            EVALUATE TRUE
+                WHEN WRK-MODO-ARQUIVO
+                    PERFORM 0200-PROCESSAR-LOTE
+                WHEN WRK-MODO-ESTATISTICAS
+                    PERFORM 0300-PROCESSAR-ESTATISTICAS
+                WHEN WRK-MODO-CALC-LOTE
+                    PERFORM 0400-PROCESSAR-CALC-LOTE
+                WHEN OTHER
+                    PERFORM 0100-PROCESSAR-CONSOLE
+            END-EVALUATE.
+            STOP RUN.
+
+       0100-PROCESSAR-CONSOLE.
             DISPLAY 'Digite o valor do operador 01.'.
             ACCEPT  WRK-OPERADOR01 FROM CONSOLE.
             DISPLAY 'Digite o valor do operador 02.'.
             ACCEPT  WRK-OPERADOR02 FROM CONSOLE.
-            ADD WRK-OPERADOR01 WRK-OPERADOR02 TO WRK-RESULTADO.
+            DISPLAY 'DIGITE A PARA ARREDONDAR OU T PARA TRUNCAR: '.
+            ACCEPT WRK-ARREDONDAMENTO FROM CONSOLE.
+            PERFORM 0150-CALCULAR.
+
+      * WRK-ARREDONDAMENTO decide, para as cinco operacoes abaixo, se
+      * o resultado fracionario e arredondado (ROUNDED, padrao 'A') ou
+      * truncado ('T') - aplicado de forma consistente em todas elas
+      * para nao haver mais divergencia com a calculadora do clerk.
+      * Usado tanto pelo modo console (0100) quanto pelo modo em lote
+      * (0400), ja com WRK-OPERADOR01/02/WRK-ARREDONDAMENTO definidos.
+       0150-CALCULAR.
+            IF ARREDONDAMENTO-TRUNCAR
+                ADD WRK-OPERADOR01 WRK-OPERADOR02
+                GIVING WRK-RESULTADO
+            ELSE
+                ADD WRK-OPERADOR01 WRK-OPERADOR02
+                GIVING WRK-RESULTADO ROUNDED
+            END-IF.
             DISPLAY 'SOMA:          ' WRK-RESULTADO.
-            SUBTRACT WRK-OPERADOR01 FROM WRK-OPERADOR02
-            GIVING WRK-RESULTADO.
+            IF ARREDONDAMENTO-TRUNCAR
+                SUBTRACT WRK-OPERADOR01 FROM WRK-OPERADOR02
+                GIVING WRK-RESULTADO
+            ELSE
+                SUBTRACT WRK-OPERADOR01 FROM WRK-OPERADOR02
+                GIVING WRK-RESULTADO ROUNDED
+            END-IF.
             DISPLAY 'SUBTRACAO:     '  WRK-RESULTADO.
-            MULTIPLY WRK-OPERADOR01 BY WRK-OPERADOR02
-            GIVING WRK-RESULTADO.
+            IF ARREDONDAMENTO-TRUNCAR
+                MULTIPLY WRK-OPERADOR01 BY WRK-OPERADOR02
+                GIVING WRK-RESULTADO
+            ELSE
+                MULTIPLY WRK-OPERADOR01 BY WRK-OPERADOR02
+                GIVING WRK-RESULTADO ROUNDED
+            END-IF.
             DISPLAY 'MULTIPLICACAO: '  WRK-RESULTADO.
-            DIVIDE  WRK-OPERADOR01 BY  WRK-OPERADOR02
-            GIVING WRK-RESULTADO
-            REMAINDER WRK-RESTO.
-            DISPLAY 'DIVISAO:      '  WRK-RESULTADO.
-            DISPLAY 'RESTO:        '  WRK-RESTO.
-            COMPUTE WRK-RESULTADO =(WRK-OPERADOR01+WRK-OPERADOR02)/2.
+            IF ARREDONDAMENTO-TRUNCAR
+                DIVIDE  WRK-OPERADOR01 BY  WRK-OPERADOR02
+                GIVING WRK-RESULTADO
+                REMAINDER WRK-RESTO
+                    ON SIZE ERROR
+                        DISPLAY 'DIVISAO POR ZERO NAO PERMITIDA'
+                        MOVE 'PROG05'   TO WRK-ERRO-PROGRAMA
+                        MOVE 'DIV001'   TO WRK-ERRO-CODIGO
+                        MOVE 'DIVISAO POR ZERO NA CALCULADORA'
+                            TO WRK-ERRO-DESCRICAO
+                        PERFORM 9800-GRAVAR-ERRO
+                    NOT ON SIZE ERROR
+                        DISPLAY 'DIVISAO:      '  WRK-RESULTADO
+                        DISPLAY 'RESTO:        '  WRK-RESTO
+                END-DIVIDE
+            ELSE
+                DIVIDE  WRK-OPERADOR01 BY  WRK-OPERADOR02
+                GIVING WRK-RESULTADO ROUNDED
+                REMAINDER WRK-RESTO
+                    ON SIZE ERROR
+                        DISPLAY 'DIVISAO POR ZERO NAO PERMITIDA'
+                        MOVE 'PROG05'   TO WRK-ERRO-PROGRAMA
+                        MOVE 'DIV001'   TO WRK-ERRO-CODIGO
+                        MOVE 'DIVISAO POR ZERO NA CALCULADORA'
+                            TO WRK-ERRO-DESCRICAO
+                        PERFORM 9800-GRAVAR-ERRO
+                    NOT ON SIZE ERROR
+                        DISPLAY 'DIVISAO:      '  WRK-RESULTADO
+                        DISPLAY 'RESTO:        '  WRK-RESTO
+                END-DIVIDE
+            END-IF.
+            IF ARREDONDAMENTO-TRUNCAR
+                COMPUTE WRK-RESULTADO =
+                    (WRK-OPERADOR01 + WRK-OPERADOR02) / 2
+            ELSE
+                COMPUTE WRK-RESULTADO ROUNDED =
+                    (WRK-OPERADOR01 + WRK-OPERADOR02) / 2
+            END-IF.
             DISPLAY 'MEDIA:        ' WRK-RESULTADO.
-            STOP RUN.
+
+       0200-PROCESSAR-LOTE.
+            OPEN INPUT LEDGER-FILE.
+            PERFORM UNTIL FIM-ARQUIVO
+                READ LEDGER-FILE
+                    AT END
+                        MOVE 'S' TO WRK-FIM-ARQUIVO
+                    NOT AT END
+                        PERFORM 0250-CONCILIAR-PAR
+                END-READ
+            END-PERFORM.
+            CLOSE LEDGER-FILE.
+
+       0250-CONCILIAR-PAR.
+            ADD 1 TO WRK-NUM-REGISTRO.
+            SUBTRACT LED-VALOR-BANCO FROM LED-VALOR-NOSSO
+            GIVING WRK-DIFERENCA.
+            DISPLAY 'REGISTRO ' WRK-NUM-REGISTRO ' NOSSO: '
+                LED-VALOR-NOSSO ' BANCO: ' LED-VALOR-BANCO
+                ' DIFERENCA: ' WRK-DIFERENCA.
+            IF WRK-DIFERENCA > WRK-TOLERANCIA
+               OR WRK-DIFERENCA < -WRK-TOLERANCIA
+                DISPLAY '   *** VARIANCIA FORA DA TOLERANCIA ***'
+            END-IF.
+
+       0300-PROCESSAR-ESTATISTICAS.
+            OPEN INPUT AMOUNTS-FILE.
+            PERFORM UNTIL FIM-ARQUIVO
+                READ AMOUNTS-FILE
+                    AT END
+                        MOVE 'S' TO WRK-FIM-ARQUIVO
+                    NOT AT END
+                        PERFORM 0350-ACUMULAR-VALOR
+                END-READ
+            END-PERFORM.
+            CLOSE AMOUNTS-FILE.
+            IF WRK-QTD-VALORES > 0
+                COMPUTE WRK-MEDIA-VALOR ROUNDED =
+                    WRK-SOMA-VALORES / WRK-QTD-VALORES
+                DISPLAY 'QUANTIDADE DE VALORES: ' WRK-QTD-VALORES
+                DISPLAY 'SOMA:                  ' WRK-SOMA-VALORES
+                DISPLAY 'MINIMO:                ' WRK-MIN-VALOR
+                DISPLAY 'MAXIMO:                ' WRK-MAX-VALOR
+                DISPLAY 'MEDIA:                 ' WRK-MEDIA-VALOR
+            ELSE
+                DISPLAY 'NENHUM VALOR LIDO EM AMOUNTS.DAT'
+            END-IF.
+
+       0350-ACUMULAR-VALOR.
+            ADD 1 TO WRK-QTD-VALORES.
+            ADD AMOUNTS-RECORD TO WRK-SOMA-VALORES.
+            IF PRIMEIRO-VALOR
+                MOVE AMOUNTS-RECORD TO WRK-MIN-VALOR
+                MOVE AMOUNTS-RECORD TO WRK-MAX-VALOR
+                MOVE 'N' TO WRK-PRIMEIRO-VALOR
+            ELSE
+                IF AMOUNTS-RECORD < WRK-MIN-VALOR
+                    MOVE AMOUNTS-RECORD TO WRK-MIN-VALOR
+                END-IF
+                IF AMOUNTS-RECORD > WRK-MAX-VALOR
+                    MOVE AMOUNTS-RECORD TO WRK-MAX-VALOR
+                END-IF
+            END-IF.
+
+      * Le pares de operadores e a regra de arredondamento do arquivo
+      * CALC-LOTE.DAT e roda a mesma calculadora do modo console para
+      * cada par, sem operador no terminal.
+       0400-PROCESSAR-CALC-LOTE.
+            MOVE 'N' TO WRK-FIM-ARQUIVO.
+            OPEN INPUT CALC-LOTE-FILE.
+            IF WRK-STATUS-CALC-LOTE = '00'
+                PERFORM UNTIL FIM-ARQUIVO
+                    READ CALC-LOTE-FILE
+                        AT END
+                            MOVE 'S' TO WRK-FIM-ARQUIVO
+                        NOT AT END
+                            MOVE CLT-OPERADOR01 TO WRK-OPERADOR01
+                            MOVE CLT-OPERADOR02 TO WRK-OPERADOR02
+                            MOVE CLT-ARREDONDAMENTO
+                                TO WRK-ARREDONDAMENTO
+                            PERFORM 0150-CALCULAR
+                    END-READ
+                END-PERFORM
+                CLOSE CALC-LOTE-FILE
+            ELSE
+                DISPLAY 'CALC-LOTE.DAT NAO ENCONTRADO - NADA A '
+                    'PROCESSAR'
+            END-IF.
+
+           COPY 'ERRLOGPR.COB'.
        END PROGRAM YOUR-PROGRAM-NAME.
