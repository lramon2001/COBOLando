@@ -6,6 +6,58 @@
       * aumento, de 2 a 5 anos 5% de aumento, de 6 a 15 anos 10% de au-
       * mento e a mais de 15 anos 15%.
       * Tectonics: cobc
+      *
+      * Modification History:
+      * 08/08/2026 - Convertido para rodar o reajuste anual da empresa
+      *              inteira a partir do arquivo EMPLOYEE-MASTER.DAT,
+      *              em vez de receber um funcionario por execucao,
+      *              imprimindo um relatorio com salario antigo, tempo
+      *              de empresa, percentual aplicado e salario novo.
+      * 08/08/2026 - O tempo de empresa passou a ser calculado em meses
+      *              (ano e mes de entrada), nao so pela subtracao do
+      *              ano corrente, para dois funcionarios admitidos com
+      *              onze meses de diferenca nao carem na mesma faixa
+      *              por coincidencia do ano civil. O primeiro aumento
+      *              apos o primeiro ano completo agora e rateado pelos
+      *              meses corridos desde o ultimo aniversario de
+      *              admissao, em vez do salto integral de uma vez.
+      * 08/08/2026 - Incluido arquivo RAISE-HISTORY.LOG: cada aumento
+      *              efetivamente aplicado e gravado (funcionario,
+      *              salario antigo, salario novo, percentual, tempo de
+      *              empresa e data do processamento).
+      * 08/08/2026 - As faixas de percentual de aumento passaram a ser
+      *              lidas do arquivo RAISE-TABLE.DAT no inicio do lote
+      *              (faixa de anos de empresa + percentual), caindo
+      *              para a tabela padrao de quatro faixas quando o
+      *              arquivo ainda nao existe.
+      * 08/08/2026 - Funcionario com menos de um ano completo de empresa
+      *              agora recebe uma mensagem explicita de que ainda
+      *              nao ha aumento e a primeira revisao sera no proximo
+      *              ano, em vez de passar pelo EVALUATE sem nenhuma
+      *              acao.
+      * 08/08/2026 - Cabecalho do relatorio passou a vir do BOOK.COB
+      *              (empresa, data/hora de execucao, pagina).
+      * 08/08/2026 - O salario novo de cada funcionario passou a ser
+      *              gravado tambem em EMPLOYEE.DAT, no layout de
+      *              entrada do PROG04 (registro de controle, um
+      *              registro 'D' por funcionario e registro 'T' de
+      *              rodape), para o PROG04 rodar a folha de pagamento
+      *              direto com os salarios ja reajustados. STOP RUN
+      *              passou a GOBACK para o programa poder ser chamado
+      *              em lote encadeado (ver PROG16) e ainda funcionar
+      *              normalmente quando executado isoladamente.
+      * 08/08/2026 - WRK-SALARIO-ANTIGO/WRK-MASC-ANTIGO e WRK-SALARIO-
+      *              NOVO/WRK-MASC-DINHEIRO passaram a vir do
+      *              DINHEIRO.COB (COPY ... REPLACING), o mesmo
+      *              copybook de dinheiro que o PROG04 agora usa.
+      * 08/08/2026 - Ao final do reajuste, os totais de funcionarios,
+      *              folha reajustada e aumento concedido passaram a
+      *              ser gravados em EOD-TOTALS.DAT, para o PROG16
+      *              montar o relatorio consolidado de fim de lote
+      *              depois de chamar o PROG09 e o PROG04.
+      * 08/08/2026 - Incluido trailer padrao de fim de execucao
+      *              (registros processados, inicio/fim e situacao),
+      *              exibido apos o rodape do relatorio.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROG09.
@@ -13,54 +65,403 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER-FILE ASSIGN TO "EMPLOYEE-MASTER.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-FUNC.
+           SELECT RAISE-TABLE-FILE ASSIGN TO "RAISE-TABLE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-TABELA.
+           SELECT RAISE-HISTORY-FILE ASSIGN TO "RAISE-HISTORY.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-HISTORICO.
+           SELECT EMPLOYEE-OUT-FILE ASSIGN TO "EMPLOYEE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-SAIDA.
+           COPY 'CKPTSL.COB'.
+           COPY 'EODSL.COB'.
        DATA DIVISION.
        FILE SECTION.
+       FD  EMPLOYEE-MASTER-FILE.
+       01  EMP-RECORD.
+           05 EMP-NOME         PIC X(15).
+           05 EMP-ANO-ENTRADA  PIC 9(4).
+           05 EMP-MES-ENTRADA  PIC 9(2).
+           05 EMP-SALARIO      PIC 9(6)V99.
+       FD  EMPLOYEE-OUT-FILE.
+       01  EMPLOYEE-OUT-RECORD.
+           05 SAI-TIPO-REG      PIC X(01).
+           05 SAI-NOME          PIC X(20).
+           05 SAI-SALARIO       PIC 9(06)V99.
+       01  EMPLOYEE-OUT-CTRL REDEFINES EMPLOYEE-OUT-RECORD.
+           05 SAICTL-TIPO-REG       PIC X(01).
+           05 SAICTL-QTD-REGISTROS  PIC 9(05).
+           05 SAICTL-VALOR-TOTAL    PIC 9(08)V99.
+       FD  RAISE-TABLE-FILE.
+       01  RAISE-TABLE-RECORD.
+           05 RTB-ANOS-MIN     PIC 9(02).
+           05 RTB-ANOS-MAX     PIC 9(02).
+           05 RTB-PERCENTUAL   PIC 9(02)V99.
+       FD  RAISE-HISTORY-FILE.
+       01  RAISE-HISTORY-RECORD.
+           05 HIST-NOME             PIC X(15).
+           05 FILLER                PIC X(01).
+           05 HIST-SALARIO-ANTIGO   PIC 9(6)V99.
+           05 FILLER                PIC X(01).
+           05 HIST-SALARIO-NOVO     PIC 9(6)V99.
+           05 FILLER                PIC X(01).
+           05 HIST-PERCENTUAL       PIC 9(02)V99.
+           05 FILLER                PIC X(01).
+           05 HIST-TEMPO            PIC S9(02).
+           05 FILLER                PIC X(01).
+           05 HIST-DATA.
+              10 HIST-ANO           PIC 9(04).
+              10 HIST-MES           PIC 9(02).
+              10 HIST-DIA           PIC 9(02).
+           COPY 'CKPTFD.COB'.
+           COPY 'EODFD.COB'.
        WORKING-STORAGE SECTION.
-       77  WRK-NOME        PIC X(15)   VALUES SPACES.
-       77  WRK-ANO-ENTRADA PIC 9(4)    VALUES ZEROS.
-       77  WRK-SALARIO     PIC 9(6)V99 VALUES ZEROS.
-       77  WRK-TEMPO       PIC S9(2)    VALUES ZEROS.
-       77  WRK-ANO-ATUAL   PIC 9(8)    VALUES ZEROS.
-       77  WRK-MASC-DINHEIRO  PIC $ZZZ.ZZ9,99 VALUES ZEROS.
+           COPY 'BOOK.COB'.
+           COPY 'CKPTWS.COB'.
+           COPY 'EODWS.COB'.
+           COPY 'TRAILEWS.COB'.
+       77  WRK-SKIP-CHECKPOINT PIC X(01) VALUES 'N'.
+           88 SKIP-CHECKPOINT VALUE 'S'.
+       77  WRK-SW-VALIDO-FOLHA PIC X(01) VALUES 'N'.
+           88 VALIDO-PARA-FOLHA VALUE 'S'.
+       77  WRK-NOME           PIC X(15)    VALUES SPACES.
+       77  WRK-ANO-ENTRADA    PIC 9(4)     VALUES ZEROS.
+       77  WRK-MES-ENTRADA    PIC 9(2)     VALUES ZEROS.
+           COPY 'DINHEIRO.COB'
+               REPLACING ==:CAMPO:== BY ==SALARIO-ANTIGO==
+                         ==:MASC:==  BY ==ANTIGO==.
+           COPY 'DINHEIRO.COB'
+               REPLACING ==:CAMPO:== BY ==SALARIO-NOVO==
+                         ==:MASC:==  BY ==DINHEIRO==.
+       77  WRK-TEMPO          PIC S9(2)    VALUES ZEROS.
+       77  WRK-MESES-TEMPO    PIC S9(4)    VALUES ZEROS.
+       77  WRK-MESES-RESTANTES PIC S9(2)   VALUES ZEROS.
+       77  WRK-ANO-ATUAL      PIC 9(4)     VALUES ZEROS.
+       77  WRK-MES-ATUAL      PIC 9(2)     VALUES ZEROS.
+       77  WRK-PERCENTUAL         PIC 9(02)V99   VALUES ZEROS.
+       77  WRK-PERCENTUAL-PROXIMO PIC 9(02)V99   VALUES ZEROS.
+       77  WRK-FATOR-AUMENTO      PIC 9(02)V9999 VALUES ZEROS.
+       77  WRK-STATUS-FUNC      PIC X(02) VALUES ZEROS.
+       77  WRK-STATUS-TABELA    PIC X(02) VALUES ZEROS.
+       77  WRK-STATUS-HISTORICO PIC X(02) VALUES ZEROS.
+       77  WRK-STATUS-SAIDA     PIC X(02) VALUES ZEROS.
+       77  WRK-TOTAL-NOVO       PIC 9(08)V99 VALUES ZEROS.
+       77  WRK-TOTAL-ANTIGO     PIC 9(08)V99 VALUES ZEROS.
+       77  WRK-TOTAL-AUMENTO    PIC 9(08)V99 VALUES ZEROS.
+       77  WRK-QTD-FOLHA        PIC 9(03) VALUES ZEROS.
+       77  WRK-FIM-ARQUIVO  PIC X(01) VALUES 'N'.
+           88 FIM-ARQUIVO VALUE 'S'.
+       77  WRK-FIM-TABELA   PIC X(01) VALUES 'N'.
+           88 FIM-TABELA VALUE 'S'.
+       77  WRK-QTD-AUMENTO       PIC 9(02) VALUES ZEROS.
+       77  WRK-QTD-FUNCIONARIOS  PIC 9(05) VALUES ZEROS.
+       01  WRK-TAB-AUMENTO.
+           05 WRK-AUMENTO-ITEM OCCURS 10 TIMES
+                                INDEXED BY WRK-IDX-AUMENTO.
+              10 WRK-AUMENTO-ANOS-MIN   PIC 9(02).
+              10 WRK-AUMENTO-ANOS-MAX   PIC 9(02).
+              10 WRK-AUMENTO-PERCENTUAL PIC 9(02)V99.
+      * Salarios reajustados, acumulados durante o lote para so depois
+      * gravar o EMPLOYEE.DAT de saida com o registro de controle
+      * (quantidade/valor) na frente dos registros de detalhe.
+       01  WRK-TAB-FOLHA.
+           05 WRK-FOLHA-ITEM OCCURS 100 TIMES
+                              INDEXED BY WRK-IDX-FOLHA.
+              10 WRK-FOLHA-NOME     PIC X(20).
+              10 WRK-FOLHA-SALARIO  PIC 9(06)V99.
+       01  WRK-DATA-HOJE.
+           05 WRK-ANO-HOJE PIC 9(04).
+           05 WRK-MES-HOJE PIC 9(02).
+           05 WRK-DIA-HOJE PIC 9(02).
        PROCEDURE DIVISION.
        0001-PRINCIPAL.
+           MOVE 'PROG09' TO WRK-CKPT-PROGRAMA-ATUAL.
+           MOVE 'PROG09' TO WRK-TRAILER-PROGRAMA.
+           PERFORM 9900-INICIAR-TRAILER.
+           PERFORM 9700-LER-CHECKPOINT.
+           IF WRK-CKPT-CHAVE-RETOMADA NOT = SPACES
+               SET SKIP-CHECKPOINT TO TRUE
+               DISPLAY 'RETOMANDO APOS O FUNCIONARIO ' ,
+                   WRK-CKPT-CHAVE-RETOMADA
+           END-IF.
+           PERFORM 0050-LER-TABELA-AUMENTO.
            PERFORM 0100-INICIALIZAR.
            PERFORM 0200-PROCESSAR.
-           PERFORM 0300-APRESENTAR.
+           PERFORM 0300-APRESENTAR-TOTAIS.
            PERFORM 0400-FINALIZAR.
 
-       0100-INICIALIZAR.
-           DISPLAY 'ENTRE COM O NOME: '.
-           ACCEPT WRK-NOME FROM CONSOLE.
-           DISPLAY 'ENTRE COM O ANO DE ENTRADA NA EMPRESA: '.
-           ACCEPT WRK-ANO-ENTRADA FROM CONSOLE.
-           DISPLAY 'ENTRE COM O SALARIO: '.
-           ACCEPT WRK-SALARIO FROM CONSOLE.
+      * Faixas de anos de empresa x percentual de aumento, lidas de
+      * RAISE-TABLE.DAT. Sem o arquivo, caem na tabela padrao (as
+      * mesmas quatro faixas que antes eram literais no EVALUATE).
+       0050-LER-TABELA-AUMENTO.
+           OPEN INPUT RAISE-TABLE-FILE.
+           IF WRK-STATUS-TABELA = '00'
+               PERFORM UNTIL FIM-TABELA
+                   READ RAISE-TABLE-FILE
+                       AT END
+                           MOVE 'S' TO WRK-FIM-TABELA
+                       NOT AT END
+                           ADD 1 TO WRK-QTD-AUMENTO
+                           SET WRK-IDX-AUMENTO TO WRK-QTD-AUMENTO
+                           MOVE RTB-ANOS-MIN TO
+                               WRK-AUMENTO-ANOS-MIN(WRK-IDX-AUMENTO)
+                           MOVE RTB-ANOS-MAX TO
+                               WRK-AUMENTO-ANOS-MAX(WRK-IDX-AUMENTO)
+                           MOVE RTB-PERCENTUAL TO
+                               WRK-AUMENTO-PERCENTUAL(WRK-IDX-AUMENTO)
+                   END-READ
+               END-PERFORM
+               CLOSE RAISE-TABLE-FILE
+           ELSE
+               PERFORM 0055-CARREGAR-TABELA-PADRAO
+           END-IF.
+
+       0055-CARREGAR-TABELA-PADRAO.
+           MOVE 4 TO WRK-QTD-AUMENTO.
+           MOVE 00   TO WRK-AUMENTO-ANOS-MIN(1).
+           MOVE 01   TO WRK-AUMENTO-ANOS-MAX(1).
+           MOVE 0,00 TO WRK-AUMENTO-PERCENTUAL(1).
+           MOVE 02   TO WRK-AUMENTO-ANOS-MIN(2).
+           MOVE 05   TO WRK-AUMENTO-ANOS-MAX(2).
+           MOVE 5,00 TO WRK-AUMENTO-PERCENTUAL(2).
+           MOVE 06   TO WRK-AUMENTO-ANOS-MIN(3).
+           MOVE 15   TO WRK-AUMENTO-ANOS-MAX(3).
+           MOVE 10,00 TO WRK-AUMENTO-PERCENTUAL(3).
+           MOVE 16   TO WRK-AUMENTO-ANOS-MIN(4).
+           MOVE 99   TO WRK-AUMENTO-ANOS-MAX(4).
+           MOVE 15,00 TO WRK-AUMENTO-PERCENTUAL(4).
 
+       0100-INICIALIZAR.
+           OPEN INPUT EMPLOYEE-MASTER-FILE.
            MOVE FUNCTION CURRENT-DATE(1:4) TO WRK-ANO-ATUAL.
+           MOVE FUNCTION CURRENT-DATE(5:2) TO WRK-MES-ATUAL.
+           PERFORM 0090-MONTAR-CABECALHO.
+           DISPLAY '            REAJUSTE SALARIAL ANUAL - RELATORIO'.
+           DISPLAY ' '.
+           DISPLAY 'FUNCIONARIO     MESES  PCT    SAL.ANTIGO   ' ,
+               'SAL.NOVO'.
+           DISPLAY '-----------------------------------------------' ,
+               '--------'.
 
+      * Cabecalho padrao (BOOK.COB): empresa, data/hora de execucao
+      * e numero de pagina.
+       0090-MONTAR-CABECALHO.
+           ACCEPT WRK-DATA-RELATORIO FROM DATE YYYYMMDD.
+           ACCEPT WRK-HORA-RELATORIO FROM TIME.
+           DISPLAY WRK-EMPRESA-RELATORIO '  PAGINA: ' ,
+               WRK-PAGINA-RELATORIO.
+           DISPLAY 'DATA: ' WRK-DIA-RELATORIO '/' WRK-MES-RELATORIO ,
+               '/' WRK-ANO-RELATORIO '   HORA: ' WRK-HR-RELATORIO ,
+               ':' WRK-MIN-RELATORIO ':' WRK-SEG-RELATORIO.
 
+      * Em uma retomada, os registros ja processados na execucao
+      * interrompida sao pulados (ate e inclusive o do checkpoint) em
+      * vez de reprocessados.
+      * Se o arquivo inteiro for varrido sem o nome do checkpoint
+      * aparecer, o checkpoint e de um EMPLOYEE-MASTER.DAT diferente
+      * (ou o funcionario saiu do quadro) - reabre e reprocessa o lote
+      * inteiro em vez de terminar com zero funcionarios processados.
        0200-PROCESSAR.
-           SUBTRACT WRK-ANO-ENTRADA FROM WRK-ANO-ATUAL GIVING
-           WRK-TEMPO.
+           PERFORM UNTIL FIM-ARQUIVO
+               READ EMPLOYEE-MASTER-FILE
+                   AT END
+                       MOVE 'S' TO WRK-FIM-ARQUIVO
+                   NOT AT END
+                       IF SKIP-CHECKPOINT
+                           IF EMP-NOME = WRK-CKPT-CHAVE-RETOMADA
+                               MOVE 'N' TO WRK-SKIP-CHECKPOINT
+                           END-IF
+                       ELSE
+                           PERFORM 0250-PROCESSAR-FUNCIONARIO
+                       END-IF
+               END-READ
+           END-PERFORM.
+           IF SKIP-CHECKPOINT
+               DISPLAY 'AVISO: CHECKPOINT NAO CORRESPONDE A NENHUM ' ,
+                   'FUNCIONARIO NESTE ARQUIVO (' ,
+                   WRK-CKPT-CHAVE-RETOMADA ,
+                   ') - REPROCESSANDO O LOTE COMPLETO'
+               MOVE 'N' TO WRK-SKIP-CHECKPOINT
+               MOVE 'N' TO WRK-FIM-ARQUIVO
+               CLOSE EMPLOYEE-MASTER-FILE
+               OPEN INPUT EMPLOYEE-MASTER-FILE
+               PERFORM 0200-PROCESSAR
+           END-IF.
+
+      * Tempo de empresa calculado em meses (ano e mes de admissao)
+      * para nao depender so da subtracao do ano civil.
+       0250-PROCESSAR-FUNCIONARIO.
+           ADD 1 TO WRK-QTD-FUNCIONARIOS.
+           MOVE EMP-NOME        TO WRK-NOME.
+           MOVE EMP-ANO-ENTRADA TO WRK-ANO-ENTRADA.
+           MOVE EMP-MES-ENTRADA TO WRK-MES-ENTRADA.
+           MOVE EMP-SALARIO     TO WRK-SALARIO-ANTIGO.
+           COMPUTE WRK-MESES-TEMPO =
+               (WRK-ANO-ATUAL - WRK-ANO-ENTRADA) * 12 +
+               (WRK-MES-ATUAL - WRK-MES-ENTRADA).
+           COMPUTE WRK-TEMPO = WRK-MESES-TEMPO / 12.
+           COMPUTE WRK-MESES-RESTANTES =
+               WRK-MESES-TEMPO - (WRK-TEMPO * 12).
+           MOVE ZEROS TO WRK-PERCENTUAL.
+           MOVE 'N' TO WRK-SW-VALIDO-FOLHA.
            EVALUATE TRUE
-               WHEN WRK-TEMPO <2 AND WRK-TEMPO > 0
-                    COMPUTE WRK-SALARIO = WRK-SALARIO * 1
-               WHEN WRK-TEMPO <= 5 AND WRK-TEMPO > 0
-                    COMPUTE WRK-SALARIO = WRK-SALARIO * 1,05
-               WHEN WRK-TEMPO > 5 AND WRK-TEMPO <16
-                    COMPUTE WRK-SALARIO = WRK-SALARIO * 1,10
-               WHEN WRK-TEMPO >= 16
-                    COMPUTE WRK-SALARIO = WRK-SALARIO * 1,15
-               WHEN WRK-TEMPO < 0
-                    DISPLAY 'Voce nem trablhou e quer aumento'
-                    ',meu chapa?'
-                    PERFORM 0400-FINALIZAR
+               WHEN WRK-MESES-TEMPO < 0
+                   DISPLAY 'ATENCAO: DATA DE ENTRADA FUTURA PARA ' ,
+                       WRK-NOME ' - REGISTRO IGNORADO NO REAJUSTE'
+               WHEN WRK-MESES-TEMPO < 12
+                   DISPLAY WRK-NOME ,
+                       ' - SEM AUMENTO AINDA: PRIMEIRA REVISAO NO ' ,
+                       'PROXIMO ANO'
+                   MOVE 'S' TO WRK-SW-VALIDO-FOLHA
+               WHEN OTHER
+                   PERFORM 0260-BUSCAR-PERCENTUAL
+                   IF WRK-TEMPO = 1 AND WRK-MESES-RESTANTES > 0
+                       PERFORM 0270-PRORATEAR-PRIMEIRO-AUMENTO
+                   END-IF
+                   MOVE 'S' TO WRK-SW-VALIDO-FOLHA
            END-EVALUATE.
+      * Funcionario com entrada futura e descartado do ciclo: sem
+      * linha de salario, sem historico, sem saida para a folha.
+           IF VALIDO-PARA-FOLHA
+               COMPUTE WRK-FATOR-AUMENTO ROUNDED =
+                   1 + (WRK-PERCENTUAL / 100)
+               COMPUTE WRK-SALARIO-NOVO ROUNDED =
+                   WRK-SALARIO-ANTIGO * WRK-FATOR-AUMENTO
+               MOVE WRK-SALARIO-ANTIGO TO WRK-MASC-ANTIGO
+               MOVE WRK-SALARIO-NOVO   TO WRK-MASC-DINHEIRO
+               IF WRK-PERCENTUAL > ZEROS
+                   DISPLAY WRK-NOME ' ' WRK-MESES-TEMPO '   '
+                       WRK-PERCENTUAL '  ' WRK-MASC-ANTIGO ' '
+                       WRK-MASC-DINHEIRO
+                   PERFORM 0280-GRAVAR-HISTORICO
+               END-IF
+               PERFORM 0285-ACUMULAR-FOLHA-SAIDA
+           END-IF.
+           MOVE WRK-NOME TO WRK-CKPT-CHAVE-NOVA.
+           PERFORM 9750-GRAVAR-CHECKPOINT.
+
+      * Guarda o salario reajustado na tabela que alimenta o
+      * EMPLOYEE.DAT de saida, de onde o PROG04 le direto.
+       0285-ACUMULAR-FOLHA-SAIDA.
+           IF WRK-QTD-FOLHA < 100
+               ADD 1 TO WRK-QTD-FOLHA
+               SET WRK-IDX-FOLHA TO WRK-QTD-FOLHA
+               MOVE WRK-NOME          TO WRK-FOLHA-NOME(WRK-IDX-FOLHA)
+               MOVE WRK-SALARIO-NOVO  TO
+                   WRK-FOLHA-SALARIO(WRK-IDX-FOLHA)
+               ADD WRK-SALARIO-NOVO   TO WRK-TOTAL-NOVO
+               ADD WRK-SALARIO-ANTIGO TO WRK-TOTAL-ANTIGO
+           ELSE
+               DISPLAY 'ATENCAO: LIMITE DE 100 FUNCIONARIOS DA ' ,
+                   'FOLHA DE SAIDA EXCEDIDO - ' WRK-NOME ,
+                   ' NAO INCLUIDO EM EMPLOYEE.DAT'
+           END-IF.
+
+       0260-BUSCAR-PERCENTUAL.
+           PERFORM VARYING WRK-IDX-AUMENTO FROM 1 BY 1
+                   UNTIL WRK-IDX-AUMENTO > WRK-QTD-AUMENTO
+               IF WRK-TEMPO >= WRK-AUMENTO-ANOS-MIN(WRK-IDX-AUMENTO)
+                  AND WRK-TEMPO <= WRK-AUMENTO-ANOS-MAX(WRK-IDX-AUMENTO)
+                   MOVE WRK-AUMENTO-PERCENTUAL(WRK-IDX-AUMENTO)
+                       TO WRK-PERCENTUAL
+               END-IF
+           END-PERFORM.
+
+      * Funcionario que acabou de completar o primeiro ano (WRK-TEMPO
+      * = 1) e ainda nao chegou no proximo aniversario de admissao
+      * recebe uma fracao do percentual da proxima faixa, proporcional
+      * aos meses ja corridos desde esse primeiro aniversario, em vez
+      * do salto integral de uma vez so no aniversario exato.
+       0270-PRORATEAR-PRIMEIRO-AUMENTO.
+           MOVE ZEROS TO WRK-PERCENTUAL-PROXIMO.
+           PERFORM VARYING WRK-IDX-AUMENTO FROM 1 BY 1
+                   UNTIL WRK-IDX-AUMENTO > WRK-QTD-AUMENTO
+               IF WRK-AUMENTO-ANOS-MIN(WRK-IDX-AUMENTO) = WRK-TEMPO + 1
+                   MOVE WRK-AUMENTO-PERCENTUAL(WRK-IDX-AUMENTO)
+                       TO WRK-PERCENTUAL-PROXIMO
+               END-IF
+           END-PERFORM.
+           COMPUTE WRK-PERCENTUAL ROUNDED =
+               WRK-PERCENTUAL-PROXIMO * WRK-MESES-RESTANTES / 12.
+
+       0280-GRAVAR-HISTORICO.
+           ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD.
+           OPEN EXTEND RAISE-HISTORY-FILE.
+           IF WRK-STATUS-HISTORICO = '35'
+               OPEN OUTPUT RAISE-HISTORY-FILE
+           END-IF.
+           MOVE SPACES             TO RAISE-HISTORY-RECORD.
+           MOVE WRK-NOME           TO HIST-NOME.
+           MOVE WRK-SALARIO-ANTIGO TO HIST-SALARIO-ANTIGO.
+           MOVE WRK-SALARIO-NOVO   TO HIST-SALARIO-NOVO.
+           MOVE WRK-PERCENTUAL     TO HIST-PERCENTUAL.
+           MOVE WRK-TEMPO          TO HIST-TEMPO.
+           MOVE WRK-DATA-HOJE      TO HIST-DATA.
+           WRITE RAISE-HISTORY-RECORD.
+           CLOSE RAISE-HISTORY-FILE.
+
+       0300-APRESENTAR-TOTAIS.
+           DISPLAY '-----------------------------------------------' ,
+               '--------'.
+           DISPLAY 'TOTAL DE FUNCIONARIOS PROCESSADOS: ' ,
+               WRK-QTD-FUNCIONARIOS.
+           PERFORM 0290-GRAVAR-FOLHA-SAIDA.
+           PERFORM 0295-GRAVAR-TOTAIS-EOD.
+
+      * Contribui com os totais deste reajuste (funcionarios, folha
+      * reajustada e aumento concedido) para o resumo consolidado de
+      * fim de lote que o PROG16 monta depois de chamar o PROG09 e o
+      * PROG04.
+       0295-GRAVAR-TOTAIS-EOD.
+           COMPUTE WRK-TOTAL-AUMENTO = WRK-TOTAL-NOVO - WRK-TOTAL-ANTIGO.
+           MOVE 'PROG09'            TO WRK-EOD-PROGRAMA-ATUAL.
+           MOVE WRK-QTD-FUNCIONARIOS TO WRK-EOD-QTD.
+           MOVE WRK-TOTAL-NOVO       TO WRK-EOD-VALOR-PRINCIPAL.
+           MOVE WRK-TOTAL-AUMENTO    TO WRK-EOD-VALOR-SECUNDARIO.
+           PERFORM 9610-GRAVAR-TOTAIS-EOD.
+
+      * Grava o EMPLOYEE.DAT de saida (registro de controle, um
+      * registro 'D' por funcionario com o salario ja reajustado e um
+      * registro 'T' de rodape), no layout que o PROG04 espera como
+      * entrada da folha de pagamento.
+       0290-GRAVAR-FOLHA-SAIDA.
+           OPEN OUTPUT EMPLOYEE-OUT-FILE.
+           MOVE SPACES          TO EMPLOYEE-OUT-RECORD.
+           MOVE 'H'             TO SAICTL-TIPO-REG.
+           MOVE WRK-QTD-FOLHA   TO SAICTL-QTD-REGISTROS.
+           MOVE WRK-TOTAL-NOVO  TO SAICTL-VALOR-TOTAL.
+           WRITE EMPLOYEE-OUT-RECORD.
+           PERFORM VARYING WRK-IDX-FOLHA FROM 1 BY 1
+                   UNTIL WRK-IDX-FOLHA > WRK-QTD-FOLHA
+               MOVE SPACES                        TO EMPLOYEE-OUT-RECORD
+               MOVE 'D'                           TO SAI-TIPO-REG
+               MOVE WRK-FOLHA-NOME(WRK-IDX-FOLHA)  TO SAI-NOME
+               MOVE WRK-FOLHA-SALARIO(WRK-IDX-FOLHA) TO SAI-SALARIO
+               WRITE EMPLOYEE-OUT-RECORD
+           END-PERFORM.
+           MOVE SPACES          TO EMPLOYEE-OUT-RECORD.
+           MOVE 'T'             TO SAICTL-TIPO-REG.
+           MOVE WRK-QTD-FOLHA   TO SAICTL-QTD-REGISTROS.
+           MOVE WRK-TOTAL-NOVO  TO SAICTL-VALOR-TOTAL.
+           WRITE EMPLOYEE-OUT-RECORD.
+           CLOSE EMPLOYEE-OUT-FILE.
 
-       0300-APRESENTAR.
-           MOVE WRK-SALARIO TO WRK-MASC-DINHEIRO.
-           DISPLAY 'SALARIO COM AUMENTO: ' WRK-MASC-DINHEIRO.
        0400-FINALIZAR.
-           STOP RUN.
+           CLOSE EMPLOYEE-MASTER-FILE.
+           PERFORM 9780-LIMPAR-CHECKPOINT.
+           DISPLAY WRK-RODAPE-MENSAGEM.
+           MOVE WRK-QTD-FUNCIONARIOS TO WRK-TRAILER-QTD.
+           MOVE 'CONCLUIDO COM SUCESSO' TO WRK-TRAILER-STATUS.
+           PERFORM 9950-EXIBIR-TRAILER.
+           GOBACK.
+
+           COPY 'CKPTPR.COB'.
+           COPY 'EODPR.COB'.
+           COPY 'TRAILEPR.COB'.
        END PROGRAM PROG09.
