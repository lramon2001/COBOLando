@@ -0,0 +1,131 @@
+      ******************************************************************
+      * Author: Lucas Ramon
+      * Date: 08/08/2026
+      * Purpose: Paragrafos padrao de leitura e gravacao do checkpoint
+      * compartilhado (CHECKPOINT.DAT). Uma linha por programa, guar-
+      * dando so a ultima chave processada; 9700-LER-CHECKPOINT carrega
+      * o arquivo inteiro em WRK-TAB-CKPT e devolve em WRK-CKPT-CHAVE-
+      * RETOMADA a chave do proprio programa (WRK-CKPT-PROGRAMA-ATUAL),
+      * se houver; 9750-GRAVAR-CHECKPOINT atualiza ou inclui a linha do
+      * proprio programa na tabela em memoria (WRK-CKPT-CHAVE-NOVA) e
+      * regrava o arquivo inteiro a partir dela; 9780-LIMPAR-CHECKPOINT
+      * remove a linha do proprio programa ao final de uma execucao
+      * concluida com sucesso, para a proxima execucao nao ser tratada
+      * como retomada de um job ja terminado. COPY dentro da PROCEDURE
+      * DIVISION de cada programa. Usar em conjunto com CKPTSL.COB
+      * (FILE-CONTROL), CKPTFD.COB (FILE SECTION) e CKPTWS.COB
+      * (WORKING-STORAGE).
+      * Tectonics: cobc (COPY 'CKPTPR.COB' dentro da PROCEDURE
+      * DIVISION)
+      *
+      * Modification History:
+      * 08/08/2026 - Criado.
+      ******************************************************************
+       9700-LER-CHECKPOINT.
+           MOVE SPACES TO WRK-CKPT-CHAVE-RETOMADA.
+           MOVE ZEROS  TO WRK-QTD-CKPT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WRK-STATUS-CKPT = '00'
+               PERFORM UNTIL WRK-STATUS-CKPT = '10'
+                   READ CHECKPOINT-FILE
+                       AT END
+                           MOVE '10' TO WRK-STATUS-CKPT
+                       NOT AT END
+                           IF WRK-QTD-CKPT < 10
+                               ADD 1 TO WRK-QTD-CKPT
+                               MOVE CKPT-PROGRAMA TO
+                                   WRK-CKPT-ITEM-PROGRAMA(WRK-QTD-CKPT)
+                               MOVE CKPT-CHAVE TO
+                                   WRK-CKPT-ITEM-CHAVE(WRK-QTD-CKPT)
+                               MOVE CKPT-DATA TO
+                                   WRK-CKPT-ITEM-DATA(WRK-QTD-CKPT)
+                               MOVE CKPT-HORA TO
+                                   WRK-CKPT-ITEM-HORA(WRK-QTD-CKPT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+           PERFORM VARYING WRK-IDX-CKPT FROM 1 BY 1
+               UNTIL WRK-IDX-CKPT > WRK-QTD-CKPT
+               IF WRK-CKPT-ITEM-PROGRAMA(WRK-IDX-CKPT) =
+                       WRK-CKPT-PROGRAMA-ATUAL
+                   MOVE WRK-CKPT-ITEM-CHAVE(WRK-IDX-CKPT) TO
+                       WRK-CKPT-CHAVE-RETOMADA
+               END-IF
+           END-PERFORM.
+
+       9750-GRAVAR-CHECKPOINT.
+           ACCEPT WRK-DATA-CKPT FROM DATE YYYYMMDD.
+           ACCEPT WRK-HORA-CKPT FROM TIME.
+           MOVE 'N' TO WRK-CKPT-ACHOU.
+           PERFORM VARYING WRK-IDX-CKPT FROM 1 BY 1
+               UNTIL WRK-IDX-CKPT > WRK-QTD-CKPT
+               IF WRK-CKPT-ITEM-PROGRAMA(WRK-IDX-CKPT) =
+                       WRK-CKPT-PROGRAMA-ATUAL
+                   MOVE WRK-CKPT-CHAVE-NOVA TO
+                       WRK-CKPT-ITEM-CHAVE(WRK-IDX-CKPT)
+                   MOVE WRK-DATA-CKPT TO
+                       WRK-CKPT-ITEM-DATA(WRK-IDX-CKPT)
+                   MOVE WRK-HORA-CKPT TO
+                       WRK-CKPT-ITEM-HORA(WRK-IDX-CKPT)
+                   MOVE 'S' TO WRK-CKPT-ACHOU
+               END-IF
+           END-PERFORM.
+           IF WRK-CKPT-ACHOU = 'N'
+               IF WRK-QTD-CKPT < 10
+                   ADD 1 TO WRK-QTD-CKPT
+                   MOVE WRK-CKPT-PROGRAMA-ATUAL TO
+                       WRK-CKPT-ITEM-PROGRAMA(WRK-QTD-CKPT)
+                   MOVE WRK-CKPT-CHAVE-NOVA TO
+                       WRK-CKPT-ITEM-CHAVE(WRK-QTD-CKPT)
+                   MOVE WRK-DATA-CKPT TO
+                       WRK-CKPT-ITEM-DATA(WRK-QTD-CKPT)
+                   MOVE WRK-HORA-CKPT TO
+                       WRK-CKPT-ITEM-HORA(WRK-QTD-CKPT)
+               ELSE
+                   DISPLAY 'AVISO: TABELA DE CHECKPOINT CHEIA - ' ,
+                       WRK-CKPT-PROGRAMA-ATUAL , ' NAO GRAVADO'
+               END-IF
+           END-IF.
+           PERFORM 9760-REGRAVAR-ARQUIVO-CKPT.
+
+      * Executado quando o job termina normalmente, para a proxima
+      * execucao nao encontrar a chave do job anterior e achar, por
+      * engano, que deve retomar em vez de comecar do zero.
+       9780-LIMPAR-CHECKPOINT.
+           MOVE ZEROS TO WRK-QTD-CKPT-NOVO.
+           PERFORM VARYING WRK-IDX-CKPT FROM 1 BY 1
+               UNTIL WRK-IDX-CKPT > WRK-QTD-CKPT
+               IF WRK-CKPT-ITEM-PROGRAMA(WRK-IDX-CKPT) NOT =
+                       WRK-CKPT-PROGRAMA-ATUAL
+                   ADD 1 TO WRK-QTD-CKPT-NOVO
+                   MOVE WRK-CKPT-ITEM-PROGRAMA(WRK-IDX-CKPT) TO
+                       WRK-CKPT-ITEM-PROGRAMA(WRK-QTD-CKPT-NOVO)
+                   MOVE WRK-CKPT-ITEM-CHAVE(WRK-IDX-CKPT) TO
+                       WRK-CKPT-ITEM-CHAVE(WRK-QTD-CKPT-NOVO)
+                   MOVE WRK-CKPT-ITEM-DATA(WRK-IDX-CKPT) TO
+                       WRK-CKPT-ITEM-DATA(WRK-QTD-CKPT-NOVO)
+                   MOVE WRK-CKPT-ITEM-HORA(WRK-IDX-CKPT) TO
+                       WRK-CKPT-ITEM-HORA(WRK-QTD-CKPT-NOVO)
+               END-IF
+           END-PERFORM.
+           MOVE WRK-QTD-CKPT-NOVO TO WRK-QTD-CKPT.
+           PERFORM 9760-REGRAVAR-ARQUIVO-CKPT.
+
+      * Regrava o CHECKPOINT.DAT inteiro a partir de WRK-TAB-CKPT -
+      * usado tanto por 9750-GRAVAR-CHECKPOINT quanto por
+      * 9780-LIMPAR-CHECKPOINT.
+       9760-REGRAVAR-ARQUIVO-CKPT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           PERFORM VARYING WRK-IDX-CKPT FROM 1 BY 1
+               UNTIL WRK-IDX-CKPT > WRK-QTD-CKPT
+               MOVE SPACES TO CHECKPOINT-RECORD
+               MOVE WRK-CKPT-ITEM-PROGRAMA(WRK-IDX-CKPT) TO
+                   CKPT-PROGRAMA
+               MOVE WRK-CKPT-ITEM-CHAVE(WRK-IDX-CKPT) TO CKPT-CHAVE
+               MOVE WRK-CKPT-ITEM-DATA(WRK-IDX-CKPT) TO CKPT-DATA
+               MOVE WRK-CKPT-ITEM-HORA(WRK-IDX-CKPT) TO CKPT-HORA
+               WRITE CHECKPOINT-RECORD
+           END-PERFORM.
+           CLOSE CHECKPOINT-FILE.
