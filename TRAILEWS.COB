@@ -0,0 +1,43 @@
+      ******************************************************************
+      * Author: Lucas Ramon
+      * Date: 08/08/2026
+      * Purpose: Campos de WORKING-STORAGE do trailer padrao de fim de
+      * execucao. O programa chamador move o proprio nome para
+      * WRK-TRAILER-PROGRAMA e executa PERFORM 9900-INICIAR-TRAILER no
+      * inicio da execucao; ao longo do processamento mantem WRK-
+      * TRAILER-QTD com a quantidade de registros processados; ao
+      * terminar, move a situacao do processamento (ex.: 'CONCLUIDO
+      * COM SUCESSO' ou 'CONCLUIDO COM ERRO') para WRK-TRAILER-STATUS e
+      * executa PERFORM 9950-EXIBIR-TRAILER (paragrafos copiados de
+      * TRAILEPR.COB), que monta e exibe a linha de trailer e a deixa
+      * em WRK-TRAILER-LINHA para quem tambem quiser gravá-la no
+      * proprio relatorio (caso do PROG11). COPY dentro da WORKING-
+      * STORAGE SECTION de cada programa. Usar em conjunto com
+      * TRAILEPR.COB (PROCEDURE DIVISION).
+      * Tectonics: cobc (COPY 'TRAILEWS.COB' dentro da WORKING-STORAGE)
+      *
+      * Modification History:
+      * 08/08/2026 - Criado.
+      ******************************************************************
+       77  WRK-TRAILER-PROGRAMA  PIC X(08) VALUES SPACES.
+       77  WRK-TRAILER-QTD       PIC 9(07) VALUES ZEROS.
+       77  WRK-TRAILER-STATUS    PIC X(25) VALUES SPACES.
+       01  WRK-TRAILER-INICIO.
+           05 WRK-TRAILER-INICIO-DATA.
+              10 WRK-TRAILER-INICIO-ANO PIC 9(04).
+              10 WRK-TRAILER-INICIO-MES PIC 9(02).
+              10 WRK-TRAILER-INICIO-DIA PIC 9(02).
+           05 WRK-TRAILER-INICIO-HORA.
+              10 WRK-TRAILER-INICIO-HR  PIC 9(02).
+              10 WRK-TRAILER-INICIO-MIN PIC 9(02).
+              10 WRK-TRAILER-INICIO-SEG PIC 9(02).
+       01  WRK-TRAILER-FIM.
+           05 WRK-TRAILER-FIM-DATA.
+              10 WRK-TRAILER-FIM-ANO PIC 9(04).
+              10 WRK-TRAILER-FIM-MES PIC 9(02).
+              10 WRK-TRAILER-FIM-DIA PIC 9(02).
+           05 WRK-TRAILER-FIM-HORA.
+              10 WRK-TRAILER-FIM-HR  PIC 9(02).
+              10 WRK-TRAILER-FIM-MIN PIC 9(02).
+              10 WRK-TRAILER-FIM-SEG PIC 9(02).
+       77  WRK-TRAILER-LINHA PIC X(110) VALUES SPACES.
