@@ -4,31 +4,336 @@
       * Purpose: Usar o comando EVALUATE para fazer a verificaçao de
       * aprovado, recuperação e reprovado.
       * Tectonics: cobc
+      *
+      * Modification History:
+      * 08/08/2026 - Convertido para processar a turma inteira a
+      *              partir do arquivo STUDENT.DAT, em vez de uma
+      *              nota digitada por execucao, imprimindo um
+      *              boletim com a situacao de cada aluno.
+      * 08/08/2026 - As notas de corte de recuperacao e aprovacao
+      *              passaram a ser lidas do arquivo de controle
+      *              NOTAS.CTL no inicio do relatorio, em vez de
+      *              literais fixos no EVALUATE.
+      * 08/08/2026 - Incluido conceito (A/B/C/D/F) ao lado da situacao
+      *              de cada aluno no boletim.
+      * 08/08/2026 - Incluido resumo da turma (total de alunos e
+      *              quantidade por situacao) e quadro de honra com os
+      *              alunos acima da nota de corte de distincao, ao
+      *              final do boletim.
+      * 08/08/2026 - Incluido modo de correcao de nota (acesso direto
+      *              ao STUDENT.DAT pela matricula), com cada alteracao
+      *              registrada em GRADE-AUDIT.LOG (matricula, nota
+      *              antiga, nota nova, usuario e data/hora).
+      * 08/08/2026 - Incluido modo 3, que le varias correcoes do
+      *              arquivo CORRECOES.DAT em lote, cada uma com a
+      *              mesma auditoria em GRADE-AUDIT.LOG do modo 2.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROG07.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-FILE ASSIGN TO "STUDENT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ALU-MATRICULA
+               FILE STATUS IS WRK-STATUS-ALUNO.
+           SELECT CONTROL-FILE ASSIGN TO "NOTAS.CTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-CONTROLE.
+           SELECT GRADE-AUDIT-FILE ASSIGN TO "GRADE-AUDIT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-AUDITORIA.
+           SELECT CORRECAO-FILE ASSIGN TO "CORRECOES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-CORRECAO.
        DATA DIVISION.
        FILE SECTION.
+       FD  STUDENT-FILE.
+       01  STUDENT-RECORD.
+           05 ALU-MATRICULA    PIC 9(05).
+           05 ALU-NOME         PIC X(20).
+           05 ALU-NOTA-1       PIC 9(2)V99.
+           05 ALU-NOTA-2       PIC 9(2)V99.
+       FD  CONTROL-FILE.
+       01  CONTROL-RECORD.
+           05 CTL-CORTE-REC       PIC 9(2)V99.
+           05 CTL-CORTE-APROV     PIC 9(2)V99.
+           05 CTL-CORTE-DISTINCAO PIC 9(2)V99.
+       FD  GRADE-AUDIT-FILE.
+       01  GRADE-AUDIT-RECORD.
+           05 AUD-MATRICULA   PIC 9(05).
+           05 FILLER          PIC X(01).
+           05 AUD-NOTA-NUM    PIC 9(01).
+           05 FILLER          PIC X(01).
+           05 AUD-NOTA-ANTIGA PIC 9(2)V99.
+           05 FILLER          PIC X(01).
+           05 AUD-NOTA-NOVA   PIC 9(2)V99.
+           05 FILLER          PIC X(01).
+           05 AUD-USUARIO     PIC X(20).
+           05 FILLER          PIC X(01).
+           05 AUD-DATA.
+              10 AUD-ANO      PIC 9(04).
+              10 AUD-MES      PIC 9(02).
+              10 AUD-DIA      PIC 9(02).
+           05 FILLER          PIC X(01).
+           05 AUD-HORA        PIC 9(08).
+       FD  CORRECAO-FILE.
+       01  CORRECAO-RECORD.
+           05 COR-MATRICULA   PIC 9(05).
+           05 COR-NOTA-NUM    PIC 9(01).
+           05 COR-NOTA-NOVA   PIC 9(2)V99.
+           05 COR-USUARIO     PIC X(20).
        WORKING-STORAGE SECTION.
        77  WRK-NOTA-1 PIC 9(2)V99.
        77  WRK-NOTA-2 PIC 9(2)V99.
        77  WRK-MEDIA  PIC 9(2)V99.
+       77  WRK-STATUS-ALUNO PIC X(02) VALUES ZEROS.
+       77  WRK-STATUS-CONTROLE PIC X(02) VALUES ZEROS.
+       77  WRK-FIM-ARQUIVO  PIC X(01) VALUES 'N'.
+           88 FIM-ARQUIVO VALUE 'S'.
+      * Valores padrao usados quando NOTAS.CTL nao existe ainda.
+       77  WRK-CORTE-REC       PIC 9(2)V99 VALUE 2.00.
+       77  WRK-CORTE-APROV     PIC 9(2)V99 VALUE 6.00.
+       77  WRK-CORTE-DISTINCAO PIC 9(2)V99 VALUE 9.00.
+       77  WRK-CONCEITO         PIC X(01) VALUES SPACE.
+       77  WRK-QTD-ALUNOS       PIC 9(05) VALUES ZEROS.
+       77  WRK-QTD-APROVADOS    PIC 9(05) VALUES ZEROS.
+       77  WRK-QTD-RECUPERACAO  PIC 9(05) VALUES ZEROS.
+       77  WRK-QTD-REPROVADOS   PIC 9(05) VALUES ZEROS.
+       77  WRK-QTD-HONRA        PIC 9(05) VALUES ZEROS.
+       01  WRK-TAB-HONRA.
+           05 WRK-HONRA-ITEM OCCURS 50 TIMES
+                              INDEXED BY WRK-IDX-HONRA.
+              10 WRK-HONRA-MATRICULA PIC 9(05).
+              10 WRK-HONRA-NOME      PIC X(20).
+       77  WRK-STATUS-AUDITORIA PIC X(02) VALUES ZEROS.
+       77  WRK-MODO PIC X(01) VALUES SPACE.
+           88 WRK-MODO-CORRECAO VALUE '2'.
+           88 WRK-MODO-CORRECAO-LOTE VALUE '3'.
+       77  WRK-STATUS-CORRECAO PIC X(02) VALUES ZEROS.
+       77  WRK-FIM-CORRECAO    PIC X(01) VALUES 'N'.
+           88 FIM-CORRECAO VALUE 'S'.
+       77  WRK-MATRICULA-CORRIGIR PIC 9(05) VALUES ZEROS.
+       77  WRK-NOTA-NUM           PIC 9(01) VALUES ZEROS.
+       77  WRK-NOTA-ANTIGA        PIC 9(2)V99 VALUES ZEROS.
+       77  WRK-NOTA-NOVA          PIC 9(2)V99 VALUES ZEROS.
+       77  WRK-USUARIO            PIC X(20) VALUES SPACES.
+       01  WRK-DATA-HOJE.
+           05 WRK-ANO-HOJE PIC 9(04).
+           05 WRK-MES-HOJE PIC 9(02).
+           05 WRK-DIA-HOJE PIC 9(02).
+       77  WRK-HORA-HOJE PIC 9(08) VALUES ZEROS.
        PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           DISPLAY 'DIGITE 1 PARA BOLETIM DA TURMA, 2 PARA ' ,
+               'CORRIGIR NOTA OU 3 PARA LER CORRECOES.DAT: '.
+           ACCEPT WRK-MODO FROM CONSOLE.
+           EVALUATE TRUE
+               WHEN WRK-MODO-CORRECAO
+                   PERFORM 0500-CORRIGIR-NOTA
+               WHEN WRK-MODO-CORRECAO-LOTE
+                   PERFORM 0600-CORRIGIR-NOTA-LOTE
+               WHEN OTHER
+                   PERFORM 0050-LER-CONTROLE
+                   PERFORM 0100-INICIALIZAR
+                   PERFORM 0200-PROCESSAR
+                   PERFORM 0300-APRESENTAR-RESUMO
+                   PERFORM 0400-FINALIZAR
+           END-EVALUATE.
+           STOP RUN.
 
-       DISPLAY 'DIGITE O VALOR DA NOTA 1: '.
-       ACCEPT WRK-NOTA-1 FROM CONSOLE.
-       DISPLAY 'DIGITE O VALOR DA NOTA 2: '.
-       ACCEPT WRK-NOTA-2 FROM CONSOLE.
-
-       COMPUTE WRK-MEDIA = (WRK-NOTA-1+WRK-NOTA-2)/2.
-
-       EVALUATE TRUE
-           WHEN WRK-MEDIA <2
-                DISPLAY 'REPROVADO'
-           WHEN WRK-MEDIA < 6
-                DISPLAY 'RECUPERACAO'
-           WHEN WRK-MEDIA >= 6
-                DISPLAY 'APROVADO'
-       END-EVALUATE.
-            STOP RUN.
+       0050-LER-CONTROLE.
+           OPEN INPUT CONTROL-FILE.
+           IF WRK-STATUS-CONTROLE = '00'
+               READ CONTROL-FILE
+               MOVE CTL-CORTE-REC       TO WRK-CORTE-REC
+               MOVE CTL-CORTE-APROV     TO WRK-CORTE-APROV
+               MOVE CTL-CORTE-DISTINCAO TO WRK-CORTE-DISTINCAO
+               CLOSE CONTROL-FILE
+           END-IF.
+
+       0100-INICIALIZAR.
+           OPEN INPUT STUDENT-FILE.
+           DISPLAY '               BOLETIM DA TURMA - SITUACAO'.
+           DISPLAY ' '.
+           DISPLAY 'MATRICULA  ALUNO                 MEDIA  CONCEITO'
+               '  SITUACAO'.
+           DISPLAY '-----------------------------------------------'
+               '----------'.
+
+       0200-PROCESSAR.
+           PERFORM UNTIL FIM-ARQUIVO
+               READ STUDENT-FILE NEXT RECORD
+                   AT END
+                       MOVE 'S' TO WRK-FIM-ARQUIVO
+                   NOT AT END
+                       PERFORM 0250-AVALIAR-ALUNO
+               END-READ
+           END-PERFORM.
+
+       0250-AVALIAR-ALUNO.
+           ADD 1 TO WRK-QTD-ALUNOS.
+           MOVE ALU-NOTA-1 TO WRK-NOTA-1.
+           MOVE ALU-NOTA-2 TO WRK-NOTA-2.
+           COMPUTE WRK-MEDIA ROUNDED = (WRK-NOTA-1 + WRK-NOTA-2) / 2.
+           PERFORM 0260-CLASSIFICAR-CONCEITO.
+           EVALUATE TRUE
+               WHEN WRK-MEDIA < WRK-CORTE-REC
+                   ADD 1 TO WRK-QTD-REPROVADOS
+                   DISPLAY ALU-MATRICULA '  ' ALU-NOME '  '
+                       WRK-MEDIA '     ' WRK-CONCEITO '     REPROVADO'
+               WHEN WRK-MEDIA < WRK-CORTE-APROV
+                   ADD 1 TO WRK-QTD-RECUPERACAO
+                   DISPLAY ALU-MATRICULA '  ' ALU-NOME '  '
+                       WRK-MEDIA '     ' WRK-CONCEITO '     '
+                       'RECUPERACAO'
+               WHEN OTHER
+                   ADD 1 TO WRK-QTD-APROVADOS
+                   DISPLAY ALU-MATRICULA '  ' ALU-NOME '  '
+                       WRK-MEDIA '     ' WRK-CONCEITO '     APROVADO'
+           END-EVALUATE.
+           IF WRK-MEDIA > WRK-CORTE-DISTINCAO
+               PERFORM 0270-REGISTRAR-HONRA
+           END-IF.
+
+      * Mapeamento convencional de media numerica para conceito.
+       0260-CLASSIFICAR-CONCEITO.
+           EVALUATE TRUE
+               WHEN WRK-MEDIA >= 9.00
+                   MOVE 'A' TO WRK-CONCEITO
+               WHEN WRK-MEDIA >= 7.00
+                   MOVE 'B' TO WRK-CONCEITO
+               WHEN WRK-MEDIA >= 6.00
+                   MOVE 'C' TO WRK-CONCEITO
+               WHEN WRK-MEDIA >= 2.00
+                   MOVE 'D' TO WRK-CONCEITO
+               WHEN OTHER
+                   MOVE 'F' TO WRK-CONCEITO
+           END-EVALUATE.
+
+      * Guarda o aluno no quadro de honra, respeitando o limite da
+      * tabela - alunos excedentes nao entram na lista impressa, mas
+      * continuam contados no resumo normalmente.
+       0270-REGISTRAR-HONRA.
+           IF WRK-QTD-HONRA < 50
+               ADD 1 TO WRK-QTD-HONRA
+               SET WRK-IDX-HONRA TO WRK-QTD-HONRA
+               MOVE ALU-MATRICULA TO WRK-HONRA-MATRICULA(WRK-IDX-HONRA)
+               MOVE ALU-NOME      TO WRK-HONRA-NOME(WRK-IDX-HONRA)
+           END-IF.
+
+       0300-APRESENTAR-RESUMO.
+           DISPLAY ' '.
+           DISPLAY '                 RESUMO DA TURMA'.
+           DISPLAY '-----------------------------------------------'
+               '----------'.
+           DISPLAY 'TOTAL DE ALUNOS:       ' WRK-QTD-ALUNOS.
+           DISPLAY 'APROVADOS:             ' WRK-QTD-APROVADOS.
+           DISPLAY 'RECUPERACAO:           ' WRK-QTD-RECUPERACAO.
+           DISPLAY 'REPROVADOS:            ' WRK-QTD-REPROVADOS.
+           DISPLAY ' '.
+           IF WRK-QTD-HONRA > 0
+               DISPLAY 'QUADRO DE HONRA (MEDIA > ' WRK-CORTE-DISTINCAO
+                   '):'
+               PERFORM VARYING WRK-IDX-HONRA FROM 1 BY 1
+                       UNTIL WRK-IDX-HONRA > WRK-QTD-HONRA
+                   DISPLAY '   ' WRK-HONRA-MATRICULA(WRK-IDX-HONRA)
+                       '  ' WRK-HONRA-NOME(WRK-IDX-HONRA)
+               END-PERFORM
+           ELSE
+               DISPLAY 'QUADRO DE HONRA: NENHUM ALUNO ACIMA DA ' ,
+                   'NOTA DE CORTE'
+           END-IF.
+
+       0400-FINALIZAR.
+           CLOSE STUDENT-FILE.
+
+      * Corrige a NOTA-1 ou NOTA-2 de um aluno pela matricula (acesso
+      * direto ao STUDENT.DAT) e registra a alteracao em
+      * GRADE-AUDIT.LOG antes de devolver o controle.
+       0500-CORRIGIR-NOTA.
+           DISPLAY 'MATRICULA DO ALUNO: '.
+           ACCEPT WRK-MATRICULA-CORRIGIR FROM CONSOLE.
+           DISPLAY 'QUAL NOTA CORRIGIR (1 OU 2): '.
+           ACCEPT WRK-NOTA-NUM FROM CONSOLE.
+           DISPLAY 'NOVO VALOR DA NOTA: '.
+           ACCEPT WRK-NOTA-NOVA FROM CONSOLE.
+           DISPLAY 'USUARIO RESPONSAVEL PELA CORRECAO: '.
+           ACCEPT WRK-USUARIO FROM CONSOLE.
+           OPEN I-O STUDENT-FILE.
+           PERFORM 0510-APLICAR-CORRECAO.
+           CLOSE STUDENT-FILE.
+
+      * Aplica a correcao aos campos WRK-MATRICULA-CORRIGIR/WRK-NOTA-
+      * NUM/WRK-NOTA-NOVA/WRK-USUARIO ja preenchidos - usado tanto pelo
+      * modo 2 (console) quanto pelo modo 3 (lote), com STUDENT-FILE
+      * ja aberto I-O pelo chamador.
+       0510-APLICAR-CORRECAO.
+           MOVE WRK-MATRICULA-CORRIGIR TO ALU-MATRICULA.
+           READ STUDENT-FILE
+               INVALID KEY
+                   DISPLAY 'MATRICULA NAO ENCONTRADA: ' ,
+                       WRK-MATRICULA-CORRIGIR
+               NOT INVALID KEY
+                   EVALUATE WRK-NOTA-NUM
+                       WHEN 1
+                           MOVE ALU-NOTA-1    TO WRK-NOTA-ANTIGA
+                           MOVE WRK-NOTA-NOVA TO ALU-NOTA-1
+                           REWRITE STUDENT-RECORD
+                           PERFORM 0550-GRAVAR-AUDITORIA
+                       WHEN 2
+                           MOVE ALU-NOTA-2    TO WRK-NOTA-ANTIGA
+                           MOVE WRK-NOTA-NOVA TO ALU-NOTA-2
+                           REWRITE STUDENT-RECORD
+                           PERFORM 0550-GRAVAR-AUDITORIA
+                       WHEN OTHER
+                           DISPLAY 'NUMERO DE NOTA INVALIDO - ' ,
+                               'USE 1 OU 2'
+                   END-EVALUATE
+           END-READ.
+
+       0550-GRAVAR-AUDITORIA.
+           ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD.
+           ACCEPT WRK-HORA-HOJE FROM TIME.
+           OPEN EXTEND GRADE-AUDIT-FILE.
+           IF WRK-STATUS-AUDITORIA = '35'
+               OPEN OUTPUT GRADE-AUDIT-FILE
+           END-IF.
+           MOVE SPACES             TO GRADE-AUDIT-RECORD.
+           MOVE WRK-MATRICULA-CORRIGIR TO AUD-MATRICULA.
+           MOVE WRK-NOTA-NUM        TO AUD-NOTA-NUM.
+           MOVE WRK-NOTA-ANTIGA     TO AUD-NOTA-ANTIGA.
+           MOVE WRK-NOTA-NOVA       TO AUD-NOTA-NOVA.
+           MOVE WRK-USUARIO         TO AUD-USUARIO.
+           MOVE WRK-DATA-HOJE       TO AUD-DATA.
+           MOVE WRK-HORA-HOJE       TO AUD-HORA.
+           WRITE GRADE-AUDIT-RECORD.
+           CLOSE GRADE-AUDIT-FILE.
+
+      * Le varias correcoes de CORRECOES.DAT e aplica cada uma como o
+      * modo 2 faria, sem operador no terminal, cada qual com sua
+      * propria entrada em GRADE-AUDIT.LOG.
+       0600-CORRIGIR-NOTA-LOTE.
+           OPEN INPUT CORRECAO-FILE.
+           IF WRK-STATUS-CORRECAO = '00'
+               OPEN I-O STUDENT-FILE
+               PERFORM UNTIL FIM-CORRECAO
+                   READ CORRECAO-FILE
+                       AT END
+                           MOVE 'S' TO WRK-FIM-CORRECAO
+                       NOT AT END
+                           MOVE COR-MATRICULA TO WRK-MATRICULA-CORRIGIR
+                           MOVE COR-NOTA-NUM  TO WRK-NOTA-NUM
+                           MOVE COR-NOTA-NOVA TO WRK-NOTA-NOVA
+                           MOVE COR-USUARIO   TO WRK-USUARIO
+                           PERFORM 0510-APLICAR-CORRECAO
+                   END-READ
+               END-PERFORM
+               CLOSE STUDENT-FILE
+               CLOSE CORRECAO-FILE
+           ELSE
+               DISPLAY 'CORRECOES.DAT NAO ENCONTRADO - NADA A ' ,
+                   'PROCESSAR'
+           END-IF.
        END PROGRAM PROG07.
