@@ -0,0 +1,20 @@
+      ******************************************************************
+      * Author: Lucas Ramon
+      * Date: 08/08/2026
+      * Purpose: Par generico de campos de dinheiro (valor bruto em
+      * PIC 9(06)V99 e sua mascara de edicao em PIC $ZZZ.ZZ9,99), para
+      * o PROG04 e o PROG09 pararem de redefinir cada um a sua propria
+      * picture de salario/moeda. Usado via COPY ... REPLACING, uma
+      * vez para cada par de campos que o programa precisar, trocando
+      * :CAMPO: pelo sufixo do campo em si e :MASC: pelo sufixo da sua
+      * mascara (ex.: REPLACING ==:CAMPO:== BY ==SALARIO==
+      *                         ==:MASC:== BY ==DINHEIRO==
+      *              gera WRK-SALARIO e WRK-MASC-DINHEIRO).
+      * Tectonics: cobc (COPY 'DINHEIRO.COB' REPLACING ... dentro da
+      * WORKING-STORAGE)
+      *
+      * Modification History:
+      * 08/08/2026 - Criado.
+      ******************************************************************
+       77  WRK-:CAMPO:      PIC 9(06)V99    VALUES ZEROS.
+       77  WRK-MASC-:MASC:  PIC $ZZZ.ZZ9,99 VALUES ZEROS.
