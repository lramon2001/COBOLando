@@ -0,0 +1,25 @@
+      ******************************************************************
+      * Author: Lucas Ramon
+      * Date: 08/08/2026
+      * Purpose: Campos de WORKING-STORAGE usados para gravar no arquivo
+      * de erro compartilhado (ERROR-LOG.LOG). O programa chamador move
+      * o programa, codigo e descricao do erro para WRK-ERRO-PROGRAMA,
+      * WRK-ERRO-CODIGO e WRK-ERRO-DESCRICAO e em seguida executa
+      * PERFORM 9800-GRAVAR-ERRO (copiado de ERRLOGPR.COB). COPY dentro
+      * da WORKING-STORAGE SECTION de cada programa. Usar em conjunto
+      * com ERRLOGSL.COB (FILE-CONTROL), ERRLOGFD.COB (FILE SECTION) e
+      * ERRLOGPR.COB (PROCEDURE DIVISION).
+      * Tectonics: cobc (COPY 'ERRLOGWS.COB' dentro da WORKING-STORAGE)
+      *
+      * Modification History:
+      * 08/08/2026 - Criado.
+      ******************************************************************
+       77  WRK-STATUS-ERRO      PIC X(02) VALUES ZEROS.
+       77  WRK-ERRO-PROGRAMA    PIC X(08) VALUES SPACES.
+       77  WRK-ERRO-CODIGO      PIC X(06) VALUES SPACES.
+       77  WRK-ERRO-DESCRICAO   PIC X(40) VALUES SPACES.
+       01  WRK-DATA-ERRO.
+           05 WRK-ANO-ERRO      PIC 9(04).
+           05 WRK-MES-ERRO      PIC 9(02).
+           05 WRK-DIA-ERRO      PIC 9(02).
+       77  WRK-HORA-ERRO        PIC 9(08) VALUES ZEROS.
