@@ -0,0 +1,34 @@
+      ******************************************************************
+      * Author: Lucas Ramon
+      * Date: 08/08/2026
+      * Purpose: Paragrafos padrao do trailer de fim de execucao.
+      * 9900-INICIAR-TRAILER zera a contagem e guarda a data/hora de
+      * inicio; 9950-EXIBIR-TRAILER guarda a data/hora de fim, monta a
+      * linha de trailer (programa, registros processados, inicio, fim
+      * e situacao) em WRK-TRAILER-LINHA e a exibe no terminal. COPY
+      * dentro da PROCEDURE DIVISION de cada programa. Usar em conjunto
+      * com TRAILEWS.COB (WORKING-STORAGE).
+      * Tectonics: cobc (COPY 'TRAILEPR.COB' dentro da PROCEDURE
+      * DIVISION)
+      *
+      * Modification History:
+      * 08/08/2026 - Criado.
+      ******************************************************************
+       9900-INICIAR-TRAILER.
+           MOVE ZEROS TO WRK-TRAILER-QTD.
+           MOVE SPACES TO WRK-TRAILER-STATUS.
+           ACCEPT WRK-TRAILER-INICIO-DATA FROM DATE YYYYMMDD.
+           ACCEPT WRK-TRAILER-INICIO-HORA FROM TIME.
+
+       9950-EXIBIR-TRAILER.
+           ACCEPT WRK-TRAILER-FIM-DATA FROM DATE YYYYMMDD.
+           ACCEPT WRK-TRAILER-FIM-HORA FROM TIME.
+           MOVE SPACES TO WRK-TRAILER-LINHA.
+           STRING 'TRAILER ' WRK-TRAILER-PROGRAMA
+               ' REG:' WRK-TRAILER-QTD
+               ' INI:' WRK-TRAILER-INICIO-DATA '/'
+               WRK-TRAILER-INICIO-HORA
+               ' FIM:' WRK-TRAILER-FIM-DATA '/' WRK-TRAILER-FIM-HORA
+               ' SIT:' WRK-TRAILER-STATUS
+               DELIMITED BY SIZE INTO WRK-TRAILER-LINHA.
+           DISPLAY WRK-TRAILER-LINHA.
