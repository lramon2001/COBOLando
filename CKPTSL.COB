@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Author: Lucas Ramon
+      * Date: 08/08/2026
+      * Purpose: Clausula SELECT do arquivo de checkpoint compartilhado
+      * entre os programas em lote da suite (CHECKPOINT.DAT). COPY
+      * dentro do paragrafo FILE-CONTROL de cada programa. Usar em
+      * conjunto com CKPTFD.COB (FILE SECTION), CKPTWS.COB (WORKING-
+      * STORAGE) e CKPTPR.COB (PROCEDURE DIVISION).
+      * Tectonics: cobc (COPY 'CKPTSL.COB' dentro do FILE-CONTROL)
+      *
+      * Modification History:
+      * 08/08/2026 - Criado.
+      ******************************************************************
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPOINT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-CKPT.
