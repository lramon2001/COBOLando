@@ -0,0 +1,46 @@
+      ******************************************************************
+      * Author: Lucas Ramon
+      * Date: 19/11/2024
+      * Purpose: Book de dados compartilhados entre os PROG*, comecando
+      * pela frase padrao usada pelo PROG14 e pelo grupo de data de
+      * execucao que varios programas duplicavam cada um do seu jeito.
+      * Tectonics: cobc (COPY 'BOOK.COB' dentro da WORKING-STORAGE)
+      *
+      * Modification History:
+      * 08/08/2026 - Recriado (estava referenciado pelo PROG14 via COPY
+      *              mas nao existia mais no repositorio).
+      * 08/08/2026 - WRK-FRASE deixou de ser um literal fixo e passou a
+      *              ser preenchido a partir de WRK-TAB-MENSAGENS, a
+      *              tabela de mensagens por codigo que o PROG14 carrega
+      *              do arquivo MESSAGES.DAT.
+      * 08/08/2026 - Incluido cabecalho/rodape padrao de relatorio
+      *              (empresa, data e hora de execucao, numero de
+      *              pagina), para o PROG04, o PROG09 e o PROG11 pararem
+      *              de inventar cada um o seu proprio cabecalho.
+      ******************************************************************
+       77  WRK-FRASE PIC X(60) VALUE SPACES.
+       77  WRK-QTD-MENSAGENS PIC 9(03) VALUE ZEROS.
+       01  WRK-TAB-MENSAGENS.
+           05 WRK-MENSAGEM-ITEM OCCURS 50 TIMES
+                                 INDEXED BY WRK-IDX-MENSAGEM.
+              10 WRK-MENSAGEM-CODIGO PIC X(04).
+              10 WRK-MENSAGEM-TEXTO  PIC X(60).
+       01  WRK-DATA-EXECUCAO.
+           05 WRK-ANO-EXECUCAO PIC 9(04).
+           05 WRK-MES-EXECUCAO PIC 9(02).
+           05 WRK-DIA-EXECUCAO PIC 9(02).
+       01  WRK-CABECALHO-RELATORIO.
+           05 WRK-EMPRESA-RELATORIO PIC X(30) VALUE
+               'EMPRESA MODELO LTDA'.
+           05 WRK-DATA-RELATORIO.
+              10 WRK-ANO-RELATORIO PIC 9(04).
+              10 WRK-MES-RELATORIO PIC 9(02).
+              10 WRK-DIA-RELATORIO PIC 9(02).
+           05 WRK-HORA-RELATORIO.
+              10 WRK-HR-RELATORIO  PIC 9(02).
+              10 WRK-MIN-RELATORIO PIC 9(02).
+              10 WRK-SEG-RELATORIO PIC 9(02).
+           05 WRK-PAGINA-RELATORIO PIC 9(04) VALUE 1.
+       01  WRK-RODAPE-RELATORIO.
+           05 WRK-RODAPE-MENSAGEM PIC X(40) VALUE
+               '*** FIM DO RELATORIO ***'.
