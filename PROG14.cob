@@ -3,15 +3,96 @@
       * Date: 19/11/2024
       * Purpose: Usar o book com o comando COPY
       * Tectonics: cobc
+      *
+      * Modification History:
+      * 08/08/2026 - WRK-FRASE passou a vir de WRK-TAB-MENSAGENS (ver
+      *              BOOK.COB), carregada do arquivo MESSAGES.DAT e
+      *              selecionada por um codigo de mensagem informado
+      *              pelo operador, em vez de um unico texto fixo.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROG14.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MESSAGES-FILE ASSIGN TO "MESSAGES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-MENSAGENS.
        DATA DIVISION.
        FILE SECTION.
+       FD  MESSAGES-FILE.
+       01  MESSAGES-RECORD.
+           05 MSG-CODIGO PIC X(04).
+           05 MSG-TEXTO  PIC X(60).
        WORKING-STORAGE SECTION.
            COPY 'BOOK.COB'.
+       77  WRK-CODIGO-DESEJADO PIC X(04) VALUES SPACES.
+       77  WRK-STATUS-MENSAGENS PIC X(02) VALUES ZEROS.
+       77  WRK-FIM-MENSAGENS PIC X(01) VALUES 'N'.
+           88 FIM-MENSAGENS VALUE 'S'.
+       77  WRK-ACHOU-MENSAGEM PIC X(01) VALUES 'N'.
+           88 ACHOU-MENSAGEM VALUE 'S'.
 
        PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 0050-LER-MENSAGENS.
+           DISPLAY 'CODIGO DA MENSAGEM DESEJADA: '.
+           ACCEPT WRK-CODIGO-DESEJADO FROM CONSOLE.
+           PERFORM 0100-BUSCAR-MENSAGEM.
            DISPLAY WRK-FRASE.
-            STOP RUN.
+           STOP RUN.
+
+      * Carrega a tabela de mensagens de MESSAGES.DAT; se o arquivo
+      * ainda nao existir, cai numa unica mensagem padrao.
+           0050-LER-MENSAGENS.
+               OPEN INPUT MESSAGES-FILE.
+               IF WRK-STATUS-MENSAGENS = '00'
+                   PERFORM UNTIL FIM-MENSAGENS
+                       READ MESSAGES-FILE
+                           AT END
+                               MOVE 'S' TO WRK-FIM-MENSAGENS
+                           NOT AT END
+                               IF WRK-QTD-MENSAGENS < 50
+                                   ADD 1 TO WRK-QTD-MENSAGENS
+                                   SET WRK-IDX-MENSAGEM
+                                       TO WRK-QTD-MENSAGENS
+                                   MOVE MSG-CODIGO TO
+                                       WRK-MENSAGEM-CODIGO
+                                           (WRK-IDX-MENSAGEM)
+                                   MOVE MSG-TEXTO TO
+                                       WRK-MENSAGEM-TEXTO
+                                           (WRK-IDX-MENSAGEM)
+                               ELSE
+                                   DISPLAY 'AVISO: TABELA DE ' ,
+                                       'MENSAGENS CHEIA - CODIGO ' ,
+                                       'IGNORADO: ' MSG-CODIGO
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE MESSAGES-FILE
+               ELSE
+                   PERFORM 0055-CARREGAR-PADRAO
+               END-IF.
+
+           0055-CARREGAR-PADRAO.
+               MOVE 1 TO WRK-QTD-MENSAGENS.
+               MOVE 'DFLT' TO WRK-MENSAGEM-CODIGO(1).
+               MOVE 'BEM-VINDO AO SISTEMA DE FOLHA DE PAGAMENTO.'
+                   TO WRK-MENSAGEM-TEXTO(1).
+
+           0100-BUSCAR-MENSAGEM.
+               MOVE 'N' TO WRK-ACHOU-MENSAGEM.
+               PERFORM VARYING WRK-IDX-MENSAGEM FROM 1 BY 1
+                       UNTIL WRK-IDX-MENSAGEM > WRK-QTD-MENSAGENS
+                   IF WRK-MENSAGEM-CODIGO(WRK-IDX-MENSAGEM) =
+                           WRK-CODIGO-DESEJADO
+                       MOVE WRK-MENSAGEM-TEXTO(WRK-IDX-MENSAGEM)
+                           TO WRK-FRASE
+                       MOVE 'S' TO WRK-ACHOU-MENSAGEM
+                   END-IF
+               END-PERFORM.
+               IF NOT ACHOU-MENSAGEM
+                   MOVE 'CODIGO DE MENSAGEM NAO CADASTRADO.'
+                       TO WRK-FRASE
+               END-IF.
        END PROGRAM PROG14.
