@@ -3,16 +3,107 @@
       * Date: 05/11/2024
       * Purpose: Ler uma variavel e printar na console
       * Tectonics: cobc
+      *
+      * Modification History:
+      * 08/08/2026 - Incluido modo de leitura em lote a partir do
+      *              arquivo TRANS.DAT, para conferir varios valores
+      *              de transacao em uma unica execucao.
+      * 08/08/2026 - Incluida validacao da entrada de console, com
+      *              registro das entradas invalidas em REJECT.LOG.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROG02.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "TRANS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REJECT-FILE ASSIGN TO "REJECT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-REJEICAO.
        DATA DIVISION.
        FILE SECTION.
+       FD  TRANS-FILE.
+       01  TRANS-RECORD PIC X(20).
+       FD  REJECT-FILE.
+       01  REJECT-RECORD.
+           05 REJ-DATA      PIC 9(08).
+           05 FILLER        PIC X(01).
+           05 REJ-HORA      PIC 9(08).
+           05 FILLER        PIC X(01).
+           05 REJ-MOTIVO    PIC X(15).
+           05 FILLER        PIC X(01).
+           05 REJ-VALOR     PIC X(20).
        WORKING-STORAGE SECTION.
-       77  WRK-VARIAVEL PIC X(20) VALUES SPACES.
+       77  WRK-STATUS-REJEICAO PIC X(02) VALUES ZEROS.
+       77  WRK-VARIAVEL  PIC X(20) VALUES SPACES.
+       77  WRK-MODO      PIC X(01) VALUES SPACE.
+           88 WRK-MODO-CONSOLE VALUE '1'.
+           88 WRK-MODO-ARQUIVO VALUE '2'.
+       77  WRK-NUM-REGISTRO PIC 9(05) VALUES ZEROS.
+       77  WRK-FIM-ARQUIVO  PIC X(01) VALUES 'N'.
+           88 FIM-ARQUIVO VALUE 'S'.
+       77  WRK-CTL-COUNT    PIC 9(02) VALUES ZEROS.
+       77  WRK-ENTRADA-VALIDA PIC X(01) VALUES 'S'.
+           88 ENTRADA-VALIDA VALUE 'S'.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            ACCEPT WRK-VARIAVEL FROM CONSOLE.
-            DISPLAY WRK-VARIAVEL.
+            DISPLAY 'DIGITE 1 PARA MODO CONSOLE OU 2 PARA LER '
+            'TRANS.DAT: '.
+            ACCEPT WRK-MODO FROM CONSOLE.
+            IF WRK-MODO-ARQUIVO
+                PERFORM 0200-PROCESSAR-ARQUIVO
+            ELSE
+                PERFORM 0100-PROCESSAR-CONSOLE
+            END-IF.
             STOP RUN.
+
+       0100-PROCESSAR-CONSOLE.
+            ACCEPT WRK-VARIAVEL FROM CONSOLE.
+            PERFORM 0150-VALIDAR-ENTRADA.
+            IF ENTRADA-VALIDA
+                DISPLAY WRK-VARIAVEL
+            ELSE
+                PERFORM 0160-GRAVAR-REJEICAO
+            END-IF.
+
+       0150-VALIDAR-ENTRADA.
+            MOVE ZEROS TO WRK-CTL-COUNT.
+            MOVE 'S' TO WRK-ENTRADA-VALIDA.
+            INSPECT WRK-VARIAVEL TALLYING WRK-CTL-COUNT
+                FOR ALL LOW-VALUE.
+            IF WRK-VARIAVEL = SPACES OR WRK-CTL-COUNT > 0
+                MOVE 'N' TO WRK-ENTRADA-VALIDA
+            END-IF.
+
+       0160-GRAVAR-REJEICAO.
+            OPEN EXTEND REJECT-FILE.
+            IF WRK-STATUS-REJEICAO = '35'
+                OPEN OUTPUT REJECT-FILE
+            END-IF.
+            MOVE SPACES TO REJECT-RECORD.
+            IF WRK-VARIAVEL = SPACES
+                MOVE 'ENTRADA EM BRANCO' TO REJ-MOTIVO
+            ELSE
+                MOVE 'CARACTER INVALIDO' TO REJ-MOTIVO
+            END-IF.
+            ACCEPT REJ-DATA FROM DATE YYYYMMDD.
+            ACCEPT REJ-HORA FROM TIME.
+            MOVE WRK-VARIAVEL TO REJ-VALOR.
+            WRITE REJECT-RECORD.
+            CLOSE REJECT-FILE.
+
+       0200-PROCESSAR-ARQUIVO.
+            OPEN INPUT TRANS-FILE.
+            PERFORM UNTIL FIM-ARQUIVO
+                READ TRANS-FILE INTO WRK-VARIAVEL
+                    AT END
+                        MOVE 'S' TO WRK-FIM-ARQUIVO
+                    NOT AT END
+                        ADD 1 TO WRK-NUM-REGISTRO
+                        DISPLAY 'REGISTRO ' WRK-NUM-REGISTRO ': '
+                        WRK-VARIAVEL
+                END-READ
+            END-PERFORM.
+            CLOSE TRANS-FILE.
        END PROGRAM PROG02.
