@@ -0,0 +1,34 @@
+      ******************************************************************
+      * Author: Lucas Ramon
+      * Date: 08/08/2026
+      * Purpose: FD e layout de registro do arquivo de auditoria de
+      * seguranca compartilhado (AUDIT-LOG.LOG) - um registro por
+      * evento de controle de acesso, com usuario, acao, valor antigo/
+      * novo e resultado, para que qualquer novo controle de acesso do
+      * sistema grave no mesmo formato em vez de inventar um layout de
+      * log proprio. COPY dentro da FILE SECTION de cada programa. Usar
+      * em conjunto com AUDITSL.COB (FILE-CONTROL), AUDITWS.COB
+      * (WORKING-STORAGE) e AUDITPR.COB (PROCEDURE DIVISION).
+      * Tectonics: cobc (COPY 'AUDITFD.COB' dentro da FILE SECTION)
+      *
+      * Modification History:
+      * 08/08/2026 - Criado.
+      ******************************************************************
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-RECORD.
+           05 AUDIT-USUARIO          PIC X(15).
+           05 FILLER                 PIC X(01).
+           05 AUDIT-ACAO              PIC X(14).
+           05 FILLER                 PIC X(01).
+           05 AUDIT-VALOR-ANTIGO     PIC X(14).
+           05 FILLER                 PIC X(01).
+           05 AUDIT-VALOR-NOVO       PIC X(14).
+           05 FILLER                 PIC X(01).
+           05 AUDIT-RESULTADO        PIC X(13).
+           05 FILLER                 PIC X(01).
+           05 AUDIT-DATA.
+              10 AUDIT-ANO           PIC 9(04).
+              10 AUDIT-MES           PIC 9(02).
+              10 AUDIT-DIA           PIC 9(02).
+           05 FILLER                 PIC X(01).
+           05 AUDIT-HORA             PIC 9(08).
